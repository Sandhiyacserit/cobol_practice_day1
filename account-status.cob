@@ -1,20 +1,56 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ACCSTATUS.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 ACCOUNT-STATUS     PIC X.
-          88 ACTIVE          VALUE 'A'.
-          88 INACTIVE        VALUE 'I'.
-
-       PROCEDURE DIVISION.
-           DISPLAY "ENTER ACCOUNT STATUS (A/I): "
-           ACCEPT ACCOUNT-STATUS
-
-           IF ACTIVE
-               DISPLAY "ACCOUNT ACTIVE"
-           ELSE
-               DISPLAY "ACCOUNT INACTIVE"
-           END-IF
-
-           STOP RUN.
+000100*****************************************************************
+000200* PROGRAM      : ACCSTATUS                                      *
+000300* DESCRIPTION  : REPORTS AN ACCOUNT'S STATUS.  CALLABLE AS A     *
+000400*                SUBPROGRAM, PASSED THE STATUS BYTE FROM THE     *
+000500*                ACCOUNT MASTER RECORD.                          *
+000600*****************************************************************
+000700 IDENTIFICATION DIVISION.
+000800 PROGRAM-ID. ACCSTATUS.
+000900 AUTHOR. S NATARAJAN.
+001000 INSTALLATION. UNITY TRUST BANK - IT DIVISION.
+001100 DATE-WRITTEN. 2014-03-10.
+001200 DATE-COMPILED.
+001300
+001400*****************************************************************
+001500* MODIFICATION HISTORY                                          *
+001600*-----------------------------------------------------------------
+001700* DATE       INIT  DESCRIPTION                                  *
+001800* 2026-08-09 SN    CONVERTED TO A CALLABLE SUBPROGRAM SO         *
+001900*                  MENUPROGRAM CAN DRIVE IT WITH THE STATUS     *
+002000*                  BYTE FROM THE ACCOUNT MASTER RECORD, IN      *
+002100*                  PLACE OF A TERMINAL ACCEPT.                  *
+002200* 2026-08-09 SN    ADDED DORMANT AND CLOSED STATES, AND THE     *
+002300*                  LOCKED STATE SET BY PINCHECK, ALONGSIDE      *
+002400*                  ACTIVE/INACTIVE.                              *
+002500* 2026-08-09 SN    NOW USES THE SHARED ACCTREC COPYBOOK FOR THE *
+002600*                  STATUS FIELD AND ITS CONDITION NAMES.        *
+002700*****************************************************************
+002800
+002900 DATA DIVISION.
+003000 WORKING-STORAGE SECTION.
+003100     COPY ACCTREC.
+003200
+003300 LINKAGE SECTION.
+003400 01  LK-ACCOUNT-STATUS  PIC X(01).
+003500
+003600 PROCEDURE DIVISION USING LK-ACCOUNT-STATUS.
+003700 0000-MAINLINE.
+003800     MOVE LK-ACCOUNT-STATUS TO ACCT-STATUS
+003900
+004000     EVALUATE TRUE
+004100         WHEN ACCT-STATUS-ACTIVE
+004200             DISPLAY "ACCOUNT ACTIVE"
+004300         WHEN ACCT-STATUS-INACTIVE
+004400             DISPLAY "ACCOUNT INACTIVE"
+004500         WHEN ACCT-STATUS-DORMANT
+004600             DISPLAY "ACCOUNT DORMANT"
+004700         WHEN ACCT-STATUS-CLOSED
+004800             DISPLAY "ACCOUNT CLOSED"
+004900         WHEN ACCT-STATUS-LOCKED
+005000             DISPLAY "ACCOUNT LOCKED"
+005100         WHEN OTHER
+005200             DISPLAY "ACCOUNT STATUS UNKNOWN"
+005300     END-EVALUATE
+005400
+005500     GOBACK.
+005600
