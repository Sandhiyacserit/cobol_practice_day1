@@ -0,0 +1,268 @@
+000100*****************************************************************
+000200* PROGRAM      : DEPREV                                         *
+000300* DESCRIPTION  : REVERSES A PREVIOUSLY LOGGED DEPOSIT.  TAKES   *
+000400*                THE ACCOUNT NUMBER, DATE AND TIME OF A DEPOSIT *
+000500*                LOG ENTRY, LOCATES IT ON THE DEPOSIT LOG,      *
+000600*                POSTS AN EQUAL-AND-OPPOSITE ENTRY AGAINST THE  *
+000700*                SAME ACCOUNT, AND WRITES ITS OWN REVERSAL      *
+000800*                RECORD TO THE SAME LOG SO BOTH THE ORIGINAL    *
+000900*                AND THE CORRECTION ARE VISIBLE IN THE AUDIT    *
+001000*                TRAIL.                                         *
+001100*****************************************************************
+001200 IDENTIFICATION DIVISION.
+001300 PROGRAM-ID. DEPREV.
+001400 AUTHOR. S NATARAJAN.
+001500 INSTALLATION. UNITY TRUST BANK - IT DIVISION.
+001600 DATE-WRITTEN. 2026-08-09.
+001700 DATE-COMPILED.
+001800
+001900*****************************************************************
+002000* MODIFICATION HISTORY                                          *
+002100*-----------------------------------------------------------------
+002200* DATE       INIT  DESCRIPTION                                  *
+002300* 2026-08-09 SN    NEW PROGRAM - REVERSAL/CORRECTION FOR A       *
+002400*                  DEPOSIT ALREADY POSTED THROUGH DEPOSIT.       *
+002410* 2026-08-09 SN    DEPREV NOW ACQUIRES THE BATCH WINDOW HOLD ON *
+002420*                  THE ACCOUNT MASTER VIA BATCHACQ BEFORE IT    *
+002430*                  WILL RUN, AND RELEASES IT VIA BATCHREL WHEN  *
+002440*                  IT ENDS.                                      *
+002450* 2026-08-09 SN    DEPOSIT-LOG-RECORD-OUT WAS MISSING THE        *
+002460*                  OPERATOR ID FIELD DEPOSIT.COB CARRIES, AND    *
+002470*                  LOGIN/LOGOUT-NEW-BALANCE WERE STILL UNSIGNED  *
+002480*                  EVEN THOUGH ACCT-BALANCE IS SIGNED - BROUGHT  *
+002490*                  INTO LINE, OPERATOR ID ZERO SINCE DEPREV IS   *
+002495*                  A BATCH JOB WITH NO TELLER INVOLVED.          *
+002500*****************************************************************
+002600
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT ACCOUNT-MASTER ASSIGN TO "ACCMSTR"
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS DYNAMIC
+003300         RECORD KEY IS ACCT-NUMBER
+003400         FILE STATUS IS WS-ACCMSTR-STATUS.
+003500
+003600     SELECT DEPOSIT-LOG-IN ASSIGN TO "DEPLOG"
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS WS-DEPLOGIN-STATUS.
+003900
+004000     SELECT DEPOSIT-LOG-OUT ASSIGN TO "DEPLOG"
+004100         ORGANIZATION IS LINE SEQUENTIAL
+004200         FILE STATUS IS WS-DEPLOGOUT-STATUS.
+004300
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600 FD  ACCOUNT-MASTER
+004700     LABEL RECORDS ARE STANDARD.
+004800     COPY ACCTREC.
+004900
+005000 FD  DEPOSIT-LOG-IN
+005100     LABEL RECORDS ARE STANDARD.
+005200 01  DEPOSIT-LOG-RECORD-IN.
+005300     05  LOGIN-DATE           PIC 9(06).
+005400     05  LOGIN-TIME           PIC 9(08).
+005500     05  FILLER               PIC X(01).
+005600     05  LOGIN-ACCT-NUMBER    PIC 9(06).
+005700     05  FILLER               PIC X(01).
+005800     05  LOGIN-DEPOSIT-AMT    PIC 9(06).
+005900     05  FILLER               PIC X(01).
+006000     05  LOGIN-NEW-BALANCE    PIC S9(06).
+006100     05  FILLER               PIC X(01).
+006200     05  LOGIN-CURRENCY-CODE  PIC X(03).
+006300     05  FILLER               PIC X(01).
+006400     05  LOGIN-TRANS-TYPE     PIC X(01).
+006500         88  LOGIN-TRANS-DEPOSIT   VALUE "D".
+006600         88  LOGIN-TRANS-REVERSAL  VALUE "R".
+006700
+006800 FD  DEPOSIT-LOG-OUT
+006900     LABEL RECORDS ARE STANDARD.
+007000 01  DEPOSIT-LOG-RECORD-OUT.
+007100     05  LOGOUT-DATE          PIC 9(06).
+007200     05  LOGOUT-TIME          PIC 9(08).
+007300     05  FILLER               PIC X(01) VALUE SPACE.
+007400     05  LOGOUT-ACCT-NUMBER   PIC 9(06).
+007500     05  FILLER               PIC X(01) VALUE SPACE.
+007600     05  LOGOUT-DEPOSIT-AMT   PIC 9(06).
+007700     05  FILLER               PIC X(01) VALUE SPACE.
+007800     05  LOGOUT-NEW-BALANCE   PIC S9(06).
+007900     05  FILLER               PIC X(01) VALUE SPACE.
+008000     05  LOGOUT-CURRENCY-CODE PIC X(03).
+008100     05  FILLER               PIC X(01) VALUE SPACE.
+008200     05  LOGOUT-TRANS-TYPE    PIC X(01).
+008210         88  LOGOUT-TRANS-DEPOSIT   VALUE "D".
+008220         88  LOGOUT-TRANS-REVERSAL  VALUE "R".
+008230     05  FILLER               PIC X(01) VALUE SPACE.
+008240     05  LOGOUT-OPERATOR-ID   PIC 9(04).
+008300
+008400 WORKING-STORAGE SECTION.
+008500 01  WS-ACCMSTR-STATUS        PIC X(02).
+008600     88  WS-ACCMSTR-OK        VALUE "00".
+008700
+008800 01  WS-DEPLOGIN-STATUS       PIC X(02).
+008900     88  WS-DEPLOGIN-OK       VALUE "00".
+009000
+009100 01  WS-DEPLOGOUT-STATUS      PIC X(02).
+009200     88  WS-DEPLOGOUT-OK      VALUE "00".
+009210
+009220 01  WS-JOB-NAME              PIC X(08) VALUE "DEPREV  ".
+009230 01  WS-BATCH-ACQUIRED-SW     PIC X(01) VALUE "N".
+009240     88  WS-BATCH-ACQUIRED    VALUE "Y".
+009300
+009400 01  WS-SEARCH-ACCT-NUMBER    PIC 9(06).
+009500 01  WS-SEARCH-DATE           PIC 9(06).
+009600 01  WS-SEARCH-TIME           PIC 9(08).
+009700
+009800 01  WS-SWITCHES.
+009900     05  WS-EOF-SW            PIC X(01) VALUE "N".
+010000         88  WS-EOF           VALUE "Y".
+010100     05  WS-FOUND-SW          PIC X(01) VALUE "N".
+010200         88  WS-ENTRY-FOUND   VALUE "Y".
+010300
+010400 PROCEDURE DIVISION.
+010500 0000-MAINLINE.
+010600     PERFORM 1000-INITIALIZE
+010700         THRU 1000-INITIALIZE-EXIT
+010800
+010900     IF NOT WS-EOF
+011000         PERFORM 2000-FIND-DEPOSIT
+011100             THRU 2000-FIND-DEPOSIT-EXIT
+011200             UNTIL WS-EOF OR WS-ENTRY-FOUND
+011300     END-IF
+011400
+011500     IF WS-ENTRY-FOUND
+011600         PERFORM 3000-POST-REVERSAL
+011700             THRU 3000-POST-REVERSAL-EXIT
+011800     ELSE
+011900         DISPLAY "DEPREV: NO MATCHING DEPOSIT LOG ENTRY FOUND"
+012000     END-IF
+012100
+012200     PERFORM 9999-TERMINATE
+012300         THRU 9999-TERMINATE-EXIT
+012400
+012500     STOP RUN.
+012600
+012700*-----------------------------------------------------------------
+012800* OPEN THE FILES AND PROMPT FOR THE DEPOSIT TO REVERSE.
+012900*-----------------------------------------------------------------
+013000 1000-INITIALIZE.
+013010     CALL "BATCHACQ" USING WS-JOB-NAME WS-BATCH-ACQUIRED-SW
+013020     IF NOT WS-BATCH-ACQUIRED
+013030         DISPLAY "DEPREV: BATCH WINDOW CHECK FAILED, RUN "
+013040                 "REFUSED"
+013050         SET WS-EOF TO TRUE
+013060         GO TO 1000-INITIALIZE-EXIT
+013070     END-IF
+013100     OPEN INPUT DEPOSIT-LOG-IN
+013200     IF NOT WS-DEPLOGIN-OK
+013300         DISPLAY "DEPREV: UNABLE TO OPEN DEPOSIT LOG, "
+013400                 "STATUS = " WS-DEPLOGIN-STATUS
+013500         SET WS-EOF TO TRUE
+013600         GO TO 1000-INITIALIZE-EXIT
+013700     END-IF
+013800
+013900     DISPLAY "ENTER ACCOUNT NUMBER OF DEPOSIT TO REVERSE: "
+014000     ACCEPT WS-SEARCH-ACCT-NUMBER
+014100
+014200     DISPLAY "ENTER DEPOSIT DATE (YYMMDD): "
+014300     ACCEPT WS-SEARCH-DATE
+014400
+014500     DISPLAY "ENTER DEPOSIT TIME (HHMMSSHH): "
+014600     ACCEPT WS-SEARCH-TIME
+014700
+014800     READ DEPOSIT-LOG-IN
+014900         AT END
+015000             SET WS-EOF TO TRUE
+015100     END-READ.
+015200 1000-INITIALIZE-EXIT.
+015300     EXIT.
+015400
+015500*-----------------------------------------------------------------
+015600* SCAN THE DEPOSIT LOG FOR THE ORIGINAL DEPOSIT ENTRY REQUESTED.
+015700*-----------------------------------------------------------------
+015800 2000-FIND-DEPOSIT.
+015900     IF LOGIN-ACCT-NUMBER = WS-SEARCH-ACCT-NUMBER
+016000         AND LOGIN-DATE = WS-SEARCH-DATE
+016100         AND LOGIN-TIME = WS-SEARCH-TIME
+016200         AND LOGIN-TRANS-DEPOSIT
+016300         SET WS-ENTRY-FOUND TO TRUE
+016400         GO TO 2000-FIND-DEPOSIT-EXIT
+016500     END-IF
+016600
+016700     READ DEPOSIT-LOG-IN
+016800         AT END
+016900             SET WS-EOF TO TRUE
+017000     END-READ.
+017100 2000-FIND-DEPOSIT-EXIT.
+017200     EXIT.
+017300
+017400*-----------------------------------------------------------------
+017500* SUBTRACT THE ORIGINAL DEPOSIT AMOUNT FROM THE ACCOUNT, REWRITE
+017600* THE MASTER, AND WRITE A REVERSAL ENTRY TO THE DEPOSIT LOG.
+017700*-----------------------------------------------------------------
+017800 3000-POST-REVERSAL.
+017900     MOVE LOGIN-ACCT-NUMBER TO ACCT-NUMBER
+018000
+018100     OPEN I-O ACCOUNT-MASTER
+018200     IF NOT WS-ACCMSTR-OK
+018300         DISPLAY "DEPREV: UNABLE TO OPEN ACCOUNT MASTER, "
+018400                 "STATUS = " WS-ACCMSTR-STATUS
+018500         GO TO 3000-POST-REVERSAL-EXIT
+018600     END-IF
+018700
+018800     READ ACCOUNT-MASTER
+018900         KEY IS ACCT-NUMBER
+019000         INVALID KEY
+019100             DISPLAY "DEPREV: ACCOUNT " ACCT-NUMBER
+019200                     " NOT FOUND ON ACCOUNT MASTER"
+019300             CLOSE ACCOUNT-MASTER
+019400             GO TO 3000-POST-REVERSAL-EXIT
+019500     END-READ
+019600
+019700     SUBTRACT LOGIN-DEPOSIT-AMT FROM ACCT-BALANCE
+019800
+019900     REWRITE ACCOUNT-RECORD
+020000         INVALID KEY
+020100             DISPLAY "DEPREV: UNABLE TO REWRITE ACCOUNT "
+020200                     ACCT-NUMBER
+020300     END-REWRITE
+020400
+020500     CLOSE ACCOUNT-MASTER
+020600
+020700     OPEN EXTEND DEPOSIT-LOG-OUT
+020800     IF NOT WS-DEPLOGOUT-OK
+020900         DISPLAY "DEPREV: UNABLE TO OPEN DEPOSIT LOG FOR OUTPUT, "
+021000                 "STATUS = " WS-DEPLOGOUT-STATUS
+021100         GO TO 3000-POST-REVERSAL-EXIT
+021200     END-IF
+021300
+021400     ACCEPT LOGOUT-DATE FROM DATE
+021500     ACCEPT LOGOUT-TIME FROM TIME
+021600     MOVE LOGIN-ACCT-NUMBER   TO LOGOUT-ACCT-NUMBER
+021700     MOVE LOGIN-DEPOSIT-AMT   TO LOGOUT-DEPOSIT-AMT
+021800     MOVE ACCT-BALANCE        TO LOGOUT-NEW-BALANCE
+021900     MOVE LOGIN-CURRENCY-CODE TO LOGOUT-CURRENCY-CODE
+022000     SET LOGOUT-TRANS-REVERSAL TO TRUE
+022010     MOVE 0                    TO LOGOUT-OPERATOR-ID
+022100
+022200     WRITE DEPOSIT-LOG-RECORD-OUT
+022300
+022400     CLOSE DEPOSIT-LOG-OUT
+022500
+022600     DISPLAY "DEPREV: REVERSED DEPOSIT OF " LOGIN-DEPOSIT-AMT
+022700             " ON ACCOUNT " LOGIN-ACCT-NUMBER
+022800             ", NEW BALANCE = " ACCT-BALANCE.
+022900 3000-POST-REVERSAL-EXIT.
+023000     EXIT.
+023100
+023200*-----------------------------------------------------------------
+023300* CLOSE DOWN THE FILES BEFORE ENDING THE RUN.
+023400*-----------------------------------------------------------------
+023500 9999-TERMINATE.
+023510     IF WS-BATCH-ACQUIRED
+023520         CALL "BATCHREL" USING WS-JOB-NAME
+023530     END-IF
+023600     CLOSE DEPOSIT-LOG-IN.
+023700 9999-TERMINATE-EXIT.
+023800     EXIT.
+023900
