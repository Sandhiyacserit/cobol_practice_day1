@@ -0,0 +1,105 @@
+000100*****************************************************************
+000200* PROGRAM      : BATCHREL                                       *
+000300* DESCRIPTION  : CALLABLE BY EACH NIGHTLY BATCH JOB AS IT ENDS,  *
+000400*                TO RELEASE ITS HOLD ON THE ACCOUNT MASTER       *
+000500*                RECORDED BY BATCHACQ, SO THE NEXT BATCH JOB OR  *
+000600*                AN INTERACTIVE PROGRAM CAN PROCEED.  ONLY THE   *
+000700*                JOB CURRENTLY RECORDED AS THE HOLDER CAN        *
+000800*                RELEASE THE HOLD.                               *
+000900*****************************************************************
+001000 IDENTIFICATION DIVISION.
+001100 PROGRAM-ID. BATCHREL.
+001200 AUTHOR. S NATARAJAN.
+001300 INSTALLATION. UNITY TRUST BANK - IT DIVISION.
+001400 DATE-WRITTEN. 2026-08-09.
+001500 DATE-COMPILED.
+001600
+001700*****************************************************************
+001800* MODIFICATION HISTORY                                          *
+001900*-----------------------------------------------------------------
+002000* DATE       INIT  DESCRIPTION                                  *
+002100* 2026-08-09 SN    NEW PROGRAM - RELEASES THE BATCH WINDOW HOLD *
+002200*                  ACQUIRED BY BATCHACQ.                         *
+002300*****************************************************************
+002400
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT BATCH-WINDOW ASSIGN TO "BATCHWIN"
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS DYNAMIC
+003100         RECORD KEY IS BW-CONTROL-KEY
+003200         FILE STATUS IS WS-BATCHWIN-STATUS.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  BATCH-WINDOW
+003700     LABEL RECORDS ARE STANDARD.
+003800 01  BATCH-WINDOW-RECORD.
+003900     05  BW-CONTROL-KEY       PIC X(06).
+004000     05  BW-HOLDER-JOB        PIC X(08).
+004100     05  BW-START-HOUR        PIC 9(02).
+004200     05  BW-END-HOUR          PIC 9(02).
+004300
+004400 WORKING-STORAGE SECTION.
+004500 01  WS-BATCHWIN-STATUS       PIC X(02).
+004600     88  WS-BATCHWIN-OK       VALUE "00".
+004700
+004800 01  WS-CONTROL-KEY           PIC X(06) VALUE "BATCH1".
+004900
+005000 LINKAGE SECTION.
+005100 01  LK-JOB-NAME              PIC X(08).
+005200
+005300 PROCEDURE DIVISION USING LK-JOB-NAME.
+005400 0000-MAINLINE.
+005500     PERFORM 1000-INITIALIZE
+005600         THRU 1000-INITIALIZE-EXIT
+005700
+005800     IF WS-BATCHWIN-OK
+005810         PERFORM 2000-RELEASE-HOLD
+005820             THRU 2000-RELEASE-HOLD-EXIT
+005830     END-IF
+005840
+005850     PERFORM 9999-TERMINATE
+005860         THRU 9999-TERMINATE-EXIT
+005870
+005900     GOBACK.
+005910
+005920*-----------------------------------------------------------------
+005930* OPEN THE BATCH WINDOW CONTROL FILE.
+005940*-----------------------------------------------------------------
+005950 1000-INITIALIZE.
+005960     OPEN I-O BATCH-WINDOW.
+005970 1000-INITIALIZE-EXIT.
+005980     EXIT.
+005990
+006000*-----------------------------------------------------------------
+006100* IF THIS JOB IS STILL RECORDED AS THE HOLDER, CLEAR IT.
+006300*-----------------------------------------------------------------
+006400 2000-RELEASE-HOLD.
+007000     MOVE WS-CONTROL-KEY TO BW-CONTROL-KEY
+007100     READ BATCH-WINDOW
+007200         KEY IS BW-CONTROL-KEY
+007300         INVALID KEY
+007400             GO TO 2000-RELEASE-HOLD-EXIT
+007500     END-READ
+007600
+007700     IF BW-HOLDER-JOB = LK-JOB-NAME
+007800         MOVE SPACES TO BW-HOLDER-JOB
+007900         REWRITE BATCH-WINDOW-RECORD
+008000             INVALID KEY
+008100                 DISPLAY "BATCHREL: UNABLE TO REWRITE BATCH "
+008200                         "WINDOW CONTROL RECORD"
+008300         END-REWRITE
+008400     END-IF.
+008500 2000-RELEASE-HOLD-EXIT.
+008550     EXIT.
+008600
+006900*-----------------------------------------------------------------
+006901* CLOSE DOWN THE BATCH WINDOW FILE BEFORE RETURNING TO THE CALLER.
+006902*-----------------------------------------------------------------
+006903 9999-TERMINATE.
+006904     CLOSE BATCH-WINDOW.
+006905 9999-TERMINATE-EXIT.
+008800     EXIT.
+008900
