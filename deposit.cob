@@ -1,23 +1,310 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DEPOSIT.
+000100*****************************************************************
+000200* PROGRAM      : DEPOSIT                                        *
+000300* DESCRIPTION  : POSTS A DEPOSIT AGAINST AN ACCOUNT HELD ON THE  *
+000400*                ACCOUNT MASTER FILE.                           *
+000500*****************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID. DEPOSIT.
+000800 AUTHOR. S NATARAJAN.
+000900 INSTALLATION. UNITY TRUST BANK - IT DIVISION.
+001000 DATE-WRITTEN. 2014-03-10.
+001100 DATE-COMPILED.
+001200
+001300*****************************************************************
+001400* MODIFICATION HISTORY                                          *
+001500*-----------------------------------------------------------------
+001600* DATE       INIT  DESCRIPTION                                  *
+001700* 2026-08-09 SN    STOPPED ACCEPTING BALANCE FROM THE TERMINAL, *
+001800*                  DEPOSIT NOW READS/REWRITES THE ACCOUNT       *
+001900*                  MASTER FILE KEYED BY ACCOUNT NUMBER.         *
+002000* 2026-08-09 SN    EVERY SUCCESSFUL DEPOSIT IS NOW APPENDED TO  *
+002100*                  A TRANSACTION LOG FOR AUDIT PURPOSES.        *
+002200* 2026-08-09 SN    DEPOSIT NOW ENFORCES A DAILY DEPOSIT LIMIT   *
+002300*                  PER ACCOUNT, TRACKED ON THE ACCOUNT MASTER.  *
+002400* 2026-08-09 SN    DEPOSIT NOW CALLS THE SHARED ACCTLKUP        *
+002500*                  SUBPROGRAM TO VALIDATE THE ACCOUNT NUMBER    *
+002600*                  EXISTS BEFORE ANY POSTING IS ATTEMPTED.      *
+002610* 2026-08-09 SN    DEPOSIT NOW TAKES A CURRENCY CODE AND       *
+002620*                  REJECTS A DEPOSIT THAT DOESN'T MATCH THE    *
+002630*                  ACCOUNT'S OWN CURRENCY - THERE IS NO FX     *
+002640*                  RATE TABLE IN THE SYSTEM TO CONVERT WITH.   *
+002650* 2026-08-09 SN    DEPOSIT-LOG-RECORD NOW CARRIES A           *
+002660*                  TRANSACTION TYPE SO THE NEW DEPREV          *
+002670*                  REVERSAL PROGRAM CAN TELL A REVERSAL        *
+002680*                  ENTRY APART FROM AN ORIGINAL DEPOSIT.        *
+002690* 2026-08-09 SN    DEPOSIT NOW REQUIRES AN OPERATOR LOGIN      *
+002691*                  (VIA THE NEW OPRLOGIN SUBPROGRAM) BEFORE     *
+002692*                  IT WILL POST ANYTHING, AND STAMPS THE        *
+002693*                  OPERATOR ID ONTO THE DEPOSIT LOG RECORD.     *
+002694* 2026-08-09 SN    DEPOSIT NOW REFUSES TO POST AGAINST AN       *
+002695*                  ACCOUNT THAT ISN'T ACTIVE, VIA THE ACCSTATUS *
+002696*                  CHECK.                                       *
+002697* 2026-08-09 SN    DEPOSIT NOW CHECKS BATCHCHK BEFORE LOGGING  *
+002698*                  IN AN OPERATOR, AND REFUSES THE TRANSACTION  *
+002699*                  WHILE A BATCH JOB HOLDS THE ACCOUNT MASTER.  *
+002699* 2026-08-09 SN    LOG-NEW-BALANCE WAS UNSIGNED EVEN THOUGH     *
+002699*                  ACCT-BALANCE IS SIGNED - WIDENED TO PIC      *
+002699*                  S9(06) TO MATCH.                             *
+002701* 2026-08-09 SN    WS-BATCH-CLEAR-SW AND WS-OPERATOR-SW ARE NOW *
+002702*                  RESET TO "N" IMMEDIATELY BEFORE EACH CALL TO *
+002703*                  BATCHCHK/OPRLOGIN - DEPOSIT IS NOT AN INITIAL*
+002704*                  PROGRAM, SO A STALE "Y" FROM AN EARLIER       *
+002705*                  TRANSACTION IN THE SAME RUN UNIT WOULD        *
+002706*                  OTHERWISE SURVIVE INTO THIS ONE.              *
+002710*****************************************************************
+002800
+002900 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT ACCOUNT-MASTER ASSIGN TO "ACCMSTR"
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS DYNAMIC
+003500         RECORD KEY IS ACCT-NUMBER
+003600         FILE STATUS IS WS-ACCMSTR-STATUS.
+003700
+003800     SELECT DEPOSIT-LOG ASSIGN TO "DEPLOG"
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS WS-DEPLOG-STATUS.
+004100
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  ACCOUNT-MASTER
+004500     LABEL RECORDS ARE STANDARD.
+004600     COPY ACCTREC.
+004700
+004800 FD  DEPOSIT-LOG
+004900     LABEL RECORDS ARE STANDARD.
+005000 01  DEPOSIT-LOG-RECORD.
+005100     05  LOG-DATE             PIC 9(06).
+005200     05  LOG-TIME             PIC 9(08).
+005300     05  FILLER               PIC X(01) VALUE SPACE.
+005400     05  LOG-ACCT-NUMBER      PIC 9(06).
+005500     05  FILLER               PIC X(01) VALUE SPACE.
+005600     05  LOG-DEPOSIT-AMT      PIC 9(06).
+005700     05  FILLER               PIC X(01) VALUE SPACE.
+005800     05  LOG-NEW-BALANCE      PIC S9(06).
+005810     05  FILLER               PIC X(01) VALUE SPACE.
+005820     05  LOG-CURRENCY-CODE    PIC X(03).
+005830     05  FILLER               PIC X(01) VALUE SPACE.
+005840     05  LOG-TRANS-TYPE       PIC X(01).
+005850         88  LOG-TRANS-DEPOSIT    VALUE "D".
+005860         88  LOG-TRANS-REVERSAL   VALUE "R".
+005870     05  FILLER               PIC X(01) VALUE SPACE.
+005880     05  LOG-OPERATOR-ID      PIC 9(04).
+005900
+006000 WORKING-STORAGE SECTION.
+006100 01  WS-ACCMSTR-STATUS        PIC X(02).
+006200     88  WS-ACCMSTR-OK        VALUE "00".
+006300     88  WS-ACCMSTR-NOTFOUND  VALUE "23".
+006400
+006500 01  WS-DEPLOG-STATUS         PIC X(02).
+006600     88  WS-DEPLOG-OK         VALUE "00".
+006700
+006800 01  WS-DAILY-DEP-LIMIT       PIC 9(07) VALUE 50000.
+006900 01  WS-TODAYS-DATE           PIC 9(06).
+007000
+007100 01  WS-SWITCHES.
+007200     05  WS-DEPOSIT-SW        PIC X(01) VALUE "N".
+007300         88  WS-DEPOSIT-OK    VALUE "Y".
+007400     05  WS-LIMIT-SW          PIC X(01) VALUE "N".
+007500         88  WS-LIMIT-EXCEEDED VALUE "Y".
+007600     05  WS-ACCT-FOUND-SW     PIC X(01) VALUE "N".
+007700         88  WS-ACCT-FOUND    VALUE "Y".
+007710     05  WS-CURRENCY-SW       PIC X(01) VALUE "N".
+007720         88  WS-CURRENCY-OK   VALUE "Y".
+007730     05  WS-OPERATOR-SW       PIC X(01) VALUE "N".
+007740         88  WS-OPERATOR-OK   VALUE "Y".
+007750     05  WS-BATCH-CLEAR-SW    PIC X(01) VALUE "N".
+007760         88  WS-BATCH-CLEAR   VALUE "Y".
+007800
+007900 01  DEPOSIT-AMT              PIC 9(06).
+007910 01  DEPOSIT-CURRENCY-CODE    PIC X(03).
+007920 01  WS-OPERATOR-ID           PIC 9(04).
+008000
+008100 PROCEDURE DIVISION.
+008200 0000-MAINLINE.
+008300     PERFORM 1000-INITIALIZE
+008400         THRU 1000-INITIALIZE-EXIT
+008500
+008510     IF WS-OPERATOR-OK
+008600         PERFORM 2000-GET-ACCOUNT
+008700             THRU 2000-GET-ACCOUNT-EXIT
+008800
+008900         IF WS-DEPOSIT-OK
+009000             PERFORM 3000-POST-DEPOSIT
+009100                 THRU 3000-POST-DEPOSIT-EXIT
+009200         END-IF
+009210     END-IF
+009300
+009400     PERFORM 9999-TERMINATE
+009500         THRU 9999-TERMINATE-EXIT
+009600
+009700     STOP RUN.
+009800
+009900*-----------------------------------------------------------------
+010000* OPEN THE ACCOUNT MASTER, REQUIRE AN OPERATOR LOGIN, AND PROMPT
+010010* FOR THE ACCOUNT TO POST.
+010100*-----------------------------------------------------------------
+010200 1000-INITIALIZE.
+010300     OPEN I-O ACCOUNT-MASTER
+010400     IF NOT WS-ACCMSTR-OK
+010500         DISPLAY "DEPOSIT: UNABLE TO OPEN ACCOUNT MASTER, "
+010600                 "STATUS = " WS-ACCMSTR-STATUS
+010700         GO TO 1000-INITIALIZE-EXIT
+010800     END-IF
+010810
+010809     MOVE "N" TO WS-BATCH-CLEAR-SW
+010810     CALL "BATCHCHK" USING WS-BATCH-CLEAR-SW
+010812     IF NOT WS-BATCH-CLEAR
+010814         DISPLAY "DEPOSIT: A BATCH JOB CURRENTLY HOLDS THE "
+010816                 "ACCOUNT MASTER, TRANSACTION REFUSED"
+010818         GO TO 1000-INITIALIZE-EXIT
+010819     END-IF
+010819     MOVE "N" TO WS-OPERATOR-SW
+010820     CALL "OPRLOGIN" USING WS-OPERATOR-ID WS-OPERATOR-SW
+010830     IF NOT WS-OPERATOR-OK
+010840         DISPLAY "DEPOSIT: OPERATOR LOGIN FAILED, TRANSACTION "
+010850                 "REFUSED"
+010860         GO TO 1000-INITIALIZE-EXIT
+010870     END-IF
+010900
+011000     OPEN EXTEND DEPOSIT-LOG
+011100     IF NOT WS-DEPLOG-OK
+011200         DISPLAY "DEPOSIT: UNABLE TO OPEN DEPOSIT LOG, "
+011300                 "STATUS = " WS-DEPLOG-STATUS
+011400         GO TO 1000-INITIALIZE-EXIT
+011500     END-IF
+011600
+011700     DISPLAY "ENTER ACCOUNT NUMBER: "
+011800     ACCEPT ACCT-NUMBER
+011900
+012000     DISPLAY "ENTER DEPOSIT AMOUNT: "
+012100     ACCEPT DEPOSIT-AMT
 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 BALANCE       PIC 9(6).
-       01 DEPOSIT-AMT   PIC 9(6).
-
-       PROCEDURE DIVISION.
-           DISPLAY "Enter Current Balance: "
-           ACCEPT BALANCE
-
-           DISPLAY "Enter Deposit Amount: "
-           ACCEPT DEPOSIT-AMT
-
-           IF DEPOSIT-AMT > 0
-               ADD DEPOSIT-AMT TO BALANCE
-               DISPLAY "Updated Balance = " BALANCE
-           ELSE
-               DISPLAY "Invalid Deposit Amount"
-           END-IF
-
-           STOP RUN.
+012110     DISPLAY "ENTER DEPOSIT CURRENCY CODE: "
+012120     ACCEPT DEPOSIT-CURRENCY-CODE.
+012200 1000-INITIALIZE-EXIT.
+012300     EXIT.
+012400
+012500*-----------------------------------------------------------------
+012600* VALIDATE THE ACCOUNT NUMBER EXISTS VIA THE SHARED ACCTLKUP
+012700* SUBPROGRAM, THEN READ THE ACCOUNT RECORD TO BE UPDATED.  THE
+012750* ACCOUNT MUST BE ACTIVE - A DEPOSIT IS REFUSED AGAINST A CLOSED,
+012760* FROZEN (LOCKED) OR OTHERWISE NON-ACTIVE ACCOUNT.
+012800*-----------------------------------------------------------------
+012900 2000-GET-ACCOUNT.
+013000     CALL "ACCTLKUP" USING ACCT-NUMBER WS-ACCT-FOUND-SW
+013100
+013200     IF NOT WS-ACCT-FOUND
+013300         DISPLAY "DEPOSIT: ACCOUNT " ACCT-NUMBER
+013400                 " NOT FOUND ON ACCOUNT MASTER"
+013500         GO TO 2000-GET-ACCOUNT-EXIT
+013600     END-IF
+013700     READ ACCOUNT-MASTER
+013800         KEY IS ACCT-NUMBER
+013900         INVALID KEY
+014000             DISPLAY "DEPOSIT: ACCOUNT " ACCT-NUMBER
+014100                     " NOT FOUND ON ACCOUNT MASTER"
+014200             GO TO 2000-GET-ACCOUNT-EXIT
+014300     END-READ
+014310
+014320     CALL "ACCSTATUS" USING ACCT-STATUS
+014330     IF NOT ACCT-STATUS-ACTIVE
+014340         DISPLAY "DEPOSIT: ACCOUNT " ACCT-NUMBER
+014350                 " IS NOT ACTIVE, TRANSACTION REFUSED"
+014360         GO TO 2000-GET-ACCOUNT-EXIT
+014370     END-IF
+014400
+014500     SET WS-DEPOSIT-OK TO TRUE.
+014600 2000-GET-ACCOUNT-EXIT.
+014700     EXIT.
+014800
+014900*-----------------------------------------------------------------
+015000* APPLY THE DEPOSIT AND REWRITE THE ACCOUNT MASTER.
+015100*-----------------------------------------------------------------
+015200 3000-POST-DEPOSIT.
+015300     IF DEPOSIT-AMT NOT > 0
+015400         DISPLAY "INVALID DEPOSIT AMOUNT"
+015500         GO TO 3000-POST-DEPOSIT-EXIT
+015600     END-IF
+015610
+015620     IF DEPOSIT-CURRENCY-CODE NOT = ACCT-CURRENCY-CODE
+015630         DISPLAY "DEPOSIT: CURRENCY " DEPOSIT-CURRENCY-CODE
+015640                 " DOES NOT MATCH ACCOUNT CURRENCY "
+015650                 ACCT-CURRENCY-CODE
+015660         GO TO 3000-POST-DEPOSIT-EXIT
+015670     END-IF
+015700
+015800     PERFORM 3500-CHECK-DAILY-LIMIT
+015900         THRU 3500-CHECK-DAILY-LIMIT-EXIT
+016000
+016100     IF WS-LIMIT-EXCEEDED
+016200         DISPLAY "DEPOSIT: DAILY DEPOSIT LIMIT OF "
+016300                 WS-DAILY-DEP-LIMIT " WOULD BE EXCEEDED"
+016400         GO TO 3000-POST-DEPOSIT-EXIT
+016500     END-IF
+016600
+016700     ADD DEPOSIT-AMT TO ACCT-BALANCE
+016800     ADD DEPOSIT-AMT TO ACCT-DAILY-DEP-TOTAL
+016900
+017000     REWRITE ACCOUNT-RECORD
+017100         INVALID KEY
+017200             DISPLAY "DEPOSIT: UNABLE TO REWRITE ACCOUNT "
+017300                     ACCT-NUMBER
+017400     END-REWRITE
+017500
+017600     PERFORM 4000-WRITE-LOG
+017700         THRU 4000-WRITE-LOG-EXIT
+017800
+017900     DISPLAY "UPDATED BALANCE = " ACCT-BALANCE.
+018000 3000-POST-DEPOSIT-EXIT.
+018100     EXIT.
+018200
+018300*-----------------------------------------------------------------
+018400* RESET THE RUNNING DAILY TOTAL WHEN THE DATE HAS ROLLED OVER,
+018500* THEN CHECK THIS DEPOSIT AGAINST THE DAILY LIMIT.
+018600*-----------------------------------------------------------------
+018700 3500-CHECK-DAILY-LIMIT.
+018800     ACCEPT WS-TODAYS-DATE FROM DATE
+018900
+019000     IF ACCT-LAST-DEP-DATE NOT = WS-TODAYS-DATE
+019100         MOVE WS-TODAYS-DATE TO ACCT-LAST-DEP-DATE
+019200         MOVE 0 TO ACCT-DAILY-DEP-TOTAL
+019300     END-IF
+019400
+019500     IF (ACCT-DAILY-DEP-TOTAL + DEPOSIT-AMT) > WS-DAILY-DEP-LIMIT
+019600         SET WS-LIMIT-EXCEEDED TO TRUE
+019700     END-IF.
+019800 3500-CHECK-DAILY-LIMIT-EXIT.
+019900     EXIT.
+020000
+020100*-----------------------------------------------------------------
+020200* APPEND AN AUDIT RECORD OF THE DEPOSIT TO THE TRANSACTION LOG.
+020300*-----------------------------------------------------------------
+020400 4000-WRITE-LOG.
+020500     ACCEPT LOG-DATE FROM DATE
+020600     ACCEPT LOG-TIME FROM TIME
+020700     MOVE ACCT-NUMBER   TO LOG-ACCT-NUMBER
+020800     MOVE DEPOSIT-AMT   TO LOG-DEPOSIT-AMT
+020900     MOVE ACCT-BALANCE  TO LOG-NEW-BALANCE
+020910     MOVE DEPOSIT-CURRENCY-CODE TO LOG-CURRENCY-CODE
+020920     SET LOG-TRANS-DEPOSIT TO TRUE
+020930     MOVE WS-OPERATOR-ID TO LOG-OPERATOR-ID
+021000
+021100     WRITE DEPOSIT-LOG-RECORD.
+021200 4000-WRITE-LOG-EXIT.
+021300     EXIT.
+021400
+021500*-----------------------------------------------------------------
+021600* CLOSE DOWN THE FILES BEFORE ENDING THE RUN.
+021700*-----------------------------------------------------------------
+021800 9999-TERMINATE.
+021900     CLOSE ACCOUNT-MASTER
+022000     CLOSE DEPOSIT-LOG.
+022100 9999-TERMINATE-EXIT.
+022200     EXIT.
+022300
+022400
+022500
+022600
+022700
