@@ -0,0 +1,347 @@
+000100*****************************************************************
+000200* PROGRAM      : DEPOSITB                                       *
+000300* DESCRIPTION  : BATCH VERSION OF DEPOSIT.  READS A TRANSACTION  *
+000400*                FILE OF ACCOUNT NUMBER / AMOUNT PAIRS AND POSTS *
+000500*                EACH ONE AGAINST THE ACCOUNT MASTER IN          *
+000600*                SEQUENCE, USING THE SAME DAILY-LIMIT CHECK AND  *
+000700*                AUDIT LOG AS THE INTERACTIVE DEPOSIT PROGRAM.   *
+000800*                EVERY TRANSACTION POSTED IS CHECKPOINTED TO A   *
+000900*                RESTART FILE SO A RERUN AFTER A MID-BATCH       *
+001000*                FAILURE SKIPS WHATEVER ALREADY POSTED.          *
+001100*****************************************************************
+001200 IDENTIFICATION DIVISION.
+001300 PROGRAM-ID. DEPOSITB.
+001400 AUTHOR. S NATARAJAN.
+001500 INSTALLATION. UNITY TRUST BANK - IT DIVISION.
+001600 DATE-WRITTEN. 2026-08-09.
+001700 DATE-COMPILED.
+001800
+001900*****************************************************************
+002000* MODIFICATION HISTORY                                          *
+002100*-----------------------------------------------------------------
+002200* DATE       INIT  DESCRIPTION                                  *
+002300* 2026-08-09 SN    NEW PROGRAM - BATCH DRIVER FOR DEPOSIT,       *
+002400*                  RESTARTABLE FROM THE LAST CHECKPOINTED        *
+002500*                  TRANSACTION.                                  *
+002510* 2026-08-09 SN    DEPOSITB NOW ACQUIRES THE BATCH WINDOW HOLD  *
+002520*                  ON THE ACCOUNT MASTER VIA BATCHACQ BEFORE IT *
+002530*                  WILL RUN, AND RELEASES IT VIA BATCHREL WHEN  *
+002540*                  IT ENDS.                                      *
+002550* 2026-08-09 SN    DEPOSIT-LOG-RECORD WAS MISSING THE CURRENCY *
+002560*                  CODE, TRANSACTION TYPE AND OPERATOR ID       *
+002570*                  FIELDS DEPOSIT.COB CARRIES - BROUGHT INTO    *
+002580*                  LINE, WITH OPERATOR ID ZERO SINCE NO TELLER  *
+002590*                  IS INVOLVED IN A BATCH-POSTED DEPOSIT.        *
+002595* 2026-08-09 SN    DEPOSITB NEVER CHECKED THE ACCOUNT'S STATUS   *
+002596*                  BEFORE POSTING, SO A LOCKED, DORMANT, CLOSED  *
+002597*                  OR INACTIVE ACCOUNT COULD STILL BE CREDITED   *
+002598*                  BY THE NIGHTLY JOB.  NOW CALLS ACCSTATUS AND  *
+002599*                  SKIPS THE TRANSACTION IF NOT ACTIVE, THE      *
+002599*                  SAME AS STDINPOST.                            *
+002600*****************************************************************
+002700
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT ACCOUNT-MASTER ASSIGN TO "ACCMSTR"
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS DYNAMIC
+003400         RECORD KEY IS ACCT-NUMBER
+003500         FILE STATUS IS WS-ACCMSTR-STATUS.
+003600
+003700     SELECT DEPOSIT-LOG ASSIGN TO "DEPLOG"
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS WS-DEPLOG-STATUS.
+004000
+004100     SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+004200         ORGANIZATION IS LINE SEQUENTIAL
+004300         FILE STATUS IS WS-TRANFILE-STATUS.
+004400
+004500     SELECT RESTART-FILE ASSIGN TO "DEPRSTRT"
+004600         ORGANIZATION IS LINE SEQUENTIAL
+004700         FILE STATUS IS WS-RESTART-STATUS.
+004800
+004900 DATA DIVISION.
+005000 FILE SECTION.
+005100 FD  ACCOUNT-MASTER
+005200     LABEL RECORDS ARE STANDARD.
+005300     COPY ACCTREC.
+005400
+005500 FD  DEPOSIT-LOG
+005600     LABEL RECORDS ARE STANDARD.
+005700 01  DEPOSIT-LOG-RECORD.
+005800     05  LOG-DATE             PIC 9(06).
+005900     05  LOG-TIME             PIC 9(08).
+006000     05  FILLER               PIC X(01) VALUE SPACE.
+006100     05  LOG-ACCT-NUMBER      PIC 9(06).
+006200     05  FILLER               PIC X(01) VALUE SPACE.
+006300     05  LOG-DEPOSIT-AMT      PIC 9(06).
+006400     05  FILLER               PIC X(01) VALUE SPACE.
+006500     05  LOG-NEW-BALANCE      PIC S9(06).
+006510     05  FILLER               PIC X(01) VALUE SPACE.
+006520     05  LOG-CURRENCY-CODE    PIC X(03).
+006530     05  FILLER               PIC X(01) VALUE SPACE.
+006540     05  LOG-TRANS-TYPE       PIC X(01).
+006550         88  LOG-TRANS-DEPOSIT    VALUE "D".
+006560         88  LOG-TRANS-REVERSAL   VALUE "R".
+006570     05  FILLER               PIC X(01) VALUE SPACE.
+006580     05  LOG-OPERATOR-ID      PIC 9(04).
+006600
+006700 FD  TRAN-FILE
+006800     LABEL RECORDS ARE STANDARD.
+006900 01  TRAN-RECORD.
+007000     05  TRAN-SEQ-NO          PIC 9(06).
+007100     05  FILLER               PIC X(01).
+007200     05  TRAN-ACCT-NUMBER     PIC 9(06).
+007300     05  FILLER               PIC X(01).
+007400     05  TRAN-AMOUNT          PIC 9(06).
+007500
+007600 FD  RESTART-FILE
+007700     LABEL RECORDS ARE STANDARD.
+007800 01  RESTART-RECORD.
+007900     05  RESTART-SEQ-NO       PIC 9(06).
+008000
+008100 WORKING-STORAGE SECTION.
+008200 01  WS-ACCMSTR-STATUS        PIC X(02).
+008300     88  WS-ACCMSTR-OK        VALUE "00".
+008400
+008500 01  WS-DEPLOG-STATUS         PIC X(02).
+008600     88  WS-DEPLOG-OK         VALUE "00".
+008700
+008800 01  WS-TRANFILE-STATUS       PIC X(02).
+008900     88  WS-TRANFILE-OK       VALUE "00".
+009000
+009100 01  WS-RESTART-STATUS        PIC X(02).
+009200     88  WS-RESTART-OK        VALUE "00".
+009300     88  WS-RESTART-NOTFOUND  VALUE "35".
+009400
+009500 01  WS-DAILY-DEP-LIMIT       PIC 9(07) VALUE 50000.
+009600 01  WS-TODAYS-DATE           PIC 9(06).
+009700 01  WS-LAST-COMPLETED-SEQ    PIC 9(06) VALUE 0.
+009800
+009810 01  WS-JOB-NAME              PIC X(08) VALUE "DEPOSITB".
+009820 01  WS-BATCH-ACQUIRED-SW     PIC X(01) VALUE "N".
+009830     88  WS-BATCH-ACQUIRED    VALUE "Y".
+009840
+009900 01  WS-SWITCHES.
+010000     05  WS-TRANFILE-EOF-SW   PIC X(01) VALUE "N".
+010100         88  WS-TRANFILE-EOF  VALUE "Y".
+010200     05  WS-RESTART-EOF-SW    PIC X(01) VALUE "N".
+010300         88  WS-RESTART-EOF   VALUE "Y".
+010400     05  WS-LIMIT-SW          PIC X(01) VALUE "N".
+010500         88  WS-LIMIT-EXCEEDED VALUE "Y".
+010600
+010700 PROCEDURE DIVISION.
+010800 0000-MAINLINE.
+010900     PERFORM 1000-INITIALIZE
+011000         THRU 1000-INITIALIZE-EXIT
+011100
+011110     IF WS-BATCH-ACQUIRED
+011200         PERFORM 2000-PROCESS-TRANSACTION
+011300             THRU 2000-PROCESS-TRANSACTION-EXIT
+011400             UNTIL WS-TRANFILE-EOF
+011410     END-IF
+011500
+011600     PERFORM 9999-TERMINATE
+011700         THRU 9999-TERMINATE-EXIT
+011800
+011900     STOP RUN.
+012000
+012100*-----------------------------------------------------------------
+012200* CHECK THE BATCH WINDOW, FIND WHERE A PRIOR RUN LEFT OFF, THEN
+012250* OPEN THE MASTER, THE LOG AND THE TRANSACTION FILE FOR THIS RUN.
+012400*-----------------------------------------------------------------
+012500 1000-INITIALIZE.
+012510     CALL "BATCHACQ" USING WS-JOB-NAME WS-BATCH-ACQUIRED-SW
+012520     IF NOT WS-BATCH-ACQUIRED
+012530         DISPLAY "DEPOSITB: BATCH WINDOW CHECK FAILED, RUN "
+012540                 "REFUSED"
+012550         GO TO 1000-INITIALIZE-EXIT
+012560     END-IF
+012570
+012600     ACCEPT WS-TODAYS-DATE FROM DATE
+012700
+012800     OPEN INPUT RESTART-FILE
+012900     IF WS-RESTART-OK
+013000         PERFORM 1100-READ-RESTART
+013100             THRU 1100-READ-RESTART-EXIT
+013200             UNTIL WS-RESTART-EOF
+013300         CLOSE RESTART-FILE
+013400     END-IF
+013500
+013600     OPEN I-O ACCOUNT-MASTER
+013700     IF NOT WS-ACCMSTR-OK
+013800         DISPLAY "DEPOSITB: UNABLE TO OPEN ACCOUNT MASTER, "
+013900                 "STATUS = " WS-ACCMSTR-STATUS
+014000         GO TO 1000-INITIALIZE-EXIT
+014100     END-IF
+014200
+014300     OPEN EXTEND DEPOSIT-LOG
+014400     IF NOT WS-DEPLOG-OK
+014500         DISPLAY "DEPOSITB: UNABLE TO OPEN DEPOSIT LOG, "
+014600                 "STATUS = " WS-DEPLOG-STATUS
+014700         GO TO 1000-INITIALIZE-EXIT
+014800     END-IF
+014900
+015000     OPEN EXTEND RESTART-FILE
+015100     IF NOT WS-RESTART-OK
+015200         DISPLAY "DEPOSITB: UNABLE TO OPEN RESTART FILE, "
+015300                 "STATUS = " WS-RESTART-STATUS
+015400         GO TO 1000-INITIALIZE-EXIT
+015500     END-IF
+015600
+015700     OPEN INPUT TRAN-FILE
+015800     IF NOT WS-TRANFILE-OK
+015900         DISPLAY "DEPOSITB: UNABLE TO OPEN TRANSACTION FILE, "
+016000                 "STATUS = " WS-TRANFILE-STATUS
+016100         GO TO 1000-INITIALIZE-EXIT
+016200     END-IF
+016300
+016400     DISPLAY "DEPOSITB: RESUMING AFTER TRANSACTION "
+016500             WS-LAST-COMPLETED-SEQ.
+016600 1000-INITIALIZE-EXIT.
+016700     EXIT.
+016800
+016900*-----------------------------------------------------------------
+017000* READ THE RESTART FILE TO FIND THE HIGHEST TRANSACTION NUMBER
+017100* CHECKPOINTED BY A PRIOR RUN.
+017200*-----------------------------------------------------------------
+017300 1100-READ-RESTART.
+017400     READ RESTART-FILE
+017500         AT END
+017600             SET WS-RESTART-EOF TO TRUE
+017700             GO TO 1100-READ-RESTART-EXIT
+017800     END-READ
+017900
+018000     MOVE RESTART-SEQ-NO TO WS-LAST-COMPLETED-SEQ.
+018100 1100-READ-RESTART-EXIT.
+018200     EXIT.
+018300
+018400*-----------------------------------------------------------------
+018500* READ ONE TRANSACTION AND POST IT, SKIPPING ANYTHING ALREADY
+018600* CHECKPOINTED BY AN EARLIER RUN.
+018700*-----------------------------------------------------------------
+018800 2000-PROCESS-TRANSACTION.
+018900     READ TRAN-FILE
+019000         AT END
+019100             SET WS-TRANFILE-EOF TO TRUE
+019200             GO TO 2000-PROCESS-TRANSACTION-EXIT
+019300     END-READ
+019400
+019500     IF TRAN-SEQ-NO NOT > WS-LAST-COMPLETED-SEQ
+019600         GO TO 2000-PROCESS-TRANSACTION-EXIT
+019700     END-IF
+019800
+019900     IF TRAN-AMOUNT NOT > 0
+020000         DISPLAY "DEPOSITB: TRANSACTION " TRAN-SEQ-NO
+020100                 " HAS AN INVALID AMOUNT, SKIPPED"
+020200         GO TO 2000-PROCESS-TRANSACTION-EXIT
+020300     END-IF
+020400
+020500     MOVE TRAN-ACCT-NUMBER TO ACCT-NUMBER
+020600     READ ACCOUNT-MASTER
+020700         KEY IS ACCT-NUMBER
+020800         INVALID KEY
+020900             DISPLAY "DEPOSITB: TRANSACTION " TRAN-SEQ-NO
+021000                     " ACCOUNT " TRAN-ACCT-NUMBER " NOT FOUND"
+021100             GO TO 2000-PROCESS-TRANSACTION-EXIT
+021200     END-READ
+021300
+021310     CALL "ACCSTATUS" USING ACCT-STATUS
+021320     IF NOT ACCT-STATUS-ACTIVE
+021330         DISPLAY "DEPOSITB: TRANSACTION " TRAN-SEQ-NO
+021340                 " ACCOUNT " TRAN-ACCT-NUMBER
+021350                 " IS NOT ACTIVE, SKIPPED"
+021360         GO TO 2000-PROCESS-TRANSACTION-EXIT
+021370     END-IF
+021380
+021400     PERFORM 2500-CHECK-DAILY-LIMIT
+021500         THRU 2500-CHECK-DAILY-LIMIT-EXIT
+021600
+021700     IF WS-LIMIT-EXCEEDED
+021800         DISPLAY "DEPOSITB: TRANSACTION " TRAN-SEQ-NO
+021900                 " WOULD EXCEED THE DAILY DEPOSIT LIMIT, SKIPPED"
+022000         GO TO 2000-PROCESS-TRANSACTION-EXIT
+022100     END-IF
+022200
+022300     ADD TRAN-AMOUNT TO ACCT-BALANCE
+022400     ADD TRAN-AMOUNT TO ACCT-DAILY-DEP-TOTAL
+022500
+022600     REWRITE ACCOUNT-RECORD
+022700         INVALID KEY
+022800             DISPLAY "DEPOSITB: UNABLE TO REWRITE ACCOUNT "
+022900                     TRAN-ACCT-NUMBER
+023000             GO TO 2000-PROCESS-TRANSACTION-EXIT
+023100     END-REWRITE
+023200
+023300     PERFORM 3000-WRITE-LOG
+023400         THRU 3000-WRITE-LOG-EXIT
+023500
+023600     PERFORM 4000-WRITE-CHECKPOINT
+023700         THRU 4000-WRITE-CHECKPOINT-EXIT
+023800
+023900     DISPLAY "DEPOSITB: TRANSACTION " TRAN-SEQ-NO " POSTED, "
+024000             "ACCOUNT " TRAN-ACCT-NUMBER
+024100             " NEW BALANCE " ACCT-BALANCE.
+024200 2000-PROCESS-TRANSACTION-EXIT.
+024300     EXIT.
+024400
+024500*-----------------------------------------------------------------
+024600* RESET THE RUNNING DAILY TOTAL WHEN THE DATE HAS ROLLED OVER,
+024700* THEN CHECK THIS DEPOSIT AGAINST THE DAILY LIMIT.
+024800*-----------------------------------------------------------------
+024900 2500-CHECK-DAILY-LIMIT.
+025000     IF ACCT-LAST-DEP-DATE NOT = WS-TODAYS-DATE
+025100         MOVE WS-TODAYS-DATE TO ACCT-LAST-DEP-DATE
+025200         MOVE 0 TO ACCT-DAILY-DEP-TOTAL
+025300     END-IF
+025400
+025500     IF (ACCT-DAILY-DEP-TOTAL + TRAN-AMOUNT) > WS-DAILY-DEP-LIMIT
+025600         SET WS-LIMIT-EXCEEDED TO TRUE
+025700     END-IF.
+025800 2500-CHECK-DAILY-LIMIT-EXIT.
+025900     EXIT.
+026000
+026100*-----------------------------------------------------------------
+026200* APPEND AN AUDIT RECORD OF THE DEPOSIT TO THE TRANSACTION LOG.
+026300*-----------------------------------------------------------------
+026400 3000-WRITE-LOG.
+026500     ACCEPT LOG-DATE FROM DATE
+026600     ACCEPT LOG-TIME FROM TIME
+026700     MOVE TRAN-ACCT-NUMBER   TO LOG-ACCT-NUMBER
+026800     MOVE TRAN-AMOUNT        TO LOG-DEPOSIT-AMT
+026900     MOVE ACCT-BALANCE       TO LOG-NEW-BALANCE
+026910     MOVE ACCT-CURRENCY-CODE TO LOG-CURRENCY-CODE
+026920     SET LOG-TRANS-DEPOSIT   TO TRUE
+026930     MOVE 0                  TO LOG-OPERATOR-ID
+027000
+027100     WRITE DEPOSIT-LOG-RECORD.
+027200 3000-WRITE-LOG-EXIT.
+027300     EXIT.
+027400
+027500*-----------------------------------------------------------------
+027600* RECORD THIS TRANSACTION AS SUCCESSFULLY POSTED SO A RESTARTED
+027700* RUN WILL SKIP IT.
+027800*-----------------------------------------------------------------
+027900 4000-WRITE-CHECKPOINT.
+028000     MOVE TRAN-SEQ-NO TO RESTART-SEQ-NO
+028100     WRITE RESTART-RECORD
+028200
+028300     MOVE TRAN-SEQ-NO TO WS-LAST-COMPLETED-SEQ.
+028400 4000-WRITE-CHECKPOINT-EXIT.
+028500     EXIT.
+028600
+028700*-----------------------------------------------------------------
+028800* CLOSE DOWN THE FILES BEFORE ENDING THE RUN.
+028900*-----------------------------------------------------------------
+029000 9999-TERMINATE.
+029010     IF WS-BATCH-ACQUIRED
+029020         CALL "BATCHREL" USING WS-JOB-NAME
+029030     END-IF
+029100     CLOSE ACCOUNT-MASTER
+029200     CLOSE DEPOSIT-LOG
+029300     CLOSE RESTART-FILE
+029400     CLOSE TRAN-FILE.
+029500 9999-TERMINATE-EXIT.
+029600     EXIT.
+029700
