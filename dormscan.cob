@@ -0,0 +1,264 @@
+000100*****************************************************************
+000200* PROGRAM      : DORMSCAN                                       *
+000300* DESCRIPTION  : BATCH DORMANCY-DETECTION JOB.  SCANS THE WHOLE *
+000400*                ACCOUNT MASTER AND, FOR EVERY ACTIVE ACCOUNT   *
+000500*                WHOSE MOST RECENT DEPOSIT OR WITHDRAWAL DATE   *
+000600*                IS OLDER THAN THE DORMANCY THRESHOLD, SETS ITS *
+000700*                ACCOUNT-STATUS TO DORMANT ITSELF, INSTEAD OF   *
+000800*                RELYING ON SOMEONE NOTICING BY HAND.  A LINE   *
+000900*                IS PRINTED TO THE DORMANCY REPORT FOR EVERY    *
+001000*                ACCOUNT IT MARKS.                              *
+001100*                                                                *
+001200*                THE NUMBER OF ELAPSED DAYS IS APPROXIMATED     *
+001300*                USING THE STANDARD 30-DAY-MONTH/360-DAY-YEAR   *
+001400*                CONVENTION ALREADY FAMILIAR FROM INTEREST      *
+001500*                CALCULATIONS, RATHER THAN TRUE CALENDAR        *
+001600*                ARITHMETIC - MORE THAN CLOSE ENOUGH FOR A      *
+001700*                DORMANCY THRESHOLD MEASURED IN MONTHS.         *
+001800*****************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. DORMSCAN.
+002100 AUTHOR. S NATARAJAN.
+002200 INSTALLATION. UNITY TRUST BANK - IT DIVISION.
+002300 DATE-WRITTEN. 2026-08-09.
+002400 DATE-COMPILED.
+002500
+002600*****************************************************************
+002700* MODIFICATION HISTORY                                          *
+002800*-----------------------------------------------------------------
+002900* DATE       INIT  DESCRIPTION                                  *
+003000* 2026-08-09 SN    NEW PROGRAM - AUTOMATIC DORMANCY DETECTION   *
+003100*                  ACROSS THE WHOLE ACCOUNT MASTER.              *
+003110* 2026-08-09 SN    DORMSCAN NOW ACQUIRES THE BATCH WINDOW HOLD  *
+003120*                  ON THE ACCOUNT MASTER VIA BATCHACQ BEFORE IT *
+003130*                  WILL RUN, AND RELEASES IT VIA BATCHREL WHEN  *
+003140*                  IT ENDS.                                      *
+003150* 2026-08-09 SN    A NEWLY OPENED ACCOUNT WITH NO DEPOSIT OR    *
+003160*                  WITHDRAWAL YET IS NO LONGER TREATED AS       *
+003170*                  DORMANT - BOTH LAST-ACTIVITY DATES BEING     *
+003180*                  ZERO NOW SKIPS THE DORMANCY CHECK ENTIRELY.  *
+003200*****************************************************************
+003300
+003400 ENVIRONMENT DIVISION.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT ACCOUNT-MASTER ASSIGN TO "ACCMSTR"
+003800         ORGANIZATION IS INDEXED
+003900         ACCESS MODE IS DYNAMIC
+004000         RECORD KEY IS ACCT-NUMBER
+004100         FILE STATUS IS WS-ACCMSTR-STATUS.
+004200
+004300     SELECT DORMANCY-REPORT ASSIGN TO "DORMRPT"
+004400         ORGANIZATION IS LINE SEQUENTIAL
+004500         FILE STATUS IS WS-REPORT-STATUS.
+004600
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900 FD  ACCOUNT-MASTER
+005000     LABEL RECORDS ARE STANDARD.
+005100     COPY ACCTREC.
+005200
+005300 FD  DORMANCY-REPORT
+005400     LABEL RECORDS ARE STANDARD.
+005500 01  REPORT-LINE                 PIC X(80).
+005600
+005700 WORKING-STORAGE SECTION.
+005800 01  WS-ACCMSTR-STATUS        PIC X(02).
+005900     88  WS-ACCMSTR-OK        VALUE "00".
+006000
+006100 01  WS-REPORT-STATUS         PIC X(02).
+006200     88  WS-REPORT-OK         VALUE "00".
+006210
+006220 01  WS-JOB-NAME              PIC X(08) VALUE "DORMSCAN".
+006230 01  WS-BATCH-ACQUIRED-SW     PIC X(01) VALUE "N".
+006240     88  WS-BATCH-ACQUIRED    VALUE "Y".
+006300
+006400 01  WS-DORMANCY-DAYS         PIC 9(05) VALUE 90.
+006500
+006600 01  WS-TODAYS-DATE           PIC 9(06).
+006700 01  WS-LAST-ACTIVITY-DATE    PIC 9(06).
+006800
+006900 01  WS-TODAYS-DAY-COUNT      PIC 9(07).
+007000 01  WS-ACTIVITY-DAY-COUNT    PIC 9(07).
+007100 01  WS-ELAPSED-DAYS          PIC S9(07).
+007200
+007300 01  WS-YY                    PIC 9(02).
+007400 01  WS-MM                    PIC 9(02).
+007500 01  WS-DD                    PIC 9(02).
+007600
+007700 01  WS-EXCEPTION-COUNT       PIC 9(06) COMP VALUE ZERO.
+007800 01  WS-ACCOUNT-COUNT         PIC 9(06) COMP VALUE ZERO.
+007900
+008000 01  WS-SWITCHES.
+008100     05  WS-EOF-SW            PIC X(01) VALUE "N".
+008200         88  WS-EOF           VALUE "Y".
+008300
+008400 01  WS-DETAIL-LINE.
+008500     05  DTL-ACCT-NUMBER      PIC 9(06).
+008600     05  FILLER               PIC X(03) VALUE SPACES.
+008700     05  DTL-LAST-ACTIVITY    PIC 9(06).
+008800     05  FILLER               PIC X(03) VALUE SPACES.
+008900     05  DTL-ELAPSED-DAYS     PIC -(6)9.
+009000
+009100 PROCEDURE DIVISION.
+009200 0000-MAINLINE.
+009300     PERFORM 1000-INITIALIZE
+009400         THRU 1000-INITIALIZE-EXIT
+009500
+009600     PERFORM 2000-PROCESS-ACCOUNT
+009700         THRU 2000-PROCESS-ACCOUNT-EXIT
+009800         UNTIL WS-EOF
+009900
+010000     PERFORM 9999-TERMINATE
+010100         THRU 9999-TERMINATE-EXIT
+010200
+010300     STOP RUN.
+010400
+010500*-----------------------------------------------------------------
+010600* OPEN THE ACCOUNT MASTER I-O (SO DORMANT ACCOUNTS CAN BE
+010700* REWRITTEN) AND THE REPORT FILE, WRITE THE HEADINGS, AND PRIME
+010800* THE FIRST READ.
+010900*-----------------------------------------------------------------
+011000 1000-INITIALIZE.
+011010     CALL "BATCHACQ" USING WS-JOB-NAME WS-BATCH-ACQUIRED-SW
+011020     IF NOT WS-BATCH-ACQUIRED
+011030         DISPLAY "DORMSCAN: BATCH WINDOW CHECK FAILED, RUN "
+011040                 "REFUSED"
+011050         SET WS-EOF TO TRUE
+011060         GO TO 1000-INITIALIZE-EXIT
+011070     END-IF
+011100     ACCEPT WS-TODAYS-DATE FROM DATE
+011200
+011300     OPEN I-O ACCOUNT-MASTER
+011400     IF NOT WS-ACCMSTR-OK
+011500         DISPLAY "DORMSCAN: UNABLE TO OPEN ACCOUNT MASTER, "
+011600                 "STATUS = " WS-ACCMSTR-STATUS
+011650         SET WS-EOF TO TRUE
+011700         GO TO 1000-INITIALIZE-EXIT
+011800     END-IF
+011900
+012000     OPEN OUTPUT DORMANCY-REPORT
+012100     IF NOT WS-REPORT-OK
+012200         DISPLAY "DORMSCAN: UNABLE TO OPEN DORMANCY REPORT, "
+012300                 "STATUS = " WS-REPORT-STATUS
+012350         SET WS-EOF TO TRUE
+012400         GO TO 1000-INITIALIZE-EXIT
+012500     END-IF
+012600
+012700     MOVE "DORMANCY SCAN - ACCOUNTS MARKED DORMANT TODAY"
+012800         TO REPORT-LINE
+012900     WRITE REPORT-LINE
+013000
+013100     MOVE "ACCT NO  LAST ACTIVITY  DAYS ELAPSED" TO REPORT-LINE
+013200     WRITE REPORT-LINE
+013300
+013400     READ ACCOUNT-MASTER NEXT RECORD
+013500         AT END
+013600             SET WS-EOF TO TRUE
+013700     END-READ.
+014500 1000-INITIALIZE-EXIT.
+014600     EXIT.
+014700
+014800*-----------------------------------------------------------------
+014900* FOR AN ACTIVE ACCOUNT, WORK OUT HOW MANY DAYS HAVE ELAPSED
+015000* SINCE ITS MOST RECENT DEPOSIT OR WITHDRAWAL AND, IF THAT
+015100* EXCEEDS THE DORMANCY THRESHOLD, MARK IT DORMANT.
+015200*-----------------------------------------------------------------
+015300 2000-PROCESS-ACCOUNT.
+015400     ADD 1 TO WS-ACCOUNT-COUNT
+015500
+015600     IF ACCT-STATUS-ACTIVE
+015700         PERFORM 2500-CHECK-DORMANCY
+015800             THRU 2500-CHECK-DORMANCY-EXIT
+015900     END-IF
+016000
+016100     PERFORM 3000-READ-NEXT-ACCOUNT
+016200         THRU 3000-READ-NEXT-ACCOUNT-EXIT.
+016300 2000-PROCESS-ACCOUNT-EXIT.
+016400     EXIT.
+016500
+016600*-----------------------------------------------------------------
+016700* THE MOST RECENT ACTIVITY DATE IS THE LATER OF THE LAST DEPOSIT
+016800* AND LAST WITHDRAWAL DATES CARRIED ON THE ACCOUNT MASTER.
+016900*-----------------------------------------------------------------
+017000 2500-CHECK-DORMANCY.
+017010     IF ACCT-LAST-DEP-DATE = ZERO AND ACCT-LAST-WD-DATE = ZERO
+017020         GO TO 2500-CHECK-DORMANCY-EXIT
+017030     END-IF
+017100     IF ACCT-LAST-DEP-DATE NOT LESS THAN ACCT-LAST-WD-DATE
+017200         MOVE ACCT-LAST-DEP-DATE TO WS-LAST-ACTIVITY-DATE
+017300     ELSE
+017400         MOVE ACCT-LAST-WD-DATE TO WS-LAST-ACTIVITY-DATE
+017500     END-IF
+017600
+017700     MOVE WS-TODAYS-DATE TO WS-YY WS-MM WS-DD
+017800     PERFORM 2600-YYMMDD-TO-DAYS
+017900         THRU 2600-YYMMDD-TO-DAYS-EXIT
+018000     MOVE WS-ELAPSED-DAYS TO WS-TODAYS-DAY-COUNT
+018100
+018200     MOVE WS-LAST-ACTIVITY-DATE TO WS-YY WS-MM WS-DD
+018300     PERFORM 2600-YYMMDD-TO-DAYS
+018400         THRU 2600-YYMMDD-TO-DAYS-EXIT
+018500     MOVE WS-ELAPSED-DAYS TO WS-ACTIVITY-DAY-COUNT
+018600
+018700     COMPUTE WS-ELAPSED-DAYS =
+018800             WS-TODAYS-DAY-COUNT - WS-ACTIVITY-DAY-COUNT
+018900
+019000     IF WS-ELAPSED-DAYS NOT LESS THAN WS-DORMANCY-DAYS
+019100         SET ACCT-STATUS-DORMANT TO TRUE
+019200
+019300         REWRITE ACCOUNT-RECORD
+019400             INVALID KEY
+019500                 DISPLAY "DORMSCAN: UNABLE TO REWRITE ACCOUNT "
+019600                         ACCT-NUMBER
+019700         END-REWRITE
+019800
+019900         ADD 1 TO WS-EXCEPTION-COUNT
+020000
+020100         MOVE ACCT-NUMBER          TO DTL-ACCT-NUMBER
+020200         MOVE WS-LAST-ACTIVITY-DATE TO DTL-LAST-ACTIVITY
+020300         MOVE WS-ELAPSED-DAYS      TO DTL-ELAPSED-DAYS
+020400         MOVE WS-DETAIL-LINE       TO REPORT-LINE
+020500         WRITE REPORT-LINE
+020600     END-IF.
+020700 2500-CHECK-DORMANCY-EXIT.
+020800     EXIT.
+020900
+021000*-----------------------------------------------------------------
+021100* CONVERT A YYMMDD DATE INTO AN APPROXIMATE DAY COUNT USING THE
+021200* 30-DAY-MONTH/360-DAY-YEAR CONVENTION, RETURNED IN
+021300* WS-ELAPSED-DAYS (RE-USED HERE AS A WORK FIELD).
+021400*-----------------------------------------------------------------
+021500 2600-YYMMDD-TO-DAYS.
+021600     COMPUTE WS-ELAPSED-DAYS =
+021700             (WS-YY * 360) + (WS-MM * 30) + WS-DD.
+021800 2600-YYMMDD-TO-DAYS-EXIT.
+021900     EXIT.
+022000
+022100*-----------------------------------------------------------------
+022200* READ THE NEXT ACCOUNT ON THE MASTER, SEQUENTIALLY BY KEY.
+022300*-----------------------------------------------------------------
+022400 3000-READ-NEXT-ACCOUNT.
+022500     READ ACCOUNT-MASTER NEXT RECORD
+022600         AT END
+022700             SET WS-EOF TO TRUE
+022800     END-READ.
+022900 3000-READ-NEXT-ACCOUNT-EXIT.
+023000     EXIT.
+023100
+023200*-----------------------------------------------------------------
+023300* PRINT THE RUN TOTALS, THEN CLOSE DOWN THE FILES.
+023400*-----------------------------------------------------------------
+023500 9999-TERMINATE.
+023510     IF WS-BATCH-ACQUIRED
+023520         CALL "BATCHREL" USING WS-JOB-NAME
+023530     END-IF
+023600     DISPLAY "DORMSCAN: ACCOUNTS SCANNED  = " WS-ACCOUNT-COUNT
+023700     DISPLAY "DORMSCAN: ACCOUNTS MARKED DORMANT = "
+023800             WS-EXCEPTION-COUNT
+023900
+024000     CLOSE ACCOUNT-MASTER
+024100     CLOSE DORMANCY-REPORT.
+024200 9999-TERMINATE-EXIT.
+024300     EXIT.
+024400
