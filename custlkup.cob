@@ -0,0 +1,97 @@
+000100*****************************************************************
+000200* PROGRAM      : CUSTLKUP                                       *
+000300* DESCRIPTION  : LOOKS UP A CUSTOMER ON THE CUSTOMER MASTER FILE *
+000400*                BY ACCOUNT NUMBER.  CALLABLE AS A SUBPROGRAM SO *
+000500*                STATEMENT, INQUIRY AND REPORT PROGRAMS CAN ALL  *
+000600*                PRINT WHO AN ACCOUNT BELONGS TO WITHOUT EACH    *
+000700*                OPENING THE CUSTOMER MASTER THEMSELVES.         *
+000800*****************************************************************
+000900 IDENTIFICATION DIVISION.
+001000 PROGRAM-ID. CUSTLKUP.
+001100 AUTHOR. S NATARAJAN.
+001200 INSTALLATION. UNITY TRUST BANK - IT DIVISION.
+001300 DATE-WRITTEN. 2026-08-09.
+001400 DATE-COMPILED.
+001500
+001600*****************************************************************
+001700* MODIFICATION HISTORY                                          *
+001800*-----------------------------------------------------------------
+001900* DATE       INIT  DESCRIPTION                                  *
+002000* 2026-08-09 SN    NEW PROGRAM - LOOKS UP A CUSTOMER RECORD FOR  *
+002100*                  A GIVEN ACCOUNT NUMBER.                       *
+002200*****************************************************************
+002300
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMSTR"
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS DYNAMIC
+003000         RECORD KEY IS CUST-ACCT-NUMBER
+003100         FILE STATUS IS WS-CUSTMSTR-STATUS.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  CUSTOMER-MASTER
+003600     LABEL RECORDS ARE STANDARD.
+003700     COPY CUSTREC.
+003800
+003900 WORKING-STORAGE SECTION.
+004000 01  WS-CUSTMSTR-STATUS       PIC X(02).
+004100     88  WS-CUSTMSTR-OK       VALUE "00".
+004200
+004300 LINKAGE SECTION.
+004400 01  LK-ACCT-NUMBER           PIC 9(06).
+004500 01  LK-CUST-NAME             PIC X(30).
+004600 01  LK-CUST-ADDRESS          PIC X(40).
+004700 01  LK-CUST-PHONE            PIC X(15).
+004800 01  LK-CUST-FOUND-SW         PIC X(01).
+004900     88  LK-CUST-FOUND        VALUE "Y".
+005000
+005100 PROCEDURE DIVISION USING LK-ACCT-NUMBER
+005200                          LK-CUST-NAME
+005300                          LK-CUST-ADDRESS
+005400                          LK-CUST-PHONE
+005500                          LK-CUST-FOUND-SW.
+005600 0000-MAINLINE.
+005700     PERFORM 1000-LOOKUP-CUSTOMER
+005800         THRU 1000-LOOKUP-CUSTOMER-EXIT
+005900
+006000     GOBACK.
+006100
+006200*-----------------------------------------------------------------
+006300* OPEN THE CUSTOMER MASTER, READ THE RECORD FOR THE GIVEN ACCOUNT
+006400* NUMBER, AND RETURN ITS NAME, ADDRESS AND PHONE TO THE CALLER.
+006500*-----------------------------------------------------------------
+006600 1000-LOOKUP-CUSTOMER.
+006700     MOVE "N" TO LK-CUST-FOUND-SW
+006800     MOVE SPACES TO LK-CUST-NAME
+006900     MOVE SPACES TO LK-CUST-ADDRESS
+007000     MOVE SPACES TO LK-CUST-PHONE
+007100
+007200     OPEN INPUT CUSTOMER-MASTER
+007300     IF NOT WS-CUSTMSTR-OK
+007400         DISPLAY "CUSTLKUP: UNABLE TO OPEN CUSTOMER MASTER, "
+007500                 "STATUS = " WS-CUSTMSTR-STATUS
+007600         GO TO 1000-LOOKUP-CUSTOMER-EXIT
+007700     END-IF
+007800
+007900     MOVE LK-ACCT-NUMBER TO CUST-ACCT-NUMBER
+008000     READ CUSTOMER-MASTER
+008100         KEY IS CUST-ACCT-NUMBER
+008200         INVALID KEY
+008300             DISPLAY "CUSTLKUP: NO CUSTOMER RECORD FOR ACCOUNT "
+008400                     LK-ACCT-NUMBER
+008500             CLOSE CUSTOMER-MASTER
+008600             GO TO 1000-LOOKUP-CUSTOMER-EXIT
+008700     END-READ
+008800
+008900     MOVE CUST-NAME    TO LK-CUST-NAME
+009000     MOVE CUST-ADDRESS TO LK-CUST-ADDRESS
+009100     MOVE CUST-PHONE   TO LK-CUST-PHONE
+009200     SET LK-CUST-FOUND TO TRUE
+009300
+009400     CLOSE CUSTOMER-MASTER.
+009500 1000-LOOKUP-CUSTOMER-EXIT.
+009600     EXIT.
+009700
