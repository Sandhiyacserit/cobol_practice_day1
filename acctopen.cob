@@ -0,0 +1,197 @@
+000100*****************************************************************
+000200* PROGRAM      : ACCTOPEN                                       *
+000300* DESCRIPTION  : OPENS A NEW ACCOUNT ON THE ACCOUNT MASTER.     *
+000400*                ASSIGNS THE NEXT AVAILABLE ACCOUNT NUMBER,     *
+000500*                CAPTURES THE ACCOUNT TYPE (VIA ACCOUNTTYPE'S   *
+000600*                CODES), OPENING BALANCE AND CURRENCY, SETS    *
+000700*                THE ACCOUNT ACTIVE, AND WRITES THE NEW RECORD *
+000800*                TO THE ACCOUNT MASTER SO EVERY OTHER PROGRAM  *
+000900*                HAS SOMETHING TO OPERATE ON.                   *
+001000*****************************************************************
+001100 IDENTIFICATION DIVISION.
+001200 PROGRAM-ID. ACCTOPEN.
+001300 AUTHOR. S NATARAJAN.
+001400 INSTALLATION. UNITY TRUST BANK - IT DIVISION.
+001500 DATE-WRITTEN. 2026-08-09.
+001600 DATE-COMPILED.
+001700
+001800*****************************************************************
+001900* MODIFICATION HISTORY                                          *
+002000*-----------------------------------------------------------------
+002100* DATE       INIT  DESCRIPTION                                  *
+002200* 2026-08-09 SN    NEW PROGRAM - OPENS A NEW ACCOUNT ON THE     *
+002300*                  ACCOUNT MASTER.                               *
+002310* 2026-08-09 SN    NOW STAMPS THE ACCOUNT OPEN DATE, SO A FIXED *
+002320*                  OR RECURRING DEPOSIT'S LOCK-IN PERIOD CAN BE *
+002330*                  MEASURED BY WITHDRAW.                        *
+002340* 2026-08-09 SN    1000-INITIALIZE NOW BOOTSTRAPS A MISSING     *
+002350*                  ACCOUNT MASTER (OPEN OUTPUT, CLOSE, OPEN I-O)*
+002360*                  SINCE ACCTOPEN IS THE ONLY PROGRAM THAT CAN  *
+002370*                  CREATE THE FIRST ACCOUNT ON A CLEAN SYSTEM.  *
+002400*****************************************************************
+002500
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT ACCOUNT-MASTER ASSIGN TO "ACCMSTR"
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS DYNAMIC
+003200         RECORD KEY IS ACCT-NUMBER
+003300         FILE STATUS IS WS-ACCMSTR-STATUS.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  ACCOUNT-MASTER
+003800     LABEL RECORDS ARE STANDARD.
+003900     COPY ACCTREC.
+004000
+004100 WORKING-STORAGE SECTION.
+004200 01  WS-ACCMSTR-STATUS        PIC X(02).
+004300     88  WS-ACCMSTR-OK        VALUE "00".
+004310     88  WS-ACCMSTR-NOTFOUND  VALUE "35".
+004400
+004500 01  WS-MAX-ACCT-NUMBER       PIC 9(06) COMP VALUE ZERO.
+004600 01  WS-DEFAULT-MIN-BAL       PIC 9(06) VALUE 1000.
+004700
+004800 01  WS-SWITCHES.
+004900     05  WS-EOF-SW            PIC X(01) VALUE "N".
+005000         88  WS-EOF           VALUE "Y".
+005100
+005200 01  WS-TYPE-CODE             PIC X(01).
+005300 01  WS-OPENING-BALANCE       PIC 9(06).
+005400 01  WS-CURRENCY-CODE         PIC X(03).
+005500
+005600 PROCEDURE DIVISION.
+005700 0000-MAINLINE.
+005800     PERFORM 1000-INITIALIZE
+005900         THRU 1000-INITIALIZE-EXIT
+006000
+006100     PERFORM 2000-FIND-NEXT-ACCT-NUMBER
+006200         THRU 2000-FIND-NEXT-ACCT-NUMBER-EXIT
+006300         UNTIL WS-EOF
+006400
+006500     PERFORM 3000-CAPTURE-DETAILS
+006600         THRU 3000-CAPTURE-DETAILS-EXIT
+006700
+006800     PERFORM 4000-WRITE-ACCOUNT
+006900         THRU 4000-WRITE-ACCOUNT-EXIT
+007000
+007100     PERFORM 9999-TERMINATE
+007200         THRU 9999-TERMINATE-EXIT
+007300
+007400     STOP RUN.
+007500
+007600*-----------------------------------------------------------------
+007700* OPEN THE ACCOUNT MASTER AND PRIME THE SCAN THAT WILL FIND THE
+007800* HIGHEST ACCOUNT NUMBER CURRENTLY ON FILE.
+007900*-----------------------------------------------------------------
+008000 1000-INITIALIZE.
+008100     OPEN I-O ACCOUNT-MASTER
+008150     IF WS-ACCMSTR-NOTFOUND
+008160         PERFORM 1050-CREATE-ACCMSTR-FILE
+008170             THRU 1050-CREATE-ACCMSTR-FILE-EXIT
+008180     END-IF
+008200     IF NOT WS-ACCMSTR-OK
+008300         DISPLAY "ACCTOPEN: UNABLE TO OPEN ACCOUNT MASTER, "
+008400                 "STATUS = " WS-ACCMSTR-STATUS
+008500         SET WS-EOF TO TRUE
+008600         GO TO 1000-INITIALIZE-EXIT
+008700     END-IF
+008800
+008900     READ ACCOUNT-MASTER NEXT RECORD
+009000         AT END
+009100             SET WS-EOF TO TRUE
+009200     END-READ.
+009300 1000-INITIALIZE-EXIT.
+009400     EXIT.
+009410
+009420*-----------------------------------------------------------------
+009430* THE ACCOUNT MASTER HAS NEVER BEEN SET UP.  OPEN I-O DOES NOT
+009440* CREATE A MISSING INDEXED FILE - ONLY OPEN OUTPUT DOES - SO THE
+009450* FILE IS CREATED EMPTY UNDER OPEN OUTPUT, CLOSED, AND THEN
+009460* REOPENED I-O SO THE FIRST ACCOUNT CAN BE WRITTEN AGAINST A FILE
+009470* THAT ACTUALLY EXISTS.
+009480*-----------------------------------------------------------------
+009490 1050-CREATE-ACCMSTR-FILE.
+009500     OPEN OUTPUT ACCOUNT-MASTER
+009510     CLOSE ACCOUNT-MASTER
+009520     OPEN I-O ACCOUNT-MASTER.
+009530 1050-CREATE-ACCMSTR-FILE-EXIT.
+009540     EXIT.
+009500
+009600*-----------------------------------------------------------------
+009700* SCAN THE WHOLE ACCOUNT MASTER, KEEPING THE HIGHEST ACCOUNT
+009800* NUMBER SEEN, SO THE NEW ACCOUNT CAN BE NUMBERED ONE HIGHER.
+009900*-----------------------------------------------------------------
+010000 2000-FIND-NEXT-ACCT-NUMBER.
+010100     IF ACCT-NUMBER > WS-MAX-ACCT-NUMBER
+010200         MOVE ACCT-NUMBER TO WS-MAX-ACCT-NUMBER
+010300     END-IF
+010400
+010500     READ ACCOUNT-MASTER NEXT RECORD
+010600         AT END
+010700             SET WS-EOF TO TRUE
+010800     END-READ.
+010900 2000-FIND-NEXT-ACCT-NUMBER-EXIT.
+011000     EXIT.
+011100
+011200*-----------------------------------------------------------------
+011300* PROMPT FOR THE NEW ACCOUNT'S TYPE, OPENING BALANCE AND
+011400* CURRENCY, ECHOING THE TYPE BACK VIA ACCOUNTTYPE FOR
+011500* CONFIRMATION.
+011600*-----------------------------------------------------------------
+011700 3000-CAPTURE-DETAILS.
+011800     COMPUTE ACCT-NUMBER = WS-MAX-ACCT-NUMBER + 1
+011900
+012000     DISPLAY "NEW ACCOUNT NUMBER WILL BE: " ACCT-NUMBER
+012100
+012200     DISPLAY "ENTER ACCOUNT TYPE (S=SAVINGS C=CURRENT "
+012300             "F=FIXED R=RECURRING): "
+012400     ACCEPT WS-TYPE-CODE
+012500     MOVE WS-TYPE-CODE TO ACCT-TYPE-CODE
+012600
+012700     CALL "ACCOUNTTYPE" USING ACCT-TYPE-CODE
+012800
+012900     DISPLAY "ENTER OPENING BALANCE: "
+013000     ACCEPT WS-OPENING-BALANCE
+013100     MOVE WS-OPENING-BALANCE TO ACCT-BALANCE
+013200
+013300     DISPLAY "ENTER CURRENCY CODE (INR/USD/GBP/EUR): "
+013400     ACCEPT WS-CURRENCY-CODE
+013500     MOVE WS-CURRENCY-CODE TO ACCT-CURRENCY-CODE
+013600
+013700     SET ACCT-STATUS-ACTIVE TO TRUE
+013800
+013900     MOVE WS-DEFAULT-MIN-BAL TO ACCT-MIN-BAL
+014000     MOVE ZERO TO ACCT-LAST-DEP-DATE
+014100     MOVE ZERO TO ACCT-DAILY-DEP-TOTAL
+014200     MOVE ZERO TO ACCT-CREDIT-LIMIT
+014300     MOVE ZERO TO ACCT-LAST-WD-DATE
+014310     ACCEPT ACCT-OPEN-DATE FROM DATE.
+014400 3000-CAPTURE-DETAILS-EXIT.
+014500     EXIT.
+014600
+014700*-----------------------------------------------------------------
+014800* WRITE THE NEW ACCOUNT RECORD TO THE ACCOUNT MASTER.
+014900*-----------------------------------------------------------------
+015000 4000-WRITE-ACCOUNT.
+015100     WRITE ACCOUNT-RECORD
+015200         INVALID KEY
+015300             DISPLAY "ACCTOPEN: UNABLE TO WRITE ACCOUNT "
+015400                     ACCT-NUMBER
+015500             GO TO 4000-WRITE-ACCOUNT-EXIT
+015600     END-WRITE
+015700
+015800     DISPLAY "ACCTOPEN: ACCOUNT " ACCT-NUMBER
+015900             " OPENED WITH BALANCE " ACCT-BALANCE.
+016000 4000-WRITE-ACCOUNT-EXIT.
+016100     EXIT.
+016200
+016300*-----------------------------------------------------------------
+016400* CLOSE DOWN THE FILE BEFORE ENDING THE RUN.
+016500*-----------------------------------------------------------------
+016600 9999-TERMINATE.
+016700     CLOSE ACCOUNT-MASTER.
+016800 9999-TERMINATE-EXIT.
+016900     EXIT.
+017000
