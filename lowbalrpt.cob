@@ -0,0 +1,216 @@
+000100*****************************************************************
+000200* PROGRAM      : LOWBALRPT                                      *
+000300* DESCRIPTION  : BATCH MONTH-END LOW-BALANCE EXCEPTION REPORT.  *
+000400*                RUNS LOWBAL'S FLOOR COMPARISON AGAINST EVERY   *
+000500*                ACCOUNT ON THE ACCOUNT MASTER AND PRINTS ONE   *
+000600*                LINE FOR EACH ACCOUNT THAT IS UNDER ITS FLOOR, *
+000700*                SO BRANCH MANAGERS CAN ACT ON THE WHOLE BOOK   *
+000800*                INSTEAD OF ONE ACCOUNT AT A TIME.               *
+000900*****************************************************************
+001000 IDENTIFICATION DIVISION.
+001100 PROGRAM-ID. LOWBALRPT.
+001200 AUTHOR. S NATARAJAN.
+001300 INSTALLATION. UNITY TRUST BANK - IT DIVISION.
+001400 DATE-WRITTEN. 2026-08-09.
+001500 DATE-COMPILED.
+001600
+001700*****************************************************************
+001800* MODIFICATION HISTORY                                          *
+001900*-----------------------------------------------------------------
+002000* DATE       INIT  DESCRIPTION                                  *
+002100* 2026-08-09 SN    NEW PROGRAM - MONTH-END LOW-BALANCE           *
+002200*                  EXCEPTION REPORT ACROSS THE WHOLE ACCOUNT     *
+002300*                  MASTER, USING THE SAME FLOOR LOGIC AS LOWBAL. *
+002310* 2026-08-09 SN    LOWBALRPT NOW ACQUIRES THE BATCH WINDOW HOLD *
+002320*                  ON THE ACCOUNT MASTER VIA BATCHACQ BEFORE IT *
+002330*                  WILL RUN, AND RELEASES IT VIA BATCHREL WHEN  *
+002340*                  IT ENDS.                                      *
+002340* 2026-08-09 SN    THE EXCEPTION-REPORT ASSIGN NAME WAS 9        *
+002341*                  CHARACTERS ("LOWBALRPT"), OVER THE 8-CHARACTER*
+002342*                  DD-NAME LIMIT AND MISMATCHED WITH THE JCL'S   *
+002343*                  DD NAME.  SHORTENED TO "LOWBALRP" TO MATCH.   *
+002350* 2026-08-09 SN    A CURRENT ACCOUNT'S FLOOR HAD BEEN OVERRIDDEN*
+002360*                  TO WHICHEVER WAS MORE PERMISSIVE OF ITS      *
+002370*                  AGREED OVERDRAFT OR A BASE CURRENT-ACCOUNT   *
+002380*                  MINIMUM, DISAGREEING WITH WITHDRAW'S OWN     *
+002390*                  FLOOR CHECK.  THE OVERRIDE IS REMOVED - A    *
+002391*                  CURRENT ACCOUNT'S FLOOR IS AGAIN PLAIN MINUS *
+002392*                  ITS CREDIT LIMIT, MATCHING WITHDRAW.         *
+002400*****************************************************************
+002500
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT ACCOUNT-MASTER ASSIGN TO "ACCMSTR"
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS DYNAMIC
+003200         RECORD KEY IS ACCT-NUMBER
+003300         FILE STATUS IS WS-ACCMSTR-STATUS.
+003400
+003500     SELECT EXCEPTION-REPORT ASSIGN TO "LOWBALRP"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS WS-REPORT-STATUS.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  ACCOUNT-MASTER
+004200     LABEL RECORDS ARE STANDARD.
+004300     COPY ACCTREC.
+004400
+004500 FD  EXCEPTION-REPORT
+004600     LABEL RECORDS ARE STANDARD.
+004700 01  REPORT-LINE                 PIC X(80).
+004800
+004900 WORKING-STORAGE SECTION.
+005000 01  WS-ACCMSTR-STATUS        PIC X(02).
+005100     88  WS-ACCMSTR-OK        VALUE "00".
+005200
+005300 01  WS-REPORT-STATUS         PIC X(02).
+005400     88  WS-REPORT-OK         VALUE "00".
+005500
+005510 01  WS-JOB-NAME              PIC X(08) VALUE "LOWBALRP".
+005520 01  WS-BATCH-ACQUIRED-SW     PIC X(01) VALUE "N".
+005530     88  WS-BATCH-ACQUIRED    VALUE "Y".
+005540
+005600 01  WS-MIN-BAL-SAVINGS       PIC 9(06) VALUE 1000.
+005700
+005800 01  WS-ACCT-FLOOR            PIC S9(07).
+005900 01  WS-SHORTFALL             PIC S9(07).
+006000
+006100 01  WS-EXCEPTION-COUNT       PIC 9(06) COMP VALUE ZERO.
+006200 01  WS-ACCOUNT-COUNT         PIC 9(06) COMP VALUE ZERO.
+006300
+006400 01  WS-SWITCHES.
+006500     05  WS-EOF-SW            PIC X(01) VALUE "N".
+006600         88  WS-EOF           VALUE "Y".
+006700
+006800 01  WS-DETAIL-LINE.
+006900     05  DTL-ACCT-NUMBER      PIC 9(06).
+007000     05  FILLER               PIC X(03) VALUE SPACES.
+007100     05  DTL-ACCT-TYPE        PIC X(01).
+007200     05  FILLER               PIC X(05) VALUE SPACES.
+007300     05  DTL-BALANCE          PIC -(6)9.
+007400     05  FILLER               PIC X(04) VALUE SPACES.
+007500     05  DTL-FLOOR            PIC -(6)9.
+007600     05  FILLER               PIC X(04) VALUE SPACES.
+007700     05  DTL-SHORTFALL        PIC -(6)9.
+007800
+007900 PROCEDURE DIVISION.
+008000 0000-MAINLINE.
+008100     PERFORM 1000-INITIALIZE
+008200         THRU 1000-INITIALIZE-EXIT
+008300
+008400     PERFORM 2000-PROCESS-ACCOUNT
+008500         THRU 2000-PROCESS-ACCOUNT-EXIT
+008600         UNTIL WS-EOF
+008700
+008800     PERFORM 9999-TERMINATE
+008900         THRU 9999-TERMINATE-EXIT
+009000
+009100     STOP RUN.
+009200
+009300*-----------------------------------------------------------------
+009400* OPEN THE ACCOUNT MASTER AND THE REPORT FILE, WRITE THE REPORT
+009500* HEADINGS, AND PRIME THE FIRST READ.
+009600*-----------------------------------------------------------------
+009700 1000-INITIALIZE.
+009710     CALL "BATCHACQ" USING WS-JOB-NAME WS-BATCH-ACQUIRED-SW
+009720     IF NOT WS-BATCH-ACQUIRED
+009730         DISPLAY "LOWBALRPT: BATCH WINDOW CHECK FAILED, RUN "
+009740                 "REFUSED"
+009750         SET WS-EOF TO TRUE
+009760         GO TO 1000-INITIALIZE-EXIT
+009770     END-IF
+009800     OPEN INPUT ACCOUNT-MASTER
+009900     IF NOT WS-ACCMSTR-OK
+010000         DISPLAY "LOWBALRPT: UNABLE TO OPEN ACCOUNT MASTER, "
+010100                 "STATUS = " WS-ACCMSTR-STATUS
+010200         SET WS-EOF TO TRUE
+010300         GO TO 1000-INITIALIZE-EXIT
+010400     END-IF
+010500
+010600     OPEN OUTPUT EXCEPTION-REPORT
+010700     IF NOT WS-REPORT-OK
+010800         DISPLAY "LOWBALRPT: UNABLE TO OPEN EXCEPTION REPORT, "
+010900                 "STATUS = " WS-REPORT-STATUS
+011000         SET WS-EOF TO TRUE
+011100         GO TO 1000-INITIALIZE-EXIT
+011200     END-IF
+011300
+011400     MOVE "MONTH-END LOW-BALANCE EXCEPTION REPORT" TO REPORT-LINE
+011500     WRITE REPORT-LINE
+011600     MOVE SPACES TO REPORT-LINE
+011700     WRITE REPORT-LINE
+011800     MOVE "ACCT NO   TYPE     BALANCE      MIN/FLOOR   SHORTFALL"
+011900         TO REPORT-LINE
+012000     WRITE REPORT-LINE
+012100
+012200     READ ACCOUNT-MASTER NEXT RECORD
+012300         AT END
+012400             SET WS-EOF TO TRUE
+012500     END-READ.
+012600 1000-INITIALIZE-EXIT.
+012700     EXIT.
+012800
+012900*-----------------------------------------------------------------
+013000* DERIVE THE FLOOR FOR THIS ACCOUNT AND, IF THE BALANCE IS UNDER
+013100* IT, WRITE AN EXCEPTION LINE.  THEN ADVANCE TO THE NEXT RECORD.
+013200*-----------------------------------------------------------------
+013300 2000-PROCESS-ACCOUNT.
+013400     ADD 1 TO WS-ACCOUNT-COUNT
+013500
+013600     EVALUATE TRUE
+013700         WHEN ACCT-TYPE-CURRENT
+013800             COMPUTE WS-ACCT-FLOOR = 0 - ACCT-CREDIT-LIMIT
+013900         WHEN OTHER
+014000             MOVE WS-MIN-BAL-SAVINGS TO WS-ACCT-FLOOR
+014100     END-EVALUATE
+014200
+014300     IF ACCT-BALANCE < WS-ACCT-FLOOR
+014400         COMPUTE WS-SHORTFALL = WS-ACCT-FLOOR - ACCT-BALANCE
+014500         PERFORM 2500-WRITE-EXCEPTION
+014600             THRU 2500-WRITE-EXCEPTION-EXIT
+014700     END-IF
+014800
+014900     READ ACCOUNT-MASTER NEXT RECORD
+015000         AT END
+015100             SET WS-EOF TO TRUE
+015200     END-READ.
+015300 2000-PROCESS-ACCOUNT-EXIT.
+015400     EXIT.
+015500
+015600*-----------------------------------------------------------------
+015700* FORMAT AND WRITE ONE EXCEPTION DETAIL LINE.
+015800*-----------------------------------------------------------------
+015900 2500-WRITE-EXCEPTION.
+016000     MOVE ACCT-NUMBER   TO DTL-ACCT-NUMBER
+016100     MOVE ACCT-TYPE-CODE TO DTL-ACCT-TYPE
+016200     MOVE ACCT-BALANCE  TO DTL-BALANCE
+016300     MOVE WS-ACCT-FLOOR TO DTL-FLOOR
+016400     MOVE WS-SHORTFALL  TO DTL-SHORTFALL
+016500
+016600     MOVE WS-DETAIL-LINE TO REPORT-LINE
+016700     WRITE REPORT-LINE
+016800
+016900     ADD 1 TO WS-EXCEPTION-COUNT.
+017000 2500-WRITE-EXCEPTION-EXIT.
+017100     EXIT.
+017200
+017300*-----------------------------------------------------------------
+017400* WRITE THE REPORT TOTALS AND CLOSE DOWN THE FILES.
+017500*-----------------------------------------------------------------
+017600 9999-TERMINATE.
+017610     IF WS-BATCH-ACQUIRED
+017620         CALL "BATCHREL" USING WS-JOB-NAME
+017630     END-IF
+017700     MOVE SPACES TO REPORT-LINE
+017800     WRITE REPORT-LINE
+017900     DISPLAY "LOWBALRPT: " WS-ACCOUNT-COUNT " ACCOUNTS CHECKED, "
+018000             WS-EXCEPTION-COUNT " BELOW FLOOR"
+018100
+018200     CLOSE ACCOUNT-MASTER
+018300     CLOSE EXCEPTION-REPORT.
+018400 9999-TERMINATE-EXIT.
+018500     EXIT.
+018600
+018700
