@@ -1,19 +1,156 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LOWBAL.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 BALANCE     PIC 9(6).
-       01 MIN-BAL     PIC 9(6) VALUE 1000.
-
-       PROCEDURE DIVISION.
-           DISPLAY "Enter Account Balance: "
-           ACCEPT BALANCE
-
-           IF BALANCE < MIN-BAL
-               DISPLAY "Warning: Low balance"
-           ELSE
-               DISPLAY "Balance sufficient"
-           END-IF
-
-           STOP RUN.
+000100*****************************************************************
+000200* PROGRAM      : LOWBAL                                         *
+000300* DESCRIPTION  : CHECKS AN ACCOUNT'S BALANCE AGAINST ITS         *
+000400*                MINIMUM BALANCE REQUIREMENT.                    *
+000500*****************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID. LOWBAL.
+000800 AUTHOR. S NATARAJAN.
+000900 INSTALLATION. UNITY TRUST BANK - IT DIVISION.
+001000 DATE-WRITTEN. 2014-03-10.
+001100 DATE-COMPILED.
+001200
+001300*****************************************************************
+001400* MODIFICATION HISTORY                                          *
+001500*-----------------------------------------------------------------
+001600* DATE       INIT  DESCRIPTION                                  *
+001700* 2026-08-09 SN    NOW USES THE SHARED ACCTREC COPYBOOK FOR THE *
+001800*                  BALANCE AND MINIMUM BALANCE FIELDS RATHER    *
+001900*                  THAN ITS OWN LOCAL COPIES.                    *
+002000* 2026-08-09 SN    THE MINIMUM BALANCE NO LONGER DEFAULTS TO A  *
+002100*                  FLAT 1000 - IT NOW VARIES BY ACCOUNT TYPE.   *
+002200* 2026-08-09 SN    LOWBAL NOW READS THE ACCOUNT MASTER BY       *
+002300*                  ACCOUNT NUMBER INSTEAD OF ACCEPTING THE      *
+002400*                  TYPE AND BALANCE FROM THE TERMINAL, SO IT    *
+002500*                  CHECKS A REAL ACCOUNT ON FILE.               *
+002600* 2026-08-09 SN    LOWBAL NOW CALLS THE SHARED ACCTLKUP         *
+002700*                  SUBPROGRAM TO VALIDATE THE ACCOUNT NUMBER    *
+002800*                  EXISTS BEFORE THE BALANCE CHECK IS RUN.      *
+002810* 2026-08-09 SN    A CURRENT ACCOUNT'S FLOOR HAD BEEN OVERRIDDEN*
+002820*                  TO WHICHEVER WAS MORE PERMISSIVE OF ITS      *
+002830*                  AGREED OVERDRAFT OR A BASE CURRENT-ACCOUNT   *
+002840*                  MINIMUM, WHICH LET A CURRENT ACCOUNT WITH NO *
+002850*                  CREDIT LIMIT OVERDRAW FURTHER THAN WITHDRAW  *
+002860*                  WOULD ACTUALLY ALLOW.  THE OVERRIDE IS       *
+002870*                  REMOVED - A CURRENT ACCOUNT'S FLOOR IS AGAIN *
+002880*                  PLAIN MINUS ITS CREDIT LIMIT, MATCHING       *
+002890*                  WITHDRAW EXACTLY.                            *
+002900*****************************************************************
+003000
+003100 ENVIRONMENT DIVISION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT ACCOUNT-MASTER ASSIGN TO "ACCMSTR"
+003500         ORGANIZATION IS INDEXED
+003600         ACCESS MODE IS DYNAMIC
+003700         RECORD KEY IS ACCT-NUMBER
+003800         FILE STATUS IS WS-ACCMSTR-STATUS.
+003900
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  ACCOUNT-MASTER
+004300     LABEL RECORDS ARE STANDARD.
+004400     COPY ACCTREC.
+004500
+004600 WORKING-STORAGE SECTION.
+004700 01  WS-ACCMSTR-STATUS        PIC X(02).
+004800     88  WS-ACCMSTR-OK        VALUE "00".
+004900
+005000 01  WS-MIN-BAL-TABLE.
+005100     05  WS-MIN-BAL-SAVINGS   PIC 9(06) VALUE 1000.
+005200
+005300 01  WS-ACCT-FLOOR            PIC S9(07).
+005400
+005500 01  WS-SWITCHES.
+005600     05  WS-ACCOUNT-FOUND-SW  PIC X(01) VALUE "N".
+005700         88  WS-ACCOUNT-FOUND VALUE "Y".
+005800
+005900 PROCEDURE DIVISION.
+006000 0000-MAINLINE.
+006100     PERFORM 1000-INITIALIZE
+006200         THRU 1000-INITIALIZE-EXIT
+006300
+006400     IF WS-ACCOUNT-FOUND
+006500         PERFORM 2000-CHECK-BALANCE
+006600             THRU 2000-CHECK-BALANCE-EXIT
+006700     END-IF
+006800
+006900     PERFORM 9999-TERMINATE
+007000         THRU 9999-TERMINATE-EXIT
+007100
+007200     STOP RUN.
+007300
+007400*-----------------------------------------------------------------
+007500* OPEN THE ACCOUNT MASTER AND LOOK UP THE ACCOUNT TO BE CHECKED.
+007600*-----------------------------------------------------------------
+007700 1000-INITIALIZE.
+007800     OPEN INPUT ACCOUNT-MASTER
+007900     IF NOT WS-ACCMSTR-OK
+008000         DISPLAY "LOWBAL: UNABLE TO OPEN ACCOUNT MASTER, "
+008100                 "STATUS = " WS-ACCMSTR-STATUS
+008200         GO TO 1000-INITIALIZE-EXIT
+008300     END-IF
+008400
+008500     DISPLAY "ENTER ACCOUNT NUMBER: "
+008600     ACCEPT ACCT-NUMBER
+008700
+008800     CALL "ACCTLKUP" USING ACCT-NUMBER WS-ACCOUNT-FOUND-SW
+008900
+009000     IF NOT WS-ACCOUNT-FOUND
+009100         DISPLAY "LOWBAL: ACCOUNT " ACCT-NUMBER
+009200                 " NOT FOUND ON ACCOUNT MASTER"
+009300         GO TO 1000-INITIALIZE-EXIT
+009400     END-IF
+009500
+009600
+009700     READ ACCOUNT-MASTER
+009800         KEY IS ACCT-NUMBER
+009900         INVALID KEY
+010000             DISPLAY "LOWBAL: ACCOUNT " ACCT-NUMBER
+010100                     " NOT FOUND ON ACCOUNT MASTER"
+010200             GO TO 1000-INITIALIZE-EXIT
+010300     END-READ
+010400
+010500     SET WS-ACCOUNT-FOUND TO TRUE.
+010600 1000-INITIALIZE-EXIT.
+010700     EXIT.
+010800
+010900*-----------------------------------------------------------------
+011000* DERIVE THE FLOOR THAT APPLIES TO THIS ACCOUNT'S TYPE AND
+011100* COMPARE IT TO THE STORED BALANCE.  A CURRENT ACCOUNT'S FLOOR
+011200* IS ITS AGREED OVERDRAFT, SO IT MAY LEGITIMATELY RUN NEGATIVE;
+011300* EVERY OTHER TYPE MUST STAY AT OR ABOVE A POSITIVE MINIMUM.  THIS
+011310* IS THE SAME FLOOR WITHDRAW ENFORCES WHEN IT POSTS THE DEBIT, SO
+011320* AN ACCOUNT CANNOT BE FLAGGED LOW HERE THAT WITHDRAW WOULD HAVE
+011330* LET RUN FURTHER NEGATIVE, OR VICE VERSA.
+011400*-----------------------------------------------------------------
+011500 2000-CHECK-BALANCE.
+011600     EVALUATE TRUE
+011700         WHEN ACCT-TYPE-SAVINGS
+011800             MOVE WS-MIN-BAL-SAVINGS TO ACCT-MIN-BAL
+011900             MOVE ACCT-MIN-BAL TO WS-ACCT-FLOOR
+012000         WHEN ACCT-TYPE-CURRENT
+012100             COMPUTE WS-ACCT-FLOOR = 0 - ACCT-CREDIT-LIMIT
+012200         WHEN OTHER
+012300             MOVE WS-MIN-BAL-SAVINGS TO ACCT-MIN-BAL
+012400             MOVE ACCT-MIN-BAL TO WS-ACCT-FLOOR
+012500     END-EVALUATE
+012600
+012700     IF ACCT-BALANCE < WS-ACCT-FLOOR
+012800         DISPLAY "WARNING: LOW BALANCE"
+012900     ELSE
+013000         DISPLAY "BALANCE SUFFICIENT"
+013100     END-IF.
+013200 2000-CHECK-BALANCE-EXIT.
+013300     EXIT.
+013400
+013500*-----------------------------------------------------------------
+013600* CLOSE DOWN THE FILE BEFORE ENDING THE RUN.
+013700*-----------------------------------------------------------------
+013800 9999-TERMINATE.
+013900     CLOSE ACCOUNT-MASTER.
+014000 9999-TERMINATE-EXIT.
+014100     EXIT.
+014200
+014300
+014400
