@@ -0,0 +1,15 @@
+//INTACCR  JOB (ACCTG),'MONTHLY INTEREST ACCRUAL',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* RUNS INTACCR AGAINST THE FULL ACCOUNT MASTER, CREDITS ONE
+//* MONTH'S SLAB-RATE INTEREST TO EVERY SAVINGS AND FIXED DEPOSIT
+//* ACCOUNT, AND PRODUCES THE MONTHLY ACCRUAL REPORT.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=INTACCR
+//STEPLIB  DD DSN=PROD.BANK.LOADLIB,DISP=SHR
+//ACCMSTR  DD DSN=PROD.BANK.ACCTMSTR,DISP=OLD
+//INTACCR  DD DSN=PROD.BANK.RPT.INTACCR,DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
