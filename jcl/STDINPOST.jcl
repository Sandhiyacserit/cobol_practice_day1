@@ -0,0 +1,14 @@
+//STDINPST JOB (ACCTG),'STANDING INSTR POST',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* RUNS STDINPOST AGAINST THE STANDING-INSTRUCTION FILE, POSTING
+//* EVERY RECURRING DEPOSIT THAT IS DUE ON OR BEFORE TODAY AND
+//* ADVANCING ITS NEXT DUE DATE.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=STDINPOST
+//STEPLIB  DD DSN=PROD.BANK.LOADLIB,DISP=SHR
+//STDINSTR DD DSN=PROD.BANK.STANDING.INSTR,DISP=OLD
+//ACCMSTR  DD DSN=PROD.BANK.ACCTMSTR,DISP=OLD
+//DEPLOG   DD DSN=PROD.BANK.DEPLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
