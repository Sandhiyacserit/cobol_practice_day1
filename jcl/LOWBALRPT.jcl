@@ -0,0 +1,14 @@
+//LOWBALRP JOB (ACCTG),'MONTH-END LOW BAL',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* RUNS LOWBALRPT AGAINST THE FULL ACCOUNT MASTER AND PRODUCES
+//* THE MONTH-END LOW-BALANCE EXCEPTION REPORT FOR THE BRANCHES.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=LOWBALRPT
+//STEPLIB  DD DSN=PROD.BANK.LOADLIB,DISP=SHR
+//ACCMSTR  DD DSN=PROD.BANK.ACCTMSTR,DISP=SHR
+//LOWBALRP DD DSN=PROD.BANK.RPT.LOWBAL,DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
