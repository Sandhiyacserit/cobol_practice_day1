@@ -0,0 +1,15 @@
+//DORMSCN  JOB (ACCTG),'DORMANCY SCAN',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* RUNS DORMSCAN AGAINST THE FULL ACCOUNT MASTER, MARKING ANY
+//* ACTIVE ACCOUNT WITH NO DEPOSIT OR WITHDRAWAL ACTIVITY WITHIN
+//* THE DORMANCY THRESHOLD AS DORMANT.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=DORMSCAN
+//STEPLIB  DD DSN=PROD.BANK.LOADLIB,DISP=SHR
+//ACCMSTR  DD DSN=PROD.BANK.ACCTMSTR,DISP=OLD
+//DORMRPT  DD DSN=PROD.BANK.RPT.DORMANCY,DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
