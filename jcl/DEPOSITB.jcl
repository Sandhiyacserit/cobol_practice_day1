@@ -0,0 +1,20 @@
+//DEPOSITB JOB (ACCTG),'DAILY DEPOSITS',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* RUNS DEPOSITB AGAINST THE DAY'S DEPOSIT TRANSACTION FILE.
+//* DEPOSITB CHECKPOINTS EACH TRANSACTION IT POSTS TO DEPRSTRT,
+//* SO RESUBMITTING THIS JOB AFTER AN ABEND PICKS UP AFTER THE
+//* LAST TRANSACTION THAT ACTUALLY POSTED INSTEAD OF REPOSTING
+//* THE WHOLE FILE.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=DEPOSITB
+//STEPLIB  DD DSN=PROD.BANK.LOADLIB,DISP=SHR
+//ACCMSTR  DD DSN=PROD.BANK.ACCTMSTR,DISP=OLD
+//DEPLOG   DD DSN=PROD.BANK.DEPLOG,DISP=MOD
+//TRANFILE DD DSN=PROD.BANK.DEPOSITS.DAILY,DISP=SHR
+//DEPRSTRT DD DSN=PROD.BANK.DEPOSITB.RESTART,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=6)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
