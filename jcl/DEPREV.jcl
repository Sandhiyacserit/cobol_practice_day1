@@ -0,0 +1,13 @@
+//DEPREV   JOB (ACCTG),'DEPOSIT REVERSAL',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* RUNS DEPREV TO REVERSE A DEPOSIT PREVIOUSLY POSTED THROUGH
+//* DEPOSIT OR DEPOSITB, IDENTIFIED BY ACCOUNT NUMBER, DATE AND
+//* TIME OF THE ORIGINAL DEPOSIT LOG ENTRY.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=DEPREV
+//STEPLIB  DD DSN=PROD.BANK.LOADLIB,DISP=SHR
+//ACCMSTR  DD DSN=PROD.BANK.ACCTMSTR,DISP=OLD
+//DEPLOG   DD DSN=PROD.BANK.DEPLOG,DISP=OLD
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
