@@ -0,0 +1,88 @@
+000100*****************************************************************
+000200* PROGRAM      : ACCTLKUP                                       *
+000300* DESCRIPTION  : VALIDATES THAT AN ACCOUNT NUMBER EXISTS ON THE  *
+000400*                ACCOUNT MASTER FILE.  CALLABLE AS A SUBPROGRAM  *
+000500*                SO EVERY TRANSACTION PROGRAM CAN REJECT A       *
+000600*                NON-EXISTENT OR MISTYPED ACCOUNT NUMBER BEFORE  *
+000700*                DOING ANY REAL WORK, INSTEAD OF EACH PROGRAM    *
+000800*                CODING ITS OWN EXISTENCE CHECK.                 *
+000900*****************************************************************
+001000 IDENTIFICATION DIVISION.
+001100 PROGRAM-ID. ACCTLKUP.
+001200 AUTHOR. S NATARAJAN.
+001300 INSTALLATION. UNITY TRUST BANK - IT DIVISION.
+001400 DATE-WRITTEN. 2026-08-09.
+001500 DATE-COMPILED.
+001600
+001700*****************************************************************
+001800* MODIFICATION HISTORY                                          *
+001900*-----------------------------------------------------------------
+002000* DATE       INIT  DESCRIPTION                                  *
+002100* 2026-08-09 SN    NEW PROGRAM - SHARED ACCOUNT-EXISTENCE CHECK  *
+002200*                  FOR DEPOSIT, WITHDRAW AND LOWBAL TO CALL      *
+002300*                  BEFORE POSTING A TRANSACTION.                 *
+002400*****************************************************************
+002500
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT ACCOUNT-MASTER ASSIGN TO "ACCMSTR"
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS DYNAMIC
+003200         RECORD KEY IS ACCT-NUMBER
+003300         FILE STATUS IS WS-ACCMSTR-STATUS.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  ACCOUNT-MASTER
+003800     LABEL RECORDS ARE STANDARD.
+003900     COPY ACCTREC.
+004000
+004100 WORKING-STORAGE SECTION.
+004200 01  WS-ACCMSTR-STATUS        PIC X(02).
+004300     88  WS-ACCMSTR-OK        VALUE "00".
+004400
+004500 LINKAGE SECTION.
+004600 01  LK-ACCT-NUMBER           PIC 9(06).
+004700 01  LK-ACCT-FOUND-SW         PIC X(01).
+004800     88  LK-ACCT-FOUND        VALUE "Y".
+004900
+005000 PROCEDURE DIVISION USING LK-ACCT-NUMBER
+005100                          LK-ACCT-FOUND-SW.
+005200 0000-MAINLINE.
+005300     PERFORM 1000-VALIDATE-ACCOUNT
+005400         THRU 1000-VALIDATE-ACCOUNT-EXIT
+005500
+005600     GOBACK.
+005700
+005800*-----------------------------------------------------------------
+005900* OPEN THE ACCOUNT MASTER AND LOOK UP THE ACCOUNT NUMBER PASSED
+006000* BY THE CALLER, THEN REPORT WHETHER IT EXISTS.
+006100*-----------------------------------------------------------------
+006200 1000-VALIDATE-ACCOUNT.
+006300     MOVE "N" TO LK-ACCT-FOUND-SW
+006400
+006500     OPEN INPUT ACCOUNT-MASTER
+006600     IF NOT WS-ACCMSTR-OK
+006700         DISPLAY "ACCTLKUP: UNABLE TO OPEN ACCOUNT MASTER, "
+006800                 "STATUS = " WS-ACCMSTR-STATUS
+006900         GO TO 1000-VALIDATE-ACCOUNT-EXIT
+007000     END-IF
+007100
+007200     MOVE LK-ACCT-NUMBER TO ACCT-NUMBER
+007300     READ ACCOUNT-MASTER
+007400         KEY IS ACCT-NUMBER
+007500         INVALID KEY
+007600             DISPLAY "ACCTLKUP: ACCOUNT " LK-ACCT-NUMBER
+007700                     " NOT FOUND ON ACCOUNT MASTER"
+007800             CLOSE ACCOUNT-MASTER
+007900             GO TO 1000-VALIDATE-ACCOUNT-EXIT
+008000     END-READ
+008100
+008200     SET LK-ACCT-FOUND TO TRUE
+008300
+008400     CLOSE ACCOUNT-MASTER.
+008500 1000-VALIDATE-ACCOUNT-EXIT.
+008600     EXIT.
+008700
+008800
