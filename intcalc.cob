@@ -0,0 +1,171 @@
+000100*****************************************************************
+000200* PROGRAM      : INTCALC                                        *
+000300* DESCRIPTION  : SHARED INTEREST CALCULATION SUBPROGRAM.        *
+000400*                COMPUTES INTEREST ON A PRINCIPAL AMOUNT FOR A   *
+000500*                GIVEN RATE AND TIME PERIOD IN YEARS, IN SIMPLE, *
+000600*                COMPOUND OR TIERED-SLAB MODE.  CALLED BY        *
+000700*                SIMPLEINTEREST (INTERACTIVE) AND INTACCR        *
+000800*                (BATCH MONTHLY ACCRUAL) SO THE FORMULA LIVES    *
+000900*                IN ONE PLACE.                                   *
+001000*****************************************************************
+001100 IDENTIFICATION DIVISION.
+001200 PROGRAM-ID. INTCALC.
+001300 AUTHOR. S NATARAJAN.
+001400 INSTALLATION. UNITY TRUST BANK - IT DIVISION.
+001500 DATE-WRITTEN. 2026-08-09.
+001600 DATE-COMPILED.
+001700
+001800*****************************************************************
+001900* MODIFICATION HISTORY                                          *
+002000*-----------------------------------------------------------------
+002100* DATE       INIT  DESCRIPTION                                  *
+002200* 2026-08-09 SN    NEW PROGRAM - CALCULATION PARAGRAPHS FACTORED *
+002300*                  OUT OF SIMPLEINTEREST SO INTACCR CAN RUN THE  *
+002400*                  SAME FORMULA IN BATCH AGAINST EVERY ACCOUNT.  *
+002410* 2026-08-09 SN    TIERED-SLAB MODE PICKED A SINGLE RATE FOR THE *
+002420*                  WHOLE PRINCIPAL INSTEAD OF SUMMING INTEREST   *
+002430*                  ACROSS BANDS.  4000-CALC-SLAB NOW SPLITS THE  *
+002440*                  PRINCIPAL ACROSS EACH BAND IT REACHES AND     *
+002450*                  SUMS EVERY BAND'S OWN INTEREST, WHICH ALSO    *
+002460*                  CORRECTS INTACCR'S MONTHLY ACCRUAL SINCE IT   *
+002470*                  CALLS THIS SUBPROGRAM IN SLAB MODE.           *
+002480* 2026-08-09 SN    ADDED LK-COMPOUND-FREQ SO COMPOUND MODE CAN   *
+002485*                  BE TOLD HOW MANY TIMES A YEAR TO COMPOUND     *
+002490*                  (ANNUAL/SEMI-ANNUAL/QUARTERLY/MONTHLY)        *
+002495*                  INSTEAD OF ALWAYS COMPOUNDING ANNUALLY.       *
+002500*****************************************************************
+002600
+002700 DATA DIVISION.
+002800 WORKING-STORAGE SECTION.
+002900 01  WS-RATE-SLABS.
+003000     05  WS-SLAB-1-LIMIT      PIC 9(07)V99 VALUE 10000.00.
+003100     05  WS-SLAB-1-RATE       PIC 9(03)V99 VALUE 004.00.
+003200     05  WS-SLAB-2-LIMIT      PIC 9(07)V99 VALUE 50000.00.
+003300     05  WS-SLAB-2-RATE       PIC 9(03)V99 VALUE 006.00.
+003400     05  WS-SLAB-3-RATE       PIC 9(03)V99 VALUE 008.00.
+003410
+003420 01  WS-SLAB-AMOUNTS.
+003430     05  WS-SLAB-1-AMT        PIC 9(07)V99.
+003440     05  WS-SLAB-2-AMT        PIC 9(07)V99.
+003450     05  WS-SLAB-3-AMT        PIC 9(07)V99.
+003500
+003600 01  WS-COUNTERS.
+003700     05  WS-PERIOD-COUNT      PIC 9(03) COMP VALUE 0.
+003800
+003900 01  WS-COMPOUND-WORK.
+004000     05  WS-RUNNING-BALANCE   PIC 9(09)V99.
+004100     05  WS-YEAR-INTEREST     PIC 9(07)V99.
+004110     05  WS-PERIOD-RATE       PIC 9(03)V99.
+004120     05  WS-TOTAL-PERIODS     PIC 9(05)V99.
+004200
+004300 LINKAGE SECTION.
+004400 01  LK-PRINCIPAL             PIC 9(07)V99.
+004500 01  LK-RATE                  PIC 9(03)V99.
+004600 01  LK-TIME-YEARS            PIC 9(03)V99.
+004700 01  LK-CALC-MODE             PIC X(01).
+004800     88  LK-CALC-MODE-SIMPLE     VALUE 'S'.
+004900     88  LK-CALC-MODE-COMPOUND   VALUE 'C'.
+005000     88  LK-CALC-MODE-SLAB       VALUE 'T'.
+005010 01  LK-COMPOUND-FREQ         PIC 9(02).
+005100 01  LK-INTEREST              PIC 9(07)V99.
+005200 01  LK-MATURITY-VALUE        PIC 9(07)V99.
+005300
+005400 PROCEDURE DIVISION USING LK-PRINCIPAL
+005500                          LK-RATE
+005600                          LK-TIME-YEARS
+005700                          LK-CALC-MODE
+005710                          LK-COMPOUND-FREQ
+005800                          LK-INTEREST
+005900                          LK-MATURITY-VALUE.
+006000 0000-MAINLINE.
+006100     EVALUATE TRUE
+006200         WHEN LK-CALC-MODE-SIMPLE
+006300             PERFORM 2000-CALC-SIMPLE
+006400                 THRU 2000-CALC-SIMPLE-EXIT
+006500         WHEN LK-CALC-MODE-COMPOUND
+006600             PERFORM 3000-CALC-COMPOUND
+006700                 THRU 3000-CALC-COMPOUND-EXIT
+006800         WHEN LK-CALC-MODE-SLAB
+006900             PERFORM 4000-CALC-SLAB
+007000                 THRU 4000-CALC-SLAB-EXIT
+007300         WHEN OTHER
+007400             MOVE 0 TO LK-INTEREST
+007500             MOVE LK-PRINCIPAL TO LK-MATURITY-VALUE
+007600     END-EVALUATE
+007700
+007800     GOBACK.
+007900
+008000*-----------------------------------------------------------------
+008100* SIMPLE INTEREST: INTEREST = PRINCIPAL * RATE * TIME / 100.
+008200*-----------------------------------------------------------------
+008300 2000-CALC-SIMPLE.
+008400     COMPUTE LK-INTEREST =
+008500         (LK-PRINCIPAL * LK-RATE * LK-TIME-YEARS) / 100
+008600     COMPUTE LK-MATURITY-VALUE = LK-PRINCIPAL + LK-INTEREST.
+008700 2000-CALC-SIMPLE-EXIT.
+008800     EXIT.
+008900
+009000*-----------------------------------------------------------------
+009100* COMPOUND INTEREST: THE ANNUAL RATE IS SPLIT ACROSS LK-COMPOUND-
+009150* FREQ PERIODS PER YEAR (1=ANNUAL, 2=SEMI-ANNUAL, 4=QUARTERLY,
+009160* 12=MONTHLY) AND APPLIED ONE PERIOD AT A TIME OVER THE WHOLE
+009170* TIME SPAN.
+009300*-----------------------------------------------------------------
+009400 3000-CALC-COMPOUND.
+009500     MOVE LK-PRINCIPAL TO WS-RUNNING-BALANCE
+009600     MOVE 0 TO WS-PERIOD-COUNT
+009610     COMPUTE WS-TOTAL-PERIODS = LK-TIME-YEARS * LK-COMPOUND-FREQ
+009620     COMPUTE WS-PERIOD-RATE = LK-RATE / LK-COMPOUND-FREQ
+009700
+009800     PERFORM 3100-COMPOUND-ONE-PERIOD
+009900         THRU 3100-COMPOUND-ONE-PERIOD-EXIT
+010000         UNTIL WS-PERIOD-COUNT NOT LESS THAN WS-TOTAL-PERIODS
+010100
+010200     COMPUTE LK-MATURITY-VALUE = WS-RUNNING-BALANCE
+010300     COMPUTE LK-INTEREST = LK-MATURITY-VALUE - LK-PRINCIPAL.
+010400 3000-CALC-COMPOUND-EXIT.
+010500     EXIT.
+010600
+010700*-----------------------------------------------------------------
+010800* APPLY ONE COMPOUNDING PERIOD'S INTEREST TO THE RUNNING BALANCE.
+010900*-----------------------------------------------------------------
+011000 3100-COMPOUND-ONE-PERIOD.
+011100     COMPUTE WS-YEAR-INTEREST =
+011110         (WS-RUNNING-BALANCE * WS-PERIOD-RATE) / 100
+011200     ADD WS-YEAR-INTEREST TO WS-RUNNING-BALANCE
+011300     ADD 1 TO WS-PERIOD-COUNT.
+011400 3100-COMPOUND-ONE-PERIOD-EXIT.
+011500     EXIT.
+011600
+011700*-----------------------------------------------------------------
+011800* TIERED-SLAB INTEREST: THE PRINCIPAL IS SPLIT ACROSS EACH RATE
+011810* BAND IT REACHES, AND INTEREST IS THE SUM OF EVERY FILLED BAND'S
+011820* OWN AMOUNT AT ITS OWN RATE - NOT ONE RATE APPLIED TO THE WHOLE
+011830* PRINCIPAL.
+011900*-----------------------------------------------------------------
+012000 4000-CALC-SLAB.
+012010     MOVE 0 TO WS-SLAB-1-AMT WS-SLAB-2-AMT WS-SLAB-3-AMT
+012100     IF LK-PRINCIPAL NOT > WS-SLAB-1-LIMIT
+012200         MOVE LK-PRINCIPAL TO WS-SLAB-1-AMT
+012300     ELSE
+012310         MOVE WS-SLAB-1-LIMIT TO WS-SLAB-1-AMT
+012400         IF LK-PRINCIPAL NOT > WS-SLAB-2-LIMIT
+012410             COMPUTE WS-SLAB-2-AMT =
+012420                 LK-PRINCIPAL - WS-SLAB-1-LIMIT
+012500         ELSE
+012510             COMPUTE WS-SLAB-2-AMT =
+012520                 WS-SLAB-2-LIMIT - WS-SLAB-1-LIMIT
+012600             COMPUTE WS-SLAB-3-AMT =
+012610                 LK-PRINCIPAL - WS-SLAB-2-LIMIT
+012700         END-IF
+012800     END-IF
+012810
+012820     COMPUTE LK-INTEREST =
+012830         ((WS-SLAB-1-AMT * WS-SLAB-1-RATE)
+012840        + (WS-SLAB-2-AMT * WS-SLAB-2-RATE)
+012850        + (WS-SLAB-3-AMT * WS-SLAB-3-RATE))
+012860         * LK-TIME-YEARS / 100
+012870     COMPUTE LK-MATURITY-VALUE = LK-PRINCIPAL + LK-INTEREST.
+013000 4000-CALC-SLAB-EXIT.
+013100     EXIT.
+013200
