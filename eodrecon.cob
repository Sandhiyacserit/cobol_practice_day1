@@ -0,0 +1,469 @@
+000100*****************************************************************
+000200* PROGRAM      : EODRECON                                       *
+000300* DESCRIPTION  : END-OF-DAY RECONCILIATION.  READS TODAY'S       *
+000400*                ENTRIES FROM THE DEPOSIT AND WITHDRAW           *
+000500*                TRANSACTION LOGS, ACCUMULATES AN OPENING        *
+000600*                BALANCE, A CLOSING BALANCE AND THE TOTAL       *
+000700*                DEPOSITS AND WITHDRAWALS FOR EVERY ACCOUNT      *
+000800*                TOUCHED TODAY, THEN PROVES THAT OPENING PLUS    *
+000900*                DEPOSITS MINUS WITHDRAWALS EQUALS THE CLOSING  *
+001000*                BALANCE AND THAT THE CLOSING BALANCE AGREES     *
+001100*                WITH THE ACCOUNT MASTER.  ANY ACCOUNT THAT      *
+001200*                DOES NOT PROVE OUT IS FLAGGED.                 *
+001300*****************************************************************
+001400 IDENTIFICATION DIVISION.
+001500 PROGRAM-ID. EODRECON.
+001600 AUTHOR. S NATARAJAN.
+001700 INSTALLATION. UNITY TRUST BANK - IT DIVISION.
+001800 DATE-WRITTEN. 2026-08-09.
+001900 DATE-COMPILED.
+002000
+002100*****************************************************************
+002200* MODIFICATION HISTORY                                          *
+002300*-----------------------------------------------------------------
+002400* DATE       INIT  DESCRIPTION                                  *
+002500* 2026-08-09 SN    NEW PROGRAM - END-OF-DAY BALANCE PROOF ACROSS *
+002600*                  ALL ACCOUNTS WITH ACTIVITY TODAY.             *
+002650* 2026-08-09 SN    THE DEPOSIT LOG NOW CAN CARRY A REVERSAL     *
+002660*                  ENTRY (FROM THE NEW DEPREV PROGRAM); A       *
+002670*                  REVERSAL IS NETTED OUT OF TOTAL DEPOSITS      *
+002680*                  RATHER THAN ADDED TO IT.                     *
+002690* 2026-08-09 SN    EACH ACCOUNT'S DAILY DEPOSIT/WITHDRAWAL      *
+002691*                  TOTALS ARE NOW ALSO ACCUMULATED BY ACCOUNT   *
+002692*                  TYPE AND POSTED AS CONTROL ENTRIES TO A NEW  *
+002693*                  GENERAL-LEDGER INTERFACE FILE.                *
+002694* 2026-08-09 SN    EODRECON NOW ACQUIRES THE BATCH WINDOW HOLD  *
+002695*                  ON THE ACCOUNT MASTER VIA BATCHACQ BEFORE IT *
+002696*                  WILL RUN, AND RELEASES IT VIA BATCHREL WHEN  *
+002697*                  IT ENDS.                                      *
+002698* 2026-08-09 SN    WDLOG-NEW-BALANCE WAS UNSIGNED EVEN THOUGH    *
+002699*                  WITHDRAW.COB WRITES IT SIGNED - WIDENED TO    *
+002699*                  PIC S9(06) TO MATCH.                          *
+002699* 2026-08-09 SN    LOG-NEW-BALANCE (THE DEPOSIT LOG COPY) HAD    *
+002699*                  THE SAME UNSIGNED/SIGNED MISMATCH AGAINST     *
+002699*                  DEPOSIT.COB'S SIGNED FIELD - WIDENED TO       *
+002699*                  PIC S9(06) AS WELL.                           *
+002700*****************************************************************
+002800
+002900 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT ACCOUNT-MASTER ASSIGN TO "ACCMSTR"
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS DYNAMIC
+003500         RECORD KEY IS ACCT-NUMBER
+003600         FILE STATUS IS WS-ACCMSTR-STATUS.
+003700
+003800     SELECT DEPOSIT-LOG ASSIGN TO "DEPLOG"
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS WS-DEPLOG-STATUS.
+004100
+004200     SELECT WITHDRAW-LOG ASSIGN TO "WDLOG"
+004300         ORGANIZATION IS LINE SEQUENTIAL
+004400         FILE STATUS IS WS-WDLOG-STATUS.
+004450
+004460     SELECT GL-INTERFACE ASSIGN TO "GLINTF"
+004470         ORGANIZATION IS LINE SEQUENTIAL
+004480         FILE STATUS IS WS-GLINTF-STATUS.
+004500
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  ACCOUNT-MASTER
+004900     LABEL RECORDS ARE STANDARD.
+005000     COPY ACCTREC.
+005100
+005200 FD  DEPOSIT-LOG
+005300     LABEL RECORDS ARE STANDARD.
+005400 01  DEPOSIT-LOG-RECORD.
+005500     05  LOG-DATE             PIC 9(06).
+005600     05  LOG-TIME             PIC 9(08).
+005700     05  FILLER               PIC X(01).
+005800     05  LOG-ACCT-NUMBER      PIC 9(06).
+005900     05  FILLER               PIC X(01).
+006000     05  LOG-DEPOSIT-AMT      PIC 9(06).
+006100     05  FILLER               PIC X(01).
+006200     05  LOG-NEW-BALANCE      PIC S9(06).
+006210     05  FILLER               PIC X(01).
+006220     05  LOG-CURRENCY-CODE    PIC X(03).
+006230     05  FILLER               PIC X(01).
+006240     05  LOG-TRANS-TYPE       PIC X(01).
+006250         88  LOG-TRANS-REVERSAL   VALUE "R".
+006300
+006400 FD  WITHDRAW-LOG
+006500     LABEL RECORDS ARE STANDARD.
+006600 01  WITHDRAW-LOG-RECORD.
+006700     05  WDLOG-DATE           PIC 9(06).
+006800     05  WDLOG-TIME           PIC 9(08).
+006900     05  FILLER               PIC X(01).
+007000     05  WDLOG-ACCT-NUMBER    PIC 9(06).
+007100     05  FILLER               PIC X(01).
+007200     05  WDLOG-WITHDRAW-AMT   PIC 9(06).
+007300     05  FILLER               PIC X(01).
+007400     05  WDLOG-NEW-BALANCE    PIC S9(06).
+007500
+007520 FD  GL-INTERFACE
+007530     LABEL RECORDS ARE STANDARD.
+007540 01  GL-CONTROL-RECORD.
+007550     05  GL-DATE              PIC 9(06).
+007560     05  FILLER               PIC X(01) VALUE SPACE.
+007570     05  GL-ACCT-TYPE         PIC X(01).
+007580     05  FILLER               PIC X(01) VALUE SPACE.
+007590     05  GL-TOTAL-DEPOSITS    PIC S9(09).
+007600     05  FILLER               PIC X(01) VALUE SPACE.
+007610     05  GL-TOTAL-WITHDRAWALS PIC S9(09).
+007700 WORKING-STORAGE SECTION.
+007700 01  WS-ACCMSTR-STATUS        PIC X(02).
+007800     88  WS-ACCMSTR-OK        VALUE "00".
+007900
+008000 01  WS-DEPLOG-STATUS         PIC X(02).
+008100     88  WS-DEPLOG-OK         VALUE "00".
+008200
+008300 01  WS-WDLOG-STATUS          PIC X(02).
+008400     88  WS-WDLOG-OK          VALUE "00".
+008450
+008460 01  WS-GLINTF-STATUS         PIC X(02).
+008470     88  WS-GLINTF-OK         VALUE "00".
+008500
+008510 01  WS-JOB-NAME              PIC X(08) VALUE "EODRECON".
+008520 01  WS-BATCH-ACQUIRED-SW     PIC X(01) VALUE "N".
+008530     88  WS-BATCH-ACQUIRED    VALUE "Y".
+008540
+008600 01  WS-TODAYS-DATE           PIC 9(06).
+008700
+008800 01  WS-SWITCHES.
+008900     05  WS-DEPLOG-EOF-SW     PIC X(01) VALUE "N".
+009000         88  WS-DEPLOG-EOF    VALUE "Y".
+009100     05  WS-WDLOG-EOF-SW      PIC X(01) VALUE "N".
+009200         88  WS-WDLOG-EOF     VALUE "Y".
+009300
+009400 01  WS-LOOKUP-ACCT           PIC 9(06).
+009500 01  WS-FOUND-IDX             PIC 9(04) COMP VALUE 0.
+009600 01  WS-EXPECTED-CLOSE        PIC S9(08).
+009700
+009800 01  WS-RECON-COUNT           PIC 9(04) COMP VALUE 0.
+009900 01  WS-RECON-MAX             PIC 9(04) COMP VALUE 500.
+010000
+010100 01  WS-RECON-TABLE.
+010200     05  WS-RECON-ENTRY OCCURS 500 TIMES
+010300                        INDEXED BY WS-RECON-IDX.
+010400         10  RECON-ACCT-NUMBER    PIC 9(06).
+010500         10  RECON-OPEN-BAL       PIC S9(08).
+010600         10  RECON-OPEN-TIME      PIC 9(08).
+010700         10  RECON-CLOSE-BAL      PIC S9(08).
+010800         10  RECON-CLOSE-TIME     PIC 9(08).
+010900         10  RECON-TOTAL-DEP      PIC S9(07).
+011000         10  RECON-TOTAL-WD       PIC 9(07).
+011050
+011060 01  WS-GL-TOTALS.
+011070     05  GL-SAVINGS-DEP       PIC S9(09) VALUE 0.
+011080     05  GL-SAVINGS-WD        PIC S9(09) VALUE 0.
+011090     05  GL-CURRENT-DEP       PIC S9(09) VALUE 0.
+011100     05  GL-CURRENT-WD        PIC S9(09) VALUE 0.
+011110     05  GL-FIXED-DEP         PIC S9(09) VALUE 0.
+011120     05  GL-FIXED-WD          PIC S9(09) VALUE 0.
+011130     05  GL-RECURRING-DEP     PIC S9(09) VALUE 0.
+011140     05  GL-RECURRING-WD      PIC S9(09) VALUE 0.
+011200 PROCEDURE DIVISION.
+011300 0000-MAINLINE.
+011400     PERFORM 1000-INITIALIZE
+011500         THRU 1000-INITIALIZE-EXIT
+011600
+011610     IF WS-BATCH-ACQUIRED
+011700         PERFORM 2000-LOAD-DEPOSIT-LOG
+011800             THRU 2000-LOAD-DEPOSIT-LOG-EXIT
+011900             UNTIL WS-DEPLOG-EOF
+012000
+012100         PERFORM 3000-LOAD-WITHDRAW-LOG
+012200             THRU 3000-LOAD-WITHDRAW-LOG-EXIT
+012300             UNTIL WS-WDLOG-EOF
+012400
+012500         PERFORM 4000-VERIFY-ACCOUNT
+012600             THRU 4000-VERIFY-ACCOUNT-EXIT
+012700             VARYING WS-RECON-IDX FROM 1 BY 1
+012800             UNTIL WS-RECON-IDX > WS-RECON-COUNT
+012850
+012860         PERFORM 6000-WRITE-GL-ENTRIES
+012870             THRU 6000-WRITE-GL-ENTRIES-EXIT
+012880     END-IF
+012900
+013000     PERFORM 9999-TERMINATE
+013100         THRU 9999-TERMINATE-EXIT
+013200
+013300     STOP RUN.
+013400
+013500*-----------------------------------------------------------------
+013600* CHECK THE BATCH WINDOW, THEN OPEN THE ACCOUNT MASTER AND BOTH
+013650* TRANSACTION LOGS.
+013700*-----------------------------------------------------------------
+013800 1000-INITIALIZE.
+013810     CALL "BATCHACQ" USING WS-JOB-NAME WS-BATCH-ACQUIRED-SW
+013820     IF NOT WS-BATCH-ACQUIRED
+013830         DISPLAY "EODRECON: BATCH WINDOW CHECK FAILED, RUN "
+013840                 "REFUSED"
+013850         GO TO 1000-INITIALIZE-EXIT
+013860     END-IF
+013870
+013900     ACCEPT WS-TODAYS-DATE FROM DATE
+014000
+014100     OPEN INPUT ACCOUNT-MASTER
+014200     IF NOT WS-ACCMSTR-OK
+014300         DISPLAY "EODRECON: UNABLE TO OPEN ACCOUNT MASTER, "
+014400                 "STATUS = " WS-ACCMSTR-STATUS
+014500         GO TO 1000-INITIALIZE-EXIT
+014600     END-IF
+014700
+014800     OPEN INPUT DEPOSIT-LOG
+014900     IF NOT WS-DEPLOG-OK
+015000         DISPLAY "EODRECON: UNABLE TO OPEN DEPOSIT LOG, "
+015100                 "STATUS = " WS-DEPLOG-STATUS
+015200         GO TO 1000-INITIALIZE-EXIT
+015300     END-IF
+015400
+015500     OPEN INPUT WITHDRAW-LOG
+015600     IF NOT WS-WDLOG-OK
+015700         DISPLAY "EODRECON: UNABLE TO OPEN WITHDRAW LOG, "
+015800                 "STATUS = " WS-WDLOG-STATUS
+015900         GO TO 1000-INITIALIZE-EXIT
+016000     END-IF
+016050
+016060     OPEN OUTPUT GL-INTERFACE
+016070     IF NOT WS-GLINTF-OK
+016080         DISPLAY "EODRECON: UNABLE TO OPEN GL INTERFACE, "
+016090                 "STATUS = " WS-GLINTF-STATUS
+016095         GO TO 1000-INITIALIZE-EXIT
+016099     END-IF.
+016100 1000-INITIALIZE-EXIT.
+016200     EXIT.
+016300
+016400*-----------------------------------------------------------------
+016500* ACCUMULATE TODAY'S DEPOSITS, ONE LOG RECORD AT A TIME.
+016600*-----------------------------------------------------------------
+016700 2000-LOAD-DEPOSIT-LOG.
+016800     READ DEPOSIT-LOG
+016900         AT END
+017000             SET WS-DEPLOG-EOF TO TRUE
+017100             GO TO 2000-LOAD-DEPOSIT-LOG-EXIT
+017200     END-READ
+017300
+017400     IF LOG-DATE NOT = WS-TODAYS-DATE
+017500         GO TO 2000-LOAD-DEPOSIT-LOG-EXIT
+017600     END-IF
+017700
+017800     MOVE LOG-ACCT-NUMBER TO WS-LOOKUP-ACCT
+017900     PERFORM 5000-FIND-OR-ADD-ENTRY
+018000         THRU 5000-FIND-OR-ADD-ENTRY-EXIT
+018100
+018110     IF LOG-TRANS-REVERSAL
+018120         SUBTRACT LOG-DEPOSIT-AMT
+018125             FROM RECON-TOTAL-DEP(WS-FOUND-IDX)
+018130     ELSE
+018140         ADD LOG-DEPOSIT-AMT TO RECON-TOTAL-DEP(WS-FOUND-IDX)
+018150     END-IF
+018200
+018400     IF RECON-OPEN-TIME(WS-FOUND-IDX) = ZERO
+018500        OR LOG-TIME < RECON-OPEN-TIME(WS-FOUND-IDX)
+018510         IF LOG-TRANS-REVERSAL
+018520             COMPUTE RECON-OPEN-BAL(WS-FOUND-IDX) =
+018530                     LOG-NEW-BALANCE + LOG-DEPOSIT-AMT
+018540         ELSE
+018600             COMPUTE RECON-OPEN-BAL(WS-FOUND-IDX) =
+018700                     LOG-NEW-BALANCE - LOG-DEPOSIT-AMT
+018550         END-IF
+018800         MOVE LOG-TIME TO RECON-OPEN-TIME(WS-FOUND-IDX)
+018900     END-IF
+019000
+019100     IF LOG-TIME NOT LESS THAN RECON-CLOSE-TIME(WS-FOUND-IDX)
+019200         MOVE LOG-NEW-BALANCE TO RECON-CLOSE-BAL(WS-FOUND-IDX)
+019300         MOVE LOG-TIME TO RECON-CLOSE-TIME(WS-FOUND-IDX)
+019400     END-IF.
+019500 2000-LOAD-DEPOSIT-LOG-EXIT.
+019600     EXIT.
+019700
+019800*-----------------------------------------------------------------
+019900* ACCUMULATE TODAY'S WITHDRAWALS, ONE LOG RECORD AT A TIME.
+020000*-----------------------------------------------------------------
+020100 3000-LOAD-WITHDRAW-LOG.
+020200     READ WITHDRAW-LOG
+020300         AT END
+020400             SET WS-WDLOG-EOF TO TRUE
+020500             GO TO 3000-LOAD-WITHDRAW-LOG-EXIT
+020600     END-READ
+020700
+020800     IF WDLOG-DATE NOT = WS-TODAYS-DATE
+020900         GO TO 3000-LOAD-WITHDRAW-LOG-EXIT
+021000     END-IF
+021100
+021200     MOVE WDLOG-ACCT-NUMBER TO WS-LOOKUP-ACCT
+021300     PERFORM 5000-FIND-OR-ADD-ENTRY
+021400         THRU 5000-FIND-OR-ADD-ENTRY-EXIT
+021500
+021600     ADD WDLOG-WITHDRAW-AMT TO RECON-TOTAL-WD(WS-FOUND-IDX)
+021700
+021800     IF RECON-OPEN-TIME(WS-FOUND-IDX) = ZERO
+021900        OR WDLOG-TIME < RECON-OPEN-TIME(WS-FOUND-IDX)
+022000         COMPUTE RECON-OPEN-BAL(WS-FOUND-IDX) =
+022100                 WDLOG-NEW-BALANCE + WDLOG-WITHDRAW-AMT
+022200         MOVE WDLOG-TIME TO RECON-OPEN-TIME(WS-FOUND-IDX)
+022300     END-IF
+022400
+022500     IF WDLOG-TIME NOT LESS THAN RECON-CLOSE-TIME(WS-FOUND-IDX)
+022600         MOVE WDLOG-NEW-BALANCE TO RECON-CLOSE-BAL(WS-FOUND-IDX)
+022700         MOVE WDLOG-TIME TO RECON-CLOSE-TIME(WS-FOUND-IDX)
+022800     END-IF.
+022900 3000-LOAD-WITHDRAW-LOG-EXIT.
+023000     EXIT.
+023100
+023200*-----------------------------------------------------------------
+023300* PROVE OPENING PLUS DEPOSITS MINUS WITHDRAWALS EQUALS THE
+023400* CLOSING BALANCE, AND THAT THE CLOSING BALANCE AGREES WITH THE
+023500* ACCOUNT MASTER.
+023600*-----------------------------------------------------------------
+023700 4000-VERIFY-ACCOUNT.
+023800     MOVE RECON-ACCT-NUMBER(WS-RECON-IDX) TO ACCT-NUMBER
+023900     READ ACCOUNT-MASTER
+024000         KEY IS ACCT-NUMBER
+024100         INVALID KEY
+024200             DISPLAY "EODRECON: ACCOUNT " ACCT-NUMBER
+024300                     " NOT ON ACCOUNT MASTER"
+024400             GO TO 4000-VERIFY-ACCOUNT-EXIT
+024500     END-READ
+024550
+024560     EVALUATE TRUE
+024570         WHEN ACCT-TYPE-SAVINGS
+024580             ADD RECON-TOTAL-DEP(WS-RECON-IDX) TO GL-SAVINGS-DEP
+024590             ADD RECON-TOTAL-WD(WS-RECON-IDX)  TO GL-SAVINGS-WD
+024600         WHEN ACCT-TYPE-CURRENT
+024610             ADD RECON-TOTAL-DEP(WS-RECON-IDX) TO GL-CURRENT-DEP
+024620             ADD RECON-TOTAL-WD(WS-RECON-IDX)  TO GL-CURRENT-WD
+024630         WHEN ACCT-TYPE-FIXED
+024640             ADD RECON-TOTAL-DEP(WS-RECON-IDX) TO GL-FIXED-DEP
+024650             ADD RECON-TOTAL-WD(WS-RECON-IDX)  TO GL-FIXED-WD
+024660         WHEN ACCT-TYPE-RECURRING
+024670             ADD RECON-TOTAL-DEP(WS-RECON-IDX) TO GL-RECURRING-DEP
+024680             ADD RECON-TOTAL-WD(WS-RECON-IDX)  TO GL-RECURRING-WD
+024690     END-EVALUATE
+024695
+024700     COMPUTE WS-EXPECTED-CLOSE =
+024800             RECON-OPEN-BAL(WS-RECON-IDX)
+024900           + RECON-TOTAL-DEP(WS-RECON-IDX)
+025000           - RECON-TOTAL-WD(WS-RECON-IDX)
+025100
+025200     IF WS-EXPECTED-CLOSE NOT = RECON-CLOSE-BAL(WS-RECON-IDX)
+025300         DISPLAY "EODRECON: ACCOUNT " ACCT-NUMBER " FAILS PROOF"
+025400         DISPLAY "  OPENING "   RECON-OPEN-BAL(WS-RECON-IDX)
+025500                 " + DEPOSITS " RECON-TOTAL-DEP(WS-RECON-IDX)
+025600                 " - WITHDRAWALS " RECON-TOTAL-WD(WS-RECON-IDX)
+025700         DISPLAY "  NOT EQUAL TO CLOSING "
+025800                 RECON-CLOSE-BAL(WS-RECON-IDX)
+025900     ELSE
+026000         IF RECON-CLOSE-BAL(WS-RECON-IDX) NOT = ACCT-BALANCE
+026100             DISPLAY "EODRECON: ACCOUNT " ACCT-NUMBER
+026200                     " CLOSING BALANCE "
+026300                     RECON-CLOSE-BAL(WS-RECON-IDX)
+026400             DISPLAY "  DOES NOT AGREE WITH MASTER " ACCT-BALANCE
+026500         ELSE
+026600             DISPLAY "EODRECON: ACCOUNT " ACCT-NUMBER
+026700                     " RECONCILED OK"
+026800         END-IF
+026900     END-IF.
+027000 4000-VERIFY-ACCOUNT-EXIT.
+027100     EXIT.
+027200
+027300*-----------------------------------------------------------------
+027400* FIND THE TABLE ENTRY FOR WS-LOOKUP-ACCT, ADDING A NEW ONE IF
+027500* THIS IS THE FIRST TRANSACTION SEEN TODAY FOR THAT ACCOUNT.
+027600*-----------------------------------------------------------------
+027700 5000-FIND-OR-ADD-ENTRY.
+027800     MOVE 0 TO WS-FOUND-IDX
+027900
+028000     PERFORM 5100-SEARCH-ONE-ENTRY
+028100         THRU 5100-SEARCH-ONE-ENTRY-EXIT
+028200         VARYING WS-RECON-IDX FROM 1 BY 1
+028300         UNTIL WS-RECON-IDX > WS-RECON-COUNT
+028400            OR WS-FOUND-IDX NOT = 0
+028500
+028600     IF WS-FOUND-IDX = 0
+028700         ADD 1 TO WS-RECON-COUNT
+028800         MOVE WS-LOOKUP-ACCT TO RECON-ACCT-NUMBER(WS-RECON-COUNT)
+028900         MOVE 0 TO RECON-OPEN-TIME(WS-RECON-COUNT)
+029000         MOVE 0 TO RECON-CLOSE-TIME(WS-RECON-COUNT)
+029100         MOVE 0 TO RECON-TOTAL-DEP(WS-RECON-COUNT)
+029200         MOVE 0 TO RECON-TOTAL-WD(WS-RECON-COUNT)
+029300         MOVE WS-RECON-COUNT TO WS-FOUND-IDX
+029400     END-IF.
+029500 5000-FIND-OR-ADD-ENTRY-EXIT.
+029600     EXIT.
+029700
+029800*-----------------------------------------------------------------
+029900* COMPARE ONE TABLE ENTRY TO THE ACCOUNT BEING LOOKED UP.
+030000*-----------------------------------------------------------------
+030100 5100-SEARCH-ONE-ENTRY.
+030200     IF RECON-ACCT-NUMBER(WS-RECON-IDX) = WS-LOOKUP-ACCT
+030300         MOVE WS-RECON-IDX TO WS-FOUND-IDX
+030400     END-IF.
+030500 5100-SEARCH-ONE-ENTRY-EXIT.
+030600     EXIT.
+030700
+030710*-----------------------------------------------------------------
+030720* POST ONE GL CONTROL RECORD PER ACCOUNT TYPE THAT HAD ANY
+030730* DEPOSIT OR WITHDRAWAL ACTIVITY TODAY.
+030740*-----------------------------------------------------------------
+030750 6000-WRITE-GL-ENTRIES.
+030760     IF GL-SAVINGS-DEP NOT = 0 OR GL-SAVINGS-WD NOT = 0
+030770         MOVE "S" TO GL-ACCT-TYPE
+030780         MOVE GL-SAVINGS-DEP TO GL-TOTAL-DEPOSITS
+030790         MOVE GL-SAVINGS-WD  TO GL-TOTAL-WITHDRAWALS
+030800         PERFORM 6100-WRITE-ONE-GL-ENTRY
+030810             THRU 6100-WRITE-ONE-GL-ENTRY-EXIT
+030820     END-IF
+030830
+030840     IF GL-CURRENT-DEP NOT = 0 OR GL-CURRENT-WD NOT = 0
+030850         MOVE "C" TO GL-ACCT-TYPE
+030860         MOVE GL-CURRENT-DEP TO GL-TOTAL-DEPOSITS
+030870         MOVE GL-CURRENT-WD  TO GL-TOTAL-WITHDRAWALS
+030880         PERFORM 6100-WRITE-ONE-GL-ENTRY
+030890             THRU 6100-WRITE-ONE-GL-ENTRY-EXIT
+030900     END-IF
+030910
+030920     IF GL-FIXED-DEP NOT = 0 OR GL-FIXED-WD NOT = 0
+030930         MOVE "F" TO GL-ACCT-TYPE
+030940         MOVE GL-FIXED-DEP TO GL-TOTAL-DEPOSITS
+030950         MOVE GL-FIXED-WD  TO GL-TOTAL-WITHDRAWALS
+030960         PERFORM 6100-WRITE-ONE-GL-ENTRY
+030970             THRU 6100-WRITE-ONE-GL-ENTRY-EXIT
+030980     END-IF
+030990
+031000     IF GL-RECURRING-DEP NOT = 0 OR GL-RECURRING-WD NOT = 0
+031010         MOVE "R" TO GL-ACCT-TYPE
+031020         MOVE GL-RECURRING-DEP TO GL-TOTAL-DEPOSITS
+031030         MOVE GL-RECURRING-WD  TO GL-TOTAL-WITHDRAWALS
+031040         PERFORM 6100-WRITE-ONE-GL-ENTRY
+031050             THRU 6100-WRITE-ONE-GL-ENTRY-EXIT
+031060     END-IF.
+031070 6000-WRITE-GL-ENTRIES-EXIT.
+031080     EXIT.
+031090
+031100*-----------------------------------------------------------------
+031110* WRITE ONE GL CONTROL RECORD, STAMPED WITH TODAY'S DATE.
+031120*-----------------------------------------------------------------
+031130 6100-WRITE-ONE-GL-ENTRY.
+031140     MOVE WS-TODAYS-DATE TO GL-DATE
+031150     WRITE GL-CONTROL-RECORD.
+031160 6100-WRITE-ONE-GL-ENTRY-EXIT.
+031170     EXIT.
+031180
+030800*-----------------------------------------------------------------
+030900* CLOSE DOWN THE FILES BEFORE ENDING THE RUN.
+031000*-----------------------------------------------------------------
+031100 9999-TERMINATE.
+031110     IF WS-BATCH-ACQUIRED
+031120         CALL "BATCHREL" USING WS-JOB-NAME
+031130     END-IF
+031200     CLOSE ACCOUNT-MASTER
+031300     CLOSE DEPOSIT-LOG
+031310     CLOSE WITHDRAW-LOG
+031320     CLOSE GL-INTERFACE.
+031500 9999-TERMINATE-EXIT.
+031600     EXIT.
+031700
+031800
