@@ -1,26 +1,74 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MENUPROGRAM.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 MENU-CHOICE   PIC 9.
-
-       PROCEDURE DIVISION.
-           DISPLAY "1. Deposit"
-           DISPLAY "2. Withdraw"
-           DISPLAY "3. Balance"
-           DISPLAY "Enter Choice: "
-           ACCEPT MENU-CHOICE
-
-           EVALUATE MENU-CHOICE
-               WHEN 1
-                   DISPLAY "Deposit Selected"
-               WHEN 2
-                   DISPLAY "Withdraw Selected"
-               WHEN 3
-                   DISPLAY "Balance Displayed"
-               WHEN OTHER
-                   DISPLAY "Invalid Choice"
-           END-EVALUATE
-
-           STOP RUN.
+000100*****************************************************************
+000200* PROGRAM      : MENUPROGRAM                                    *
+000300* DESCRIPTION  : TELLER MENU.  DRIVES THE DEPOSIT, WITHDRAW AND  *
+000400*                BALANCE INQUIRY PROGRAMS.                      *
+000500*****************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID. MENUPROGRAM.
+000800 AUTHOR. S NATARAJAN.
+000900 INSTALLATION. UNITY TRUST BANK - IT DIVISION.
+001000 DATE-WRITTEN. 2014-03-10.
+001100 DATE-COMPILED.
+001200
+001300*****************************************************************
+001400* MODIFICATION HISTORY                                          *
+001500*-----------------------------------------------------------------
+001600* DATE       INIT  DESCRIPTION                                  *
+001700* 2026-08-09 SN    OPTIONS NOW CALL DEPOSIT, WITHDRAW AND THE   *
+001800*                  NEW ACCTINQ BALANCE INQUIRY PROGRAM INSTEAD  *
+001900*                  OF JUST DISPLAYING WHICH OPTION WAS PICKED.  *
+002000* 2026-08-09 SN    THE MENU NOW LOOPS BACK AFTER EACH CHOICE    *
+002100*                  INSTEAD OF ENDING THE RUN, UNTIL THE USER    *
+002200*                  PICKS THE NEW EXIT OPTION.                   *
+002250* 2026-08-09 SN    ADDED AN OPEN NEW ACCOUNT OPTION CALLING     *
+002260*                  THE NEW ACCTOPEN PROGRAM.                    *
+002270* 2026-08-09 SN    RENUMBERED EXIT TO OPTION 0, MATCHING THE    *
+002280*                  ORIGINAL MENU SPECIFICATION.                 *
+002300*****************************************************************
+002400
+002500 DATA DIVISION.
+002600 WORKING-STORAGE SECTION.
+002700 01  MENU-CHOICE   PIC 9(01).
+002800
+002900 01  WS-SWITCHES.
+003000     05  WS-EXIT-SW      PIC X(01) VALUE "N".
+003100         88  WS-EXIT-REQUESTED  VALUE "Y".
+003200
+003300 PROCEDURE DIVISION.
+003400 0000-MAINLINE.
+003500     PERFORM 1000-PROCESS-CHOICE
+003600         THRU 1000-PROCESS-CHOICE-EXIT
+003700         UNTIL WS-EXIT-REQUESTED
+003800
+003900     STOP RUN.
+004000
+004100*-----------------------------------------------------------------
+004200* DISPLAY THE MENU, TAKE ONE CHOICE AND ACT ON IT.
+004300*-----------------------------------------------------------------
+004400 1000-PROCESS-CHOICE.
+004500     DISPLAY "1. DEPOSIT"
+004600     DISPLAY "2. WITHDRAW"
+004700     DISPLAY "3. BALANCE"
+004750     DISPLAY "4. OPEN NEW ACCOUNT"
+004800     DISPLAY "0. EXIT"
+004900     DISPLAY "ENTER CHOICE: "
+005000     ACCEPT MENU-CHOICE
+005100
+005200     EVALUATE MENU-CHOICE
+005300         WHEN 1
+005400             CALL "DEPOSIT"
+005500         WHEN 2
+005600             CALL "WITHDRAW"
+005700         WHEN 3
+005800             CALL "ACCTINQ"
+005750         WHEN 4
+005760             CALL "ACCTOPEN"
+005900         WHEN 0
+006000             SET WS-EXIT-REQUESTED TO TRUE
+006100         WHEN OTHER
+006200             DISPLAY "INVALID CHOICE"
+006300     END-EVALUATE.
+006400 1000-PROCESS-CHOICE-EXIT.
+006500     EXIT.
+006600
+006700
