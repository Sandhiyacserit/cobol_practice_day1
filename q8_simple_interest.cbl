@@ -1,22 +1,143 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SIMPLEINTEREST.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 PRINCIPAL   PIC 9(7)V99.
-       01 RATE        PIC 9(3)V99.
-       01 TIME        PIC 9(3)V99.
-       01 INTEREST    PIC 9(7)V99.
-
-       PROCEDURE DIVISION.
-           DISPLAY "Enter Principal: "
-           ACCEPT PRINCIPAL
-           DISPLAY "Enter Rate: "
-           ACCEPT RATE
-           DISPLAY "Enter Time: "
-           ACCEPT TIME
-
-           COMPUTE INTEREST = (PRINCIPAL * RATE * TIME) / 100
-           DISPLAY "Interest = " INTEREST
-           STOP RUN.
-
+000100*****************************************************************
+000200* PROGRAM      : SIMPLEINTEREST                                 *
+000300* DESCRIPTION  : COMPUTES INTEREST ON A PRINCIPAL AMOUNT, GIVEN  *
+000400*                A RATE AND A TIME PERIOD IN YEARS.  SUPPORTS    *
+000500*                SIMPLE, COMPOUND AND TIERED-SLAB INTEREST.      *
+000600*****************************************************************
+000700 IDENTIFICATION DIVISION.
+000800 PROGRAM-ID. SIMPLEINTEREST.
+000900 AUTHOR. S NATARAJAN.
+001000 INSTALLATION. UNITY TRUST BANK - IT DIVISION.
+001100 DATE-WRITTEN. 2014-03-10.
+001200 DATE-COMPILED.
+001300
+001400*****************************************************************
+001500* MODIFICATION HISTORY                                          *
+001600*-----------------------------------------------------------------
+001700* DATE       INIT  DESCRIPTION                                  *
+001800* 2026-08-09 SN    REWRITTEN IN STANDARD SHOP STYLE.  ADDED A   *
+001900*                  COMPOUND INTEREST CALCULATION MODE           *
+002000*                  ALONGSIDE THE ORIGINAL SIMPLE INTEREST MODE.  *
+002010* 2026-08-09 SN    ADDED A SLAB MODE THAT DERIVES THE RATE FROM *
+002020*                  TIERED PRINCIPAL BANDS INSTEAD OF TAKING THE *
+002030*                  RATE FROM THE TERMINAL.                      *
+002040* 2026-08-09 SN    THE CALCULATION ITSELF NOW LIVES IN THE      *
+002050*                  SHARED INTCALC SUBPROGRAM, SO THE BATCH       *
+002060*                  MONTHLY ACCRUAL RUN (INTACCR) USES THE SAME   *
+002070*                  FORMULA INSTEAD OF A SEPARATE COPY OF IT.     *
+002080* 2026-08-09 SN    COMPOUND MODE NOW ALSO PROMPTS FOR A          *
+002085*                  COMPOUNDING FREQUENCY (ANNUAL/SEMI-ANNUAL/    *
+002090*                  QUARTERLY/MONTHLY) AND PASSES IT TO INTCALC - *
+002095*                  THE COMPOUND FORMULA HAD NO WAY TO COMPOUND   *
+002096*                  MORE OFTEN THAN ONCE A YEAR BEFORE.  THE SLAB *
+002097*                  RESULT DISPLAY, WHICH SHOWED A SINGLE "RATE   *
+002098*                  APPLIED" THAT NO LONGER EXISTS NOW THAT SLAB  *
+002099*                  INTEREST IS SUMMED ACROSS BANDS, IS REPLACED  *
+002099*                  WITH A COMPOUNDING-FREQUENCY DISPLAY INSTEAD. *
+002100*****************************************************************
+002200
+002300 DATA DIVISION.
+002400 WORKING-STORAGE SECTION.
+002500 01  PRINCIPAL                PIC 9(07)V99.
+002600 01  RATE                     PIC 9(03)V99.
+002700 01  TIME-YEARS               PIC 9(03)V99.
+002800 01  INTEREST                 PIC 9(07)V99.
+002900 01  MATURITY-VALUE           PIC 9(07)V99.
+003000
+003100 01  CALC-MODE                PIC X(01).
+003200     88  CALC-MODE-SIMPLE     VALUE 'S'.
+003300     88  CALC-MODE-COMPOUND   VALUE 'C'.
+003400     88  CALC-MODE-SLAB       VALUE 'T'.
+003410
+003420 01  COMPOUND-FREQ            PIC 9(02).
+003440     88  COMPOUND-FREQ-VALID  VALUES 1, 2, 4, 12.
+003460
+003470 01  WS-VALID-MODE-SW         PIC X(01) VALUE "N".
+003480     88  WS-VALID-MODE        VALUE "Y".
+003500
+003600 PROCEDURE DIVISION.
+003700 0000-MAINLINE.
+003800     PERFORM 1000-INITIALIZE
+003900         THRU 1000-INITIALIZE-EXIT
+004000
+004100     IF WS-VALID-MODE
+004200         CALL "INTCALC" USING PRINCIPAL
+004300                              RATE
+004400                              TIME-YEARS
+004500                              CALC-MODE
+004510                              COMPOUND-FREQ
+004600                              INTEREST
+004700                              MATURITY-VALUE
+004800
+004900         PERFORM 2000-DISPLAY-RESULTS
+005000             THRU 2000-DISPLAY-RESULTS-EXIT
+005100     END-IF
+005200
+005300     STOP RUN.
+005400
+005500*-----------------------------------------------------------------
+005600* PROMPT FOR THE PRINCIPAL, RATE, TIME PERIOD AND CALC MODE.  A
+005610* COMPOUND MODE ALSO NEEDS A COMPOUNDING FREQUENCY; EVERY OTHER
+005620* MODE DEFAULTS IT TO ANNUAL SINCE INTCALC IGNORES IT THERE.
+005700*-----------------------------------------------------------------
+005800 1000-INITIALIZE.
+005900     DISPLAY "ENTER PRINCIPAL: "
+006000     ACCEPT PRINCIPAL
+006100
+006200     DISPLAY "ENTER RATE: "
+006300     ACCEPT RATE
+006400
+006500     DISPLAY "ENTER TIME (YEARS): "
+006600     ACCEPT TIME-YEARS
+006700
+006800     DISPLAY "ENTER CALCULATION MODE (S=SIMPLE, C=COMPOUND, "
+006810             "T=TIERED SLAB): "
+006900     ACCEPT CALC-MODE
+007000
+007010     MOVE 1 TO COMPOUND-FREQ
+007020
+007100     IF CALC-MODE-SIMPLE OR CALC-MODE-COMPOUND OR CALC-MODE-SLAB
+007150         IF CALC-MODE-COMPOUND
+007160             PERFORM 1100-ACCEPT-COMPOUND-FREQ
+007170                 THRU 1100-ACCEPT-COMPOUND-FREQ-EXIT
+007180         ELSE
+007190             SET WS-VALID-MODE TO TRUE
+007200         END-IF
+007300     ELSE
+007400         DISPLAY "INVALID CALCULATION MODE"
+007500     END-IF.
+007600 1000-INITIALIZE-EXIT.
+007700     EXIT.
+007710
+007720*-----------------------------------------------------------------
+007730* PROMPT FOR HOW MANY TIMES A YEAR TO COMPOUND.  ONLY ANNUAL,
+007740* SEMI-ANNUAL, QUARTERLY AND MONTHLY COMPOUNDING ARE SUPPORTED.
+007750*-----------------------------------------------------------------
+007760 1100-ACCEPT-COMPOUND-FREQ.
+007770     DISPLAY "ENTER COMPOUNDING FREQUENCY PER YEAR "
+007780             "(1=ANNUAL, 2=SEMI-ANNUAL, 4=QUARTERLY, "
+007790             "12=MONTHLY): "
+007800     ACCEPT COMPOUND-FREQ
+007810
+007820     IF COMPOUND-FREQ-VALID
+007830         SET WS-VALID-MODE TO TRUE
+007840     ELSE
+007850         DISPLAY "INVALID COMPOUNDING FREQUENCY"
+007860     END-IF.
+007870 1100-ACCEPT-COMPOUND-FREQ-EXIT.
+007880     EXIT.
+007800
+007900*-----------------------------------------------------------------
+008000* DISPLAY THE RESULTS RETURNED BY INTCALC.
+008100*-----------------------------------------------------------------
+008200 2000-DISPLAY-RESULTS.
+008300     IF CALC-MODE-COMPOUND
+008400         DISPLAY "COMPOUNDING FREQUENCY = " COMPOUND-FREQ
+008500                 " TIME(S) PER YEAR"
+008600     END-IF
+008700
+008800     DISPLAY "INTEREST       = " INTEREST
+008900     DISPLAY "MATURITY VALUE = " MATURITY-VALUE.
+008900 2000-DISPLAY-RESULTS-EXIT.
+009000     EXIT.
+009100
