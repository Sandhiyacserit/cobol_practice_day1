@@ -0,0 +1,231 @@
+000100*****************************************************************
+000200* PROGRAM      : INTACCR                                        *
+000300* DESCRIPTION  : BATCH MONTHLY INTEREST-ACCRUAL RUN.  APPLIES    *
+000400*                INTCALC'S TIERED-SLAB RATE TO EVERY SAVINGS AND *
+000500*                FIXED DEPOSIT ACCOUNT ON THE ACCOUNT MASTER FOR *
+000600*                ONE MONTH, CREDITS THE INTEREST TO THE ACCOUNT'S*
+000700*                BALANCE, AND PRINTS WHAT WAS ACCRUED PER        *
+000800*                ACCOUNT.  CURRENT AND RECURRING DEPOSIT         *
+000900*                ACCOUNTS DO NOT EARN INTEREST AND ARE SKIPPED.  *
+001000*****************************************************************
+001100 IDENTIFICATION DIVISION.
+001200 PROGRAM-ID. INTACCR.
+001300 AUTHOR. S NATARAJAN.
+001400 INSTALLATION. UNITY TRUST BANK - IT DIVISION.
+001500 DATE-WRITTEN. 2026-08-09.
+001600 DATE-COMPILED.
+001700
+001800*****************************************************************
+001900* MODIFICATION HISTORY                                          *
+002000*-----------------------------------------------------------------
+002100* DATE       INIT  DESCRIPTION                                  *
+002200* 2026-08-09 SN    NEW PROGRAM - MONTHLY INTEREST ACCRUAL ACROSS *
+002300*                  THE WHOLE ACCOUNT MASTER, USING INTCALC'S     *
+002400*                  SLAB RATE (THE SAME FORMULA SIMPLEINTEREST    *
+002500*                  OFFERS AT THE TERMINAL) SO THE RATE APPLIED   *
+002600*                  ALWAYS MATCHES THE INTERACTIVE PROGRAM.       *
+002610* 2026-08-09 SN    INTACCR NOW ACQUIRES THE BATCH WINDOW HOLD   *
+002620*                  ON THE ACCOUNT MASTER VIA BATCHACQ BEFORE IT *
+002630*                  WILL RUN, AND RELEASES IT VIA BATCHREL WHEN  *
+002640*                  IT ENDS.                                      *
+002650* 2026-08-09 SN    INTCALC NOW TAKES A COMPOUND-FREQUENCY        *
+002660*                  PARAMETER.  INTACCR ALWAYS CALLS IT IN SLAB   *
+002670*                  MODE, WHICH IGNORES THAT PARAMETER, BUT PASSES*
+002680*                  A HARD-CODED ANNUAL VALUE TO KEEP THE CALL    *
+002690*                  IN STEP WITH INTCALC'S USING LIST.            *
+002700*****************************************************************
+002800
+002900 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT ACCOUNT-MASTER ASSIGN TO "ACCMSTR"
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS DYNAMIC
+003500         RECORD KEY IS ACCT-NUMBER
+003600         FILE STATUS IS WS-ACCMSTR-STATUS.
+003700
+003800     SELECT ACCRUAL-REPORT ASSIGN TO "INTACCR"
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS WS-REPORT-STATUS.
+004100
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  ACCOUNT-MASTER
+004500     LABEL RECORDS ARE STANDARD.
+004600     COPY ACCTREC.
+004700
+004800 FD  ACCRUAL-REPORT
+004900     LABEL RECORDS ARE STANDARD.
+005000 01  REPORT-LINE                 PIC X(80).
+005100
+005200 WORKING-STORAGE SECTION.
+005300 01  WS-ACCMSTR-STATUS        PIC X(02).
+005400     88  WS-ACCMSTR-OK        VALUE "00".
+005500
+005600 01  WS-REPORT-STATUS         PIC X(02).
+005700     88  WS-REPORT-OK         VALUE "00".
+005710
+005720 01  WS-JOB-NAME              PIC X(08) VALUE "INTACCR ".
+005730 01  WS-BATCH-ACQUIRED-SW     PIC X(01) VALUE "N".
+005740     88  WS-BATCH-ACQUIRED    VALUE "Y".
+005800
+005900 01  WS-MONTHLY-TIME          PIC 9(03)V99 VALUE .08.
+006000
+006100 01  WS-INTCALC-WORK.
+006200     05  WS-PRINCIPAL         PIC 9(07)V99.
+006300     05  WS-RATE              PIC 9(03)V99.
+006400     05  WS-CALC-MODE         PIC X(01) VALUE "T".
+006410     05  WS-COMPOUND-FREQ     PIC 9(02) VALUE 1.
+006500     05  WS-INTEREST          PIC 9(07)V99.
+006600     05  WS-MATURITY-VALUE    PIC 9(07)V99.
+006700
+006800 01  WS-EXCEPTION-COUNT       PIC 9(06) COMP VALUE ZERO.
+006900 01  WS-ACCOUNT-COUNT         PIC 9(06) COMP VALUE ZERO.
+007000 01  WS-ACCRUAL-COUNT         PIC 9(06) COMP VALUE ZERO.
+007100
+007200 01  WS-SWITCHES.
+007300     05  WS-EOF-SW            PIC X(01) VALUE "N".
+007400         88  WS-EOF           VALUE "Y".
+007500
+007600 01  WS-DETAIL-LINE.
+007700     05  DTL-ACCT-NUMBER      PIC 9(06).
+007800     05  FILLER               PIC X(03) VALUE SPACES.
+007900     05  DTL-ACCT-TYPE        PIC X(01).
+008000     05  FILLER               PIC X(05) VALUE SPACES.
+008100     05  DTL-OLD-BALANCE      PIC -(6)9.
+008200     05  FILLER               PIC X(03) VALUE SPACES.
+008300     05  DTL-RATE             PIC ZZ9.99.
+008400     05  FILLER               PIC X(03) VALUE SPACES.
+008500     05  DTL-INTEREST         PIC -(6)9.
+008600     05  FILLER               PIC X(03) VALUE SPACES.
+008700     05  DTL-NEW-BALANCE      PIC -(6)9.
+008800
+008900 PROCEDURE DIVISION.
+009000 0000-MAINLINE.
+009100     PERFORM 1000-INITIALIZE
+009200         THRU 1000-INITIALIZE-EXIT
+009300
+009400     PERFORM 2000-PROCESS-ACCOUNT
+009500         THRU 2000-PROCESS-ACCOUNT-EXIT
+009600         UNTIL WS-EOF
+009700
+009800     PERFORM 9999-TERMINATE
+009900         THRU 9999-TERMINATE-EXIT
+010000
+010100     STOP RUN.
+010200
+010300*-----------------------------------------------------------------
+010400* OPEN THE ACCOUNT MASTER FOR UPDATE AND THE REPORT FILE, WRITE
+010500* THE REPORT HEADINGS, AND PRIME THE FIRST READ.
+010600*-----------------------------------------------------------------
+010700 1000-INITIALIZE.
+010710     CALL "BATCHACQ" USING WS-JOB-NAME WS-BATCH-ACQUIRED-SW
+010720     IF NOT WS-BATCH-ACQUIRED
+010730         DISPLAY "INTACCR: BATCH WINDOW CHECK FAILED, RUN "
+010740                 "REFUSED"
+010750         SET WS-EOF TO TRUE
+010760         GO TO 1000-INITIALIZE-EXIT
+010770     END-IF
+010800     OPEN I-O ACCOUNT-MASTER
+010900     IF NOT WS-ACCMSTR-OK
+011000         DISPLAY "INTACCR: UNABLE TO OPEN ACCOUNT MASTER, "
+011100                 "STATUS = " WS-ACCMSTR-STATUS
+011200         SET WS-EOF TO TRUE
+011300         GO TO 1000-INITIALIZE-EXIT
+011400     END-IF
+011500
+011600     OPEN OUTPUT ACCRUAL-REPORT
+011700     IF NOT WS-REPORT-OK
+011800         DISPLAY "INTACCR: UNABLE TO OPEN ACCRUAL REPORT, "
+011900                 "STATUS = " WS-REPORT-STATUS
+012000         SET WS-EOF TO TRUE
+012100         GO TO 1000-INITIALIZE-EXIT
+012200     END-IF
+012300
+012400     MOVE "MONTHLY INTEREST ACCRUAL REPORT" TO REPORT-LINE
+012500     WRITE REPORT-LINE
+012600     MOVE SPACES TO REPORT-LINE
+012700     WRITE REPORT-LINE
+012800     MOVE "ACCT NO TYPE  OLD BAL   RATE  INTEREST   NEW BAL"
+012810         TO REPORT-LINE
+013000     WRITE REPORT-LINE
+013100
+013200     READ ACCOUNT-MASTER NEXT RECORD
+013300         AT END
+013400             SET WS-EOF TO TRUE
+013500     END-READ.
+013600 1000-INITIALIZE-EXIT.
+013700     EXIT.
+013800
+013900*-----------------------------------------------------------------
+014000* IF THIS ACCOUNT IS AN INTEREST-BEARING TYPE, CALL INTCALC FOR
+014100* ONE MONTH'S SLAB-RATE INTEREST, CREDIT IT TO THE BALANCE AND
+014200* REWRITE THE RECORD, THEN WRITE A REPORT LINE.  THEN ADVANCE.
+014300*-----------------------------------------------------------------
+014400 2000-PROCESS-ACCOUNT.
+014500     ADD 1 TO WS-ACCOUNT-COUNT
+014600
+014700     IF ACCT-TYPE-SAVINGS OR ACCT-TYPE-FIXED
+014800         PERFORM 2500-ACCRUE-INTEREST
+014900             THRU 2500-ACCRUE-INTEREST-EXIT
+015000     END-IF
+015100
+015200     READ ACCOUNT-MASTER NEXT RECORD
+015300         AT END
+015400             SET WS-EOF TO TRUE
+015500     END-READ.
+015600 2000-PROCESS-ACCOUNT-EXIT.
+015700     EXIT.
+015800
+015900*-----------------------------------------------------------------
+016000* CALL INTCALC FOR ONE MONTH'S INTEREST ON THE CURRENT BALANCE,
+016100* CREDIT IT TO THE ACCOUNT AND REWRITE, THEN REPORT THE ACCRUAL.
+016200*-----------------------------------------------------------------
+016300 2500-ACCRUE-INTEREST.
+016400     MOVE ACCT-BALANCE TO WS-PRINCIPAL
+016500     MOVE WS-MONTHLY-TIME TO WS-RATE
+016600
+016700     CALL "INTCALC" USING WS-PRINCIPAL
+016800                          WS-RATE
+016900                          WS-MONTHLY-TIME
+017000                          WS-CALC-MODE
+017050                          WS-COMPOUND-FREQ
+017100                          WS-INTEREST
+017200                          WS-MATURITY-VALUE
+017300
+017400     MOVE ACCT-NUMBER    TO DTL-ACCT-NUMBER
+017500     MOVE ACCT-TYPE-CODE TO DTL-ACCT-TYPE
+017600     MOVE ACCT-BALANCE   TO DTL-OLD-BALANCE
+017700     MOVE WS-RATE        TO DTL-RATE
+017800     MOVE WS-INTEREST    TO DTL-INTEREST
+017900
+018000     COMPUTE ACCT-BALANCE = ACCT-BALANCE + WS-INTEREST
+018100
+018200     MOVE ACCT-BALANCE   TO DTL-NEW-BALANCE
+018300
+018400     REWRITE ACCOUNT-RECORD
+018500
+018600     MOVE WS-DETAIL-LINE TO REPORT-LINE
+018700     WRITE REPORT-LINE
+018800
+018900     ADD 1 TO WS-ACCRUAL-COUNT.
+019000 2500-ACCRUE-INTEREST-EXIT.
+019100     EXIT.
+019200
+019300*-----------------------------------------------------------------
+019400* WRITE THE REPORT TOTALS AND CLOSE DOWN THE FILES.
+019500*-----------------------------------------------------------------
+019600 9999-TERMINATE.
+019610     IF WS-BATCH-ACQUIRED
+019620         CALL "BATCHREL" USING WS-JOB-NAME
+019630     END-IF
+019700     MOVE SPACES TO REPORT-LINE
+019800     WRITE REPORT-LINE
+019900     DISPLAY "INTACCR: " WS-ACCOUNT-COUNT " ACCOUNTS CHECKED, "
+020000             WS-ACCRUAL-COUNT " ACCRUED INTEREST"
+020100
+020200     CLOSE ACCOUNT-MASTER
+020300     CLOSE ACCRUAL-REPORT.
+020400 9999-TERMINATE-EXIT.
+020500     EXIT.
+020600
