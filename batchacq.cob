@@ -0,0 +1,225 @@
+000100*****************************************************************
+000200* PROGRAM      : BATCHACQ                                       *
+000300* DESCRIPTION  : CALLABLE BY EACH NIGHTLY BATCH JOB BEFORE IT    *
+000400*                TOUCHES THE ACCOUNT MASTER.  CHECKS THE BATCH   *
+000500*                WINDOW CONTROL FILE TO MAKE SURE THE CURRENT    *
+000600*                TIME FALLS WITHIN THE HOURS BATCH IS PERMITTED  *
+000700*                TO RUN AND THAT NO OTHER JOB CURRENTLY HOLDS    *
+000800*                THE ACCOUNT MASTER, THEN RECORDS THE CALLING    *
+000900*                JOB AS THE HOLDER SO A SECOND BATCH JOB (OR AN  *
+001000*                INTERACTIVE PROGRAM VIA BATCHCHK) WILL SEE THE  *
+001100*                FILE IS IN USE.  THE CALLER MUST RELEASE THE    *
+001200*                HOLD WITH BATCHREL WHEN IT TERMINATES.          *
+001300*****************************************************************
+001400 IDENTIFICATION DIVISION.
+001500 PROGRAM-ID. BATCHACQ.
+001600 AUTHOR. S NATARAJAN.
+001700 INSTALLATION. UNITY TRUST BANK - IT DIVISION.
+001800 DATE-WRITTEN. 2026-08-09.
+001900 DATE-COMPILED.
+002000
+002100*****************************************************************
+002200* MODIFICATION HISTORY                                          *
+002300*-----------------------------------------------------------------
+002400* DATE       INIT  DESCRIPTION                                  *
+002500* 2026-08-09 SN    NEW PROGRAM - ENFORCES THE BATCH PROCESSING  *
+002600*                  WINDOW FOR THE NIGHTLY JOBS.                  *
+002610* 2026-08-09 SN    OPEN I-O AGAINST A BATCHWIN FILE THAT DOES   *
+002620*                  NOT YET EXIST NEVER CREATES IT - ONLY OPEN    *
+002630*                  OUTPUT DOES.  1100-CREATE-CONTROL-RECORD NOW  *
+002640*                  OPENS OUTPUT TO CREATE THE FILE, WRITES THE   *
+002650*                  DEFAULT RECORD, CLOSES IT, THEN REOPENS I-O   *
+002660*                  SO THE CALLER'S HOLD IS ON A REAL FILE, AND   *
+002670*                  ONLY ACQUIRES THE WINDOW IF THAT WRITE        *
+002680*                  ACTUALLY SUCCEEDED.                           *
+002700*****************************************************************
+002800
+002900 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT BATCH-WINDOW ASSIGN TO "BATCHWIN"
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS DYNAMIC
+003500         RECORD KEY IS BW-CONTROL-KEY
+003600         FILE STATUS IS WS-BATCHWIN-STATUS.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  BATCH-WINDOW
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  BATCH-WINDOW-RECORD.
+004300     05  BW-CONTROL-KEY       PIC X(06).
+004400     05  BW-HOLDER-JOB        PIC X(08).
+004500     05  BW-START-HOUR        PIC 9(02).
+004600     05  BW-END-HOUR          PIC 9(02).
+004700
+004800 WORKING-STORAGE SECTION.
+004900 01  WS-BATCHWIN-STATUS       PIC X(02).
+005000     88  WS-BATCHWIN-OK       VALUE "00".
+005100     88  WS-BATCHWIN-NOTFOUND VALUE "35".
+005200
+005300 01  WS-CONTROL-KEY           PIC X(06) VALUE "BATCH1".
+005400 01  WS-CURRENT-TIME          PIC 9(08).
+005500 01  WS-CURRENT-HOUR          PIC 9(02).
+005600
+005700 01  WS-SWITCHES.
+005800     05  WS-RECORD-FOUND-SW   PIC X(01) VALUE "N".
+005900         88  WS-RECORD-FOUND  VALUE "Y".
+006000     05  WS-IN-WINDOW-SW      PIC X(01) VALUE "N".
+006100         88  WS-IN-WINDOW     VALUE "Y".
+006200
+006300 LINKAGE SECTION.
+006400 01  LK-JOB-NAME              PIC X(08).
+006500 01  LK-ACQUIRED-SW           PIC X(01).
+006600     88  LK-ACQUIRED             VALUE "Y".
+006700
+006800 PROCEDURE DIVISION USING LK-JOB-NAME
+006900                          LK-ACQUIRED-SW.
+007000 0000-MAINLINE.
+007100     PERFORM 1000-INITIALIZE
+007200         THRU 1000-INITIALIZE-EXIT
+007300
+007400     IF WS-RECORD-FOUND
+007500         PERFORM 2000-CHECK-AND-ACQUIRE
+007600             THRU 2000-CHECK-AND-ACQUIRE-EXIT
+007700     END-IF
+007800
+007900     PERFORM 9999-TERMINATE
+008000         THRU 9999-TERMINATE-EXIT
+008100
+008200     GOBACK.
+008300
+008400*-----------------------------------------------------------------
+008500* OPEN THE BATCH WINDOW CONTROL FILE AND READ ITS ONE RECORD.
+008600* IF THE FILE HAS NEVER BEEN SET UP, CREATE IT WITH NO HOLDER
+008700* AND NO HOURS RESTRICTION, RATHER THAN BLOCKING EVERY BATCH JOB
+008800* IN THE SHOP UNTIL SOMEONE SEEDS IT.
+008900*-----------------------------------------------------------------
+009000 1000-INITIALIZE.
+009100     OPEN I-O BATCH-WINDOW
+009200     IF WS-BATCHWIN-NOTFOUND
+009210         PERFORM 1050-CREATE-BATCHWIN-FILE
+009220             THRU 1050-CREATE-BATCHWIN-FILE-EXIT
+009300         PERFORM 1100-CREATE-CONTROL-RECORD
+009400             THRU 1100-CREATE-CONTROL-RECORD-EXIT
+009500         GO TO 1000-INITIALIZE-EXIT
+009600     END-IF
+009700
+009800     IF NOT WS-BATCHWIN-OK
+009900         DISPLAY "BATCHACQ: UNABLE TO OPEN BATCH WINDOW FILE, "
+010000                 "STATUS = " WS-BATCHWIN-STATUS
+010100         SET LK-ACQUIRED TO TRUE
+010200         GO TO 1000-INITIALIZE-EXIT
+010300     END-IF
+010400
+010500     MOVE WS-CONTROL-KEY TO BW-CONTROL-KEY
+010600     READ BATCH-WINDOW
+010700         KEY IS BW-CONTROL-KEY
+010800         INVALID KEY
+010900             PERFORM 1100-CREATE-CONTROL-RECORD
+011000                 THRU 1100-CREATE-CONTROL-RECORD-EXIT
+011100             GO TO 1000-INITIALIZE-EXIT
+011200     END-READ
+011300
+011400     SET WS-RECORD-FOUND TO TRUE.
+011500 1000-INITIALIZE-EXIT.
+011600     EXIT.
+011700
+
+011750*-----------------------------------------------------------------
+011760* THE BATCH WINDOW FILE HAS NEVER BEEN SET UP.  OPEN I-O DOES
+011770* NOT CREATE A MISSING INDEXED FILE - ONLY OPEN OUTPUT DOES - SO
+011780* THE FILE IS CREATED EMPTY UNDER OPEN OUTPUT, CLOSED, AND THEN
+011790* REOPENED I-O SO 1100-CREATE-CONTROL-RECORD CAN WRITE THE
+011791* DEFAULT RECORD AGAINST A FILE THAT ACTUALLY EXISTS.
+011792*-----------------------------------------------------------------
+011793 1050-CREATE-BATCHWIN-FILE.
+011794     OPEN OUTPUT BATCH-WINDOW
+011795     CLOSE BATCH-WINDOW
+011796     OPEN I-O BATCH-WINDOW
+011797     IF NOT WS-BATCHWIN-OK
+011798         DISPLAY "BATCHACQ: UNABLE TO CREATE BATCH WINDOW FILE, "
+011799                 "STATUS = " WS-BATCHWIN-STATUS
+011800     END-IF.
+011801 1050-CREATE-BATCHWIN-FILE-EXIT.
+011802     EXIT.
+
+011810*-----------------------------------------------------------------
+011900* WRITE A DEFAULT CONTROL RECORD - NO HOLDER, BATCH PERMITTED
+012010* ANY HOUR OF THE DAY - AND ACQUIRE IT FOR THE CALLING JOB, BUT
+012020* ONLY IF THE RECORD WAS ACTUALLY WRITTEN.
+012100*-----------------------------------------------------------------
+012200 1100-CREATE-CONTROL-RECORD.
+012300     MOVE WS-CONTROL-KEY TO BW-CONTROL-KEY
+012400     MOVE LK-JOB-NAME    TO BW-HOLDER-JOB
+012500     MOVE 0              TO BW-START-HOUR
+012600     MOVE 23             TO BW-END-HOUR
+012700
+012800     WRITE BATCH-WINDOW-RECORD
+012900         INVALID KEY
+013000             DISPLAY "BATCHACQ: UNABLE TO CREATE BATCH WINDOW "
+013100                     "CONTROL RECORD"
+013200     END-WRITE
+013300
+013310     IF WS-BATCHWIN-OK
+013400         SET LK-ACQUIRED TO TRUE
+013410     END-IF.
+013500 1100-CREATE-CONTROL-RECORD-EXIT.
+013600     EXIT.
+013700
+013800*-----------------------------------------------------------------
+013900* THE ACCOUNT MASTER MAY ONLY BE ACQUIRED FOR BATCH IF NO OTHER
+014000* JOB CURRENTLY HOLDS IT AND THE CURRENT HOUR FALLS WITHIN THE
+014100* PERMITTED BATCH WINDOW.
+014200*-----------------------------------------------------------------
+014300 2000-CHECK-AND-ACQUIRE.
+014400     ACCEPT WS-CURRENT-TIME FROM TIME
+014500     MOVE WS-CURRENT-TIME(1:2) TO WS-CURRENT-HOUR
+014600
+014700     IF BW-START-HOUR NOT > BW-END-HOUR
+014800         IF WS-CURRENT-HOUR NOT < BW-START-HOUR
+014810             AND WS-CURRENT-HOUR NOT > BW-END-HOUR
+014820             SET WS-IN-WINDOW TO TRUE
+014830         END-IF
+014900     ELSE
+014910         IF WS-CURRENT-HOUR NOT < BW-START-HOUR
+014920             OR WS-CURRENT-HOUR NOT > BW-END-HOUR
+014930             SET WS-IN-WINDOW TO TRUE
+014940         END-IF
+014950     END-IF
+014960
+014970     IF NOT WS-IN-WINDOW
+014980         DISPLAY "BATCHACQ: " LK-JOB-NAME " REFUSED - OUTSIDE "
+014990                 "THE PERMITTED BATCH WINDOW OF "
+015000                 BW-START-HOUR "00 TO " BW-END-HOUR "59"
+015010         GO TO 2000-CHECK-AND-ACQUIRE-EXIT
+015020     END-IF
+015030
+015040     IF BW-HOLDER-JOB NOT = SPACES
+015050         DISPLAY "BATCHACQ: " LK-JOB-NAME " REFUSED - THE "
+015060                 "ACCOUNT MASTER IS CURRENTLY HELD BY "
+015070                 BW-HOLDER-JOB
+015080         GO TO 2000-CHECK-AND-ACQUIRE-EXIT
+015090     END-IF
+015100
+015110     MOVE LK-JOB-NAME TO BW-HOLDER-JOB
+015120     REWRITE BATCH-WINDOW-RECORD
+015130         INVALID KEY
+015140             DISPLAY "BATCHACQ: UNABLE TO REWRITE BATCH WINDOW "
+015150                     "CONTROL RECORD"
+015160             GO TO 2000-CHECK-AND-ACQUIRE-EXIT
+015170     END-REWRITE
+015180
+015190     SET LK-ACQUIRED TO TRUE.
+015200 2000-CHECK-AND-ACQUIRE-EXIT.
+015300     EXIT.
+015310
+015320*-----------------------------------------------------------------
+015400* CLOSE DOWN THE BATCH WINDOW FILE BEFORE RETURNING TO THE
+015500* CALLER.
+015600*-----------------------------------------------------------------
+015700 9999-TERMINATE.
+015800     CLOSE BATCH-WINDOW.
+015900 9999-TERMINATE-EXIT.
+016000     EXIT.
+016100
