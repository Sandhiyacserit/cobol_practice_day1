@@ -0,0 +1,366 @@
+000100*****************************************************************
+000200* PROGRAM      : STDINPOST                                      *
+000300* DESCRIPTION  : BATCH STANDING-INSTRUCTION POSTING.  SCANS THE *
+000400*                STANDING-INSTRUCTION FILE FOR ARRANGEMENTS     *
+000500*                (ACCOUNT NUMBER, AMOUNT, FREQUENCY AND NEXT    *
+000600*                DUE DATE) THAT ARE DUE ON OR BEFORE TODAY,     *
+000700*                POSTS EACH ONE AGAINST THE ACCOUNT MASTER      *
+000800*                USING THE SAME BALANCE-UPDATE AND DAILY-LIMIT  *
+000900*                LOGIC AS DEPOSIT/DEPOSITB, WRITES THE USUAL    *
+001000*                DEPOSIT LOG ENTRY, AND ADVANCES THE            *
+001100*                INSTRUCTION'S NEXT DUE DATE BY ITS FREQUENCY.  *
+001200*                                                                *
+001300*                DUE-DATE ARITHMETIC USES THE SAME              *
+001400*                30-DAY-MONTH/360-DAY-YEAR CONVENTION AS THE    *
+001500*                DORMSCAN JOB, NOT TRUE CALENDAR ARITHMETIC.    *
+001600*                POSTED ENTRIES CARRY OPERATOR ID ZERO, SINCE   *
+001700*                NO TELLER IS INVOLVED IN A BATCH-DRIVEN        *
+001800*                STANDING INSTRUCTION.                          *
+001900*****************************************************************
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID. STDINPOST.
+002200 AUTHOR. S NATARAJAN.
+002300 INSTALLATION. UNITY TRUST BANK - IT DIVISION.
+002400 DATE-WRITTEN. 2026-08-09.
+002500 DATE-COMPILED.
+002600
+002700*****************************************************************
+002800* MODIFICATION HISTORY                                          *
+002900*-----------------------------------------------------------------
+003000* DATE       INIT  DESCRIPTION                                  *
+003100* 2026-08-09 SN    NEW PROGRAM - POSTS DUE STANDING             *
+003200*                  INSTRUCTIONS AGAINST THE ACCOUNT MASTER.     *
+003210* 2026-08-09 SN    STDINPOST NOW ACQUIRES THE BATCH WINDOW HOLD *
+003220*                  ON THE ACCOUNT MASTER VIA BATCHACQ BEFORE IT *
+003230*                  WILL RUN, AND RELEASES IT VIA BATCHREL WHEN  *
+003240*                  IT ENDS.                                      *
+003250* 2026-08-09 SN    LOG-NEW-BALANCE WAS UNSIGNED EVEN THOUGH      *
+003260*                  ACCT-BALANCE IS SIGNED - WIDENED TO PIC       *
+003270*                  S9(06) TO MATCH DEPOSIT/DEPOSITB.             *
+003280* 2026-08-09 SN    1000-INITIALIZE NOW BOOTSTRAPS A MISSING      *
+003285*                  STANDING INSTRUCTION FILE (OPEN OUTPUT, CLOSE,*
+003290*                  OPEN I-O) - NO PROGRAM HAD EVER CREATED IT,   *
+003295*                  SO STDINPOST COULD NOT RUN ON A CLEAN SYSTEM. *
+003300*****************************************************************
+003400
+003500 ENVIRONMENT DIVISION.
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800     SELECT ACCOUNT-MASTER ASSIGN TO "ACCMSTR"
+003900         ORGANIZATION IS INDEXED
+004000         ACCESS MODE IS DYNAMIC
+004100         RECORD KEY IS ACCT-NUMBER
+004200         FILE STATUS IS WS-ACCMSTR-STATUS.
+004300
+004400     SELECT STANDING-INSTR ASSIGN TO "STDINSTR"
+004500         ORGANIZATION IS INDEXED
+004600         ACCESS MODE IS DYNAMIC
+004700         RECORD KEY IS SI-ACCT-NUMBER
+004800         FILE STATUS IS WS-SIFILE-STATUS.
+004900
+005000     SELECT DEPOSIT-LOG ASSIGN TO "DEPLOG"
+005100         ORGANIZATION IS LINE SEQUENTIAL
+005200         FILE STATUS IS WS-DEPLOG-STATUS.
+005300
+005400 DATA DIVISION.
+005500 FILE SECTION.
+005600 FD  ACCOUNT-MASTER
+005700     LABEL RECORDS ARE STANDARD.
+005800     COPY ACCTREC.
+005900
+006000 FD  STANDING-INSTR
+006100     LABEL RECORDS ARE STANDARD.
+006200 01  STANDING-INSTRUCTION-RECORD.
+006300     05  SI-ACCT-NUMBER       PIC 9(06).
+006400     05  SI-AMOUNT            PIC 9(06).
+006500     05  SI-FREQUENCY         PIC X(01).
+006600         88  SI-FREQ-WEEKLY       VALUE "W".
+006700         88  SI-FREQ-MONTHLY      VALUE "M".
+006800     05  SI-NEXT-DUE-DATE     PIC 9(06).
+006900
+007000 FD  DEPOSIT-LOG
+007100     LABEL RECORDS ARE STANDARD.
+007200 01  DEPOSIT-LOG-RECORD.
+007300     05  LOG-DATE             PIC 9(06).
+007400     05  LOG-TIME             PIC 9(08).
+007500     05  FILLER               PIC X(01) VALUE SPACE.
+007600     05  LOG-ACCT-NUMBER      PIC 9(06).
+007700     05  FILLER               PIC X(01) VALUE SPACE.
+007800     05  LOG-DEPOSIT-AMT      PIC 9(06).
+007900     05  FILLER               PIC X(01) VALUE SPACE.
+008000     05  LOG-NEW-BALANCE      PIC S9(06).
+008100     05  FILLER               PIC X(01) VALUE SPACE.
+008200     05  LOG-CURRENCY-CODE    PIC X(03).
+008300     05  FILLER               PIC X(01) VALUE SPACE.
+008400     05  LOG-TRANS-TYPE       PIC X(01).
+008500         88  LOG-TRANS-DEPOSIT    VALUE "D".
+008600         88  LOG-TRANS-REVERSAL   VALUE "R".
+008700     05  FILLER               PIC X(01) VALUE SPACE.
+008800     05  LOG-OPERATOR-ID      PIC 9(04).
+008900
+009000 WORKING-STORAGE SECTION.
+009100 01  WS-ACCMSTR-STATUS        PIC X(02).
+009200     88  WS-ACCMSTR-OK        VALUE "00".
+009300
+009400 01  WS-SIFILE-STATUS         PIC X(02).
+009500     88  WS-SIFILE-OK         VALUE "00".
+009510     88  WS-SIFILE-NOTFOUND   VALUE "35".
+009600
+009700 01  WS-DEPLOG-STATUS         PIC X(02).
+009800     88  WS-DEPLOG-OK         VALUE "00".
+009810
+009820 01  WS-JOB-NAME              PIC X(08) VALUE "STDINPST".
+009830 01  WS-BATCH-ACQUIRED-SW     PIC X(01) VALUE "N".
+009840     88  WS-BATCH-ACQUIRED    VALUE "Y".
+009900
+010000 01  WS-DAILY-DEP-LIMIT       PIC 9(07) VALUE 50000.
+010100 01  WS-TODAYS-DATE           PIC 9(06).
+010200
+010300 01  WS-YY                    PIC 9(02).
+010400 01  WS-MM                    PIC 9(02).
+010500 01  WS-DD                    PIC 9(02).
+010600 01  WS-DUE-DAY-COUNT         PIC 9(07).
+010700 01  WS-INTERVAL-DAYS         PIC 9(03).
+010800 01  WS-REMAINDER             PIC 9(05).
+010900
+011000 01  WS-EXCEPTION-COUNT       PIC 9(06) COMP VALUE ZERO.
+011100 01  WS-POSTED-COUNT          PIC 9(06) COMP VALUE ZERO.
+011200
+011300 01  WS-SWITCHES.
+011400     05  WS-EOF-SW            PIC X(01) VALUE "N".
+011500         88  WS-EOF           VALUE "Y".
+011600     05  WS-ACCT-FOUND-SW     PIC X(01) VALUE "N".
+011700         88  WS-ACCT-FOUND    VALUE "Y".
+011800
+011900 PROCEDURE DIVISION.
+012000 0000-MAINLINE.
+012100     PERFORM 1000-INITIALIZE
+012200         THRU 1000-INITIALIZE-EXIT
+012300
+012400     PERFORM 2000-PROCESS-INSTRUCTION
+012500         THRU 2000-PROCESS-INSTRUCTION-EXIT
+012600         UNTIL WS-EOF
+012700
+012800     PERFORM 9999-TERMINATE
+012900         THRU 9999-TERMINATE-EXIT
+013000
+013100     STOP RUN.
+013200
+013300*-----------------------------------------------------------------
+013400* OPEN ALL THREE FILES AND PRIME THE FIRST STANDING-INSTRUCTION
+013500* READ.
+013600*-----------------------------------------------------------------
+013700 1000-INITIALIZE.
+013710     CALL "BATCHACQ" USING WS-JOB-NAME WS-BATCH-ACQUIRED-SW
+013720     IF NOT WS-BATCH-ACQUIRED
+013730         DISPLAY "STDINPOST: BATCH WINDOW CHECK FAILED, RUN "
+013740                 "REFUSED"
+013750         SET WS-EOF TO TRUE
+013760         GO TO 1000-INITIALIZE-EXIT
+013770     END-IF
+013800     ACCEPT WS-TODAYS-DATE FROM DATE
+013900
+014000     OPEN I-O STANDING-INSTR
+014050     IF WS-SIFILE-NOTFOUND
+014060         PERFORM 1050-CREATE-SIFILE
+014070             THRU 1050-CREATE-SIFILE-EXIT
+014080     END-IF
+014100     IF NOT WS-SIFILE-OK
+014200         DISPLAY "STDINPOST: UNABLE TO OPEN STANDING "
+014300                 "INSTRUCTIONS, STATUS = " WS-SIFILE-STATUS
+014400         SET WS-EOF TO TRUE
+014500         GO TO 1000-INITIALIZE-EXIT
+014600     END-IF
+014700
+014800     OPEN I-O ACCOUNT-MASTER
+014900     IF NOT WS-ACCMSTR-OK
+015000         DISPLAY "STDINPOST: UNABLE TO OPEN ACCOUNT MASTER, "
+015100                 "STATUS = " WS-ACCMSTR-STATUS
+015200         SET WS-EOF TO TRUE
+015300         GO TO 1000-INITIALIZE-EXIT
+015400     END-IF
+015500
+015600     OPEN EXTEND DEPOSIT-LOG
+015700     IF NOT WS-DEPLOG-OK
+015800         DISPLAY "STDINPOST: UNABLE TO OPEN DEPOSIT LOG, "
+015900                 "STATUS = " WS-DEPLOG-STATUS
+016000         SET WS-EOF TO TRUE
+016100         GO TO 1000-INITIALIZE-EXIT
+016200     END-IF
+016300
+016400     READ STANDING-INSTR NEXT RECORD
+016500         AT END
+016600             SET WS-EOF TO TRUE
+016700     END-READ.
+016800 1000-INITIALIZE-EXIT.
+016900     EXIT.
+016910
+016920*-----------------------------------------------------------------
+016930* THE STANDING INSTRUCTION FILE HAS NEVER BEEN SET UP.  OPEN I-O
+016940* DOES NOT CREATE A MISSING INDEXED FILE - ONLY OPEN OUTPUT DOES -
+016950* SO THE FILE IS CREATED EMPTY UNDER OPEN OUTPUT, CLOSED, AND
+016960* THEN REOPENED I-O.  AN EMPTY FILE SIMPLY MEANS THERE ARE NO
+016970* STANDING INSTRUCTIONS DUE, NOT A RUN FAILURE.
+016980*-----------------------------------------------------------------
+016990 1050-CREATE-SIFILE.
+017000     OPEN OUTPUT STANDING-INSTR
+017010     CLOSE STANDING-INSTR
+017020     OPEN I-O STANDING-INSTR.
+017030 1050-CREATE-SIFILE-EXIT.
+017040     EXIT.
+017050
+017100*-----------------------------------------------------------------
+017200* IF THIS INSTRUCTION IS DUE, POST IT AND ADVANCE ITS NEXT DUE
+017300* DATE.  EITHER WAY, ADVANCE TO THE NEXT INSTRUCTION.
+017400*-----------------------------------------------------------------
+017500 2000-PROCESS-INSTRUCTION.
+017600     IF SI-NEXT-DUE-DATE NOT GREATER THAN WS-TODAYS-DATE
+017700         PERFORM 2500-POST-ONE-INSTRUCTION
+017800             THRU 2500-POST-ONE-INSTRUCTION-EXIT
+017900     END-IF
+018000
+018100     READ STANDING-INSTR NEXT RECORD
+018200         AT END
+018300             SET WS-EOF TO TRUE
+018400     END-READ.
+018500 2000-PROCESS-INSTRUCTION-EXIT.
+018600     EXIT.
+018700
+018800*-----------------------------------------------------------------
+018900* LOOK UP THE ACCOUNT, MAKE SURE IT IS STILL ACTIVE, POST THE
+019000* DEPOSIT THE SAME WAY DEPOSIT/DEPOSITB DO, WRITE THE LOG ENTRY,
+019100* AND ADVANCE THE INSTRUCTION'S NEXT DUE DATE.
+019200*-----------------------------------------------------------------
+019300 2500-POST-ONE-INSTRUCTION.
+019400     MOVE SI-ACCT-NUMBER TO ACCT-NUMBER
+019500     READ ACCOUNT-MASTER
+019600         KEY IS ACCT-NUMBER
+019700         INVALID KEY
+019800             DISPLAY "STDINPOST: ACCOUNT " SI-ACCT-NUMBER
+019900                     " NOT FOUND, INSTRUCTION SKIPPED"
+020000             SET WS-ACCT-FOUND-SW TO "N"
+020100             GO TO 2500-POST-ONE-INSTRUCTION-EXIT
+020200     END-READ
+020300
+020400     CALL "ACCSTATUS" USING ACCT-STATUS
+020500     IF NOT ACCT-STATUS-ACTIVE
+020600         DISPLAY "STDINPOST: ACCOUNT " SI-ACCT-NUMBER
+020700                 " IS NOT ACTIVE, INSTRUCTION SKIPPED"
+020800         ADD 1 TO WS-EXCEPTION-COUNT
+020900         GO TO 2500-POST-ONE-INSTRUCTION-EXIT
+021000     END-IF
+021100
+021200     IF ACCT-LAST-DEP-DATE NOT = WS-TODAYS-DATE
+021300         MOVE WS-TODAYS-DATE TO ACCT-LAST-DEP-DATE
+021400         MOVE 0 TO ACCT-DAILY-DEP-TOTAL
+021500     END-IF
+021600
+021700     IF (ACCT-DAILY-DEP-TOTAL + SI-AMOUNT) > WS-DAILY-DEP-LIMIT
+021800         DISPLAY "STDINPOST: ACCOUNT " SI-ACCT-NUMBER
+021900                 " WOULD EXCEED THE DAILY DEPOSIT LIMIT, "
+022000                 "INSTRUCTION SKIPPED"
+022100         ADD 1 TO WS-EXCEPTION-COUNT
+022200         GO TO 2500-POST-ONE-INSTRUCTION-EXIT
+022300     END-IF
+022400
+022500     ADD SI-AMOUNT TO ACCT-BALANCE
+022600     ADD SI-AMOUNT TO ACCT-DAILY-DEP-TOTAL
+022700
+022800     REWRITE ACCOUNT-RECORD
+022900         INVALID KEY
+023000             DISPLAY "STDINPOST: UNABLE TO REWRITE ACCOUNT "
+023100                     SI-ACCT-NUMBER
+023200             GO TO 2500-POST-ONE-INSTRUCTION-EXIT
+023300     END-REWRITE
+023400
+023500     PERFORM 3000-WRITE-LOG
+023600         THRU 3000-WRITE-LOG-EXIT
+023700
+023800     PERFORM 4000-ADVANCE-DUE-DATE
+023900         THRU 4000-ADVANCE-DUE-DATE-EXIT
+024000
+024100     REWRITE STANDING-INSTRUCTION-RECORD
+024200         INVALID KEY
+024300             DISPLAY "STDINPOST: UNABLE TO REWRITE INSTRUCTION "
+024400                     "FOR ACCOUNT " SI-ACCT-NUMBER
+024500     END-REWRITE
+024600
+024700     ADD 1 TO WS-POSTED-COUNT
+024800
+024900     DISPLAY "STDINPOST: POSTED " SI-AMOUNT " TO ACCOUNT "
+025000             SI-ACCT-NUMBER " NEW BALANCE " ACCT-BALANCE.
+025100 2500-POST-ONE-INSTRUCTION-EXIT.
+025200     EXIT.
+025300
+025400*-----------------------------------------------------------------
+025500* APPEND AN AUDIT RECORD OF THE STANDING-INSTRUCTION DEPOSIT TO
+025600* THE SAME TRANSACTION LOG DEPOSIT AND DEPOSITB WRITE TO.
+025700*-----------------------------------------------------------------
+025800 3000-WRITE-LOG.
+025900     ACCEPT LOG-DATE FROM DATE
+026000     ACCEPT LOG-TIME FROM TIME
+026100     MOVE SI-ACCT-NUMBER    TO LOG-ACCT-NUMBER
+026200     MOVE SI-AMOUNT         TO LOG-DEPOSIT-AMT
+026300     MOVE ACCT-BALANCE      TO LOG-NEW-BALANCE
+026400     MOVE ACCT-CURRENCY-CODE TO LOG-CURRENCY-CODE
+026500     SET LOG-TRANS-DEPOSIT  TO TRUE
+026600     MOVE 0                 TO LOG-OPERATOR-ID
+026700
+026800     WRITE DEPOSIT-LOG-RECORD.
+026900 3000-WRITE-LOG-EXIT.
+027000     EXIT.
+027100
+027200*-----------------------------------------------------------------
+027300* ADVANCE SI-NEXT-DUE-DATE BY ONE WEEK OR ONE MONTH, USING THE
+027400* SAME 30-DAY-MONTH/360-DAY-YEAR CONVENTION AS DORMSCAN.
+027500*-----------------------------------------------------------------
+027600 4000-ADVANCE-DUE-DATE.
+027700     IF SI-FREQ-WEEKLY
+027800         MOVE 7 TO WS-INTERVAL-DAYS
+027900     ELSE
+028000         MOVE 30 TO WS-INTERVAL-DAYS
+028100     END-IF
+028200
+028300     MOVE SI-NEXT-DUE-DATE TO WS-YY WS-MM WS-DD
+028400     COMPUTE WS-DUE-DAY-COUNT =
+028500             (WS-YY * 360) + (WS-MM * 30) + WS-DD
+028600             + WS-INTERVAL-DAYS
+028700
+028800     COMPUTE WS-YY = WS-DUE-DAY-COUNT / 360
+028900     COMPUTE WS-REMAINDER =
+029000             WS-DUE-DAY-COUNT - (WS-YY * 360)
+029100     COMPUTE WS-MM = WS-REMAINDER / 30
+029200     COMPUTE WS-DD = WS-REMAINDER - (WS-MM * 30)
+029300
+029400     IF WS-DD = 0
+029500         MOVE 30 TO WS-DD
+029600         SUBTRACT 1 FROM WS-MM
+029700     END-IF
+029800     IF WS-MM = 0
+029900         MOVE 12 TO WS-MM
+030000         SUBTRACT 1 FROM WS-YY
+030100     END-IF
+030200
+030300     MOVE WS-YY TO SI-NEXT-DUE-DATE(1:2)
+030400     MOVE WS-MM TO SI-NEXT-DUE-DATE(3:2)
+030500     MOVE WS-DD TO SI-NEXT-DUE-DATE(5:2).
+030600 4000-ADVANCE-DUE-DATE-EXIT.
+030700     EXIT.
+030800
+030900*-----------------------------------------------------------------
+031000* PRINT THE RUN TOTALS, THEN CLOSE DOWN THE FILES.
+031100*-----------------------------------------------------------------
+031200 9999-TERMINATE.
+031210     IF WS-BATCH-ACQUIRED
+031220         CALL "BATCHREL" USING WS-JOB-NAME
+031230     END-IF
+031300     DISPLAY "STDINPOST: INSTRUCTIONS POSTED   = " WS-POSTED-COUNT
+031400     DISPLAY "STDINPOST: INSTRUCTIONS SKIPPED  = "
+031500             WS-EXCEPTION-COUNT
+031600
+031700     CLOSE STANDING-INSTR
+031800     CLOSE ACCOUNT-MASTER
+031900     CLOSE DEPOSIT-LOG.
+032000 9999-TERMINATE-EXIT.
+032100     EXIT.
+032200
