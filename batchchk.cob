@@ -0,0 +1,115 @@
+000100*****************************************************************
+000200* PROGRAM      : BATCHCHK                                       *
+000300* DESCRIPTION  : CALLABLE BY THE INTERACTIVE TELLER PROGRAMS     *
+000400*                (DEPOSIT, WITHDRAW, PINCHECK) BEFORE THEY START *
+000500*                A TRANSACTION.  REFUSES TO LET THE TRANSACTION  *
+000600*                PROCEED WHILE A NIGHTLY BATCH JOB CURRENTLY    *
+000700*                HOLDS THE ACCOUNT MASTER, PER BATCHACQ.        *
+000800*****************************************************************
+000900 IDENTIFICATION DIVISION.
+001000 PROGRAM-ID. BATCHCHK.
+001100 AUTHOR. S NATARAJAN.
+001200 INSTALLATION. UNITY TRUST BANK - IT DIVISION.
+001300 DATE-WRITTEN. 2026-08-09.
+001400 DATE-COMPILED.
+001500
+001600*****************************************************************
+001700* MODIFICATION HISTORY                                          *
+001800*-----------------------------------------------------------------
+001900* DATE       INIT  DESCRIPTION                                  *
+002000* 2026-08-09 SN    NEW PROGRAM - LETS THE INTERACTIVE PROGRAMS  *
+002100*                  CHECK WHETHER A BATCH JOB CURRENTLY HOLDS    *
+002200*                  THE ACCOUNT MASTER.                           *
+002210* 2026-08-09 SN    2000-CHECK-HOLDER NOW FORCES LK-CLEAR-SW TO   *
+002220*                  "N" WHEN A HOLDER IS FOUND, INSTEAD OF        *
+002230*                  LEAVING IT UNTOUCHED - THE CALLER NO LONGER   *
+002240*                  RISKS A STALE "Y" FROM AN EARLIER, CLEAR      *
+002250*                  CHECK IN THE SAME RUN UNIT.                   *
+002300*****************************************************************
+002400
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT BATCH-WINDOW ASSIGN TO "BATCHWIN"
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS DYNAMIC
+003100         RECORD KEY IS BW-CONTROL-KEY
+003200         FILE STATUS IS WS-BATCHWIN-STATUS.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  BATCH-WINDOW
+003700     LABEL RECORDS ARE STANDARD.
+003800 01  BATCH-WINDOW-RECORD.
+003900     05  BW-CONTROL-KEY       PIC X(06).
+004000     05  BW-HOLDER-JOB        PIC X(08).
+004100     05  BW-START-HOUR        PIC 9(02).
+004200     05  BW-END-HOUR          PIC 9(02).
+004300
+004400 WORKING-STORAGE SECTION.
+004500 01  WS-BATCHWIN-STATUS       PIC X(02).
+004600     88  WS-BATCHWIN-OK       VALUE "00".
+004700
+004800 01  WS-CONTROL-KEY           PIC X(06) VALUE "BATCH1".
+004900
+005000 LINKAGE SECTION.
+005100 01  LK-CLEAR-SW              PIC X(01).
+005200     88  LK-CLEAR                VALUE "Y".
+005300
+005400 PROCEDURE DIVISION USING LK-CLEAR-SW.
+005500 0000-MAINLINE.
+005600     PERFORM 1000-INITIALIZE
+005700         THRU 1000-INITIALIZE-EXIT
+005800
+005900     IF WS-BATCHWIN-OK
+006000         PERFORM 2000-CHECK-HOLDER
+006100             THRU 2000-CHECK-HOLDER-EXIT
+006200     ELSE
+006300         SET LK-CLEAR TO TRUE
+006400     END-IF
+006500
+006600     PERFORM 9999-TERMINATE
+006700         THRU 9999-TERMINATE-EXIT
+006800
+006900     GOBACK.
+007000
+007100*-----------------------------------------------------------------
+007200* OPEN THE BATCH WINDOW CONTROL FILE.  IF IT DOES NOT EXIST NO
+007300* BATCH JOB HAS EVER RUN AGAINST IT, SO THE TRANSACTION IS CLEAR
+007400* TO PROCEED.
+007500*-----------------------------------------------------------------
+007600 1000-INITIALIZE.
+007700     OPEN INPUT BATCH-WINDOW.
+007800 1000-INITIALIZE-EXIT.
+007900     EXIT.
+008000
+008100*-----------------------------------------------------------------
+008200* THE TRANSACTION IS CLEAR TO PROCEED UNLESS A BATCH JOB IS
+008300* CURRENTLY RECORDED AS HOLDING THE ACCOUNT MASTER.
+008400*-----------------------------------------------------------------
+008500 2000-CHECK-HOLDER.
+008600     MOVE WS-CONTROL-KEY TO BW-CONTROL-KEY
+008700     READ BATCH-WINDOW
+008800         KEY IS BW-CONTROL-KEY
+008900         INVALID KEY
+009000             SET LK-CLEAR TO TRUE
+009100             GO TO 2000-CHECK-HOLDER-EXIT
+009200     END-READ
+009300
+009400     IF BW-HOLDER-JOB = SPACES
+009500         SET LK-CLEAR TO TRUE
+009550     ELSE
+009560         MOVE "N" TO LK-CLEAR-SW
+009600     END-IF.
+009700 2000-CHECK-HOLDER-EXIT.
+009800     EXIT.
+009900
+010000*-----------------------------------------------------------------
+010100* CLOSE DOWN THE BATCH WINDOW FILE BEFORE RETURNING TO THE
+010200* CALLER.
+010300*-----------------------------------------------------------------
+010400 9999-TERMINATE.
+010500     CLOSE BATCH-WINDOW.
+010600 9999-TERMINATE-EXIT.
+010700     EXIT.
+010800
