@@ -0,0 +1,103 @@
+000100*****************************************************************
+000200* PROGRAM      : ACCTINQ                                        *
+000300* DESCRIPTION  : BALANCE INQUIRY.  LOOKS UP AN ACCOUNT ON THE    *
+000400*                ACCOUNT MASTER AND DISPLAYS ITS BALANCE,        *
+000500*                STATUS AND TYPE BY CALLING ACCSTATUS AND        *
+000600*                ACCOUNTTYPE WITH THE STORED VALUES.             *
+000700*****************************************************************
+000800 IDENTIFICATION DIVISION.
+000900 PROGRAM-ID. ACCTINQ.
+001000 AUTHOR. S NATARAJAN.
+001100 INSTALLATION. UNITY TRUST BANK - IT DIVISION.
+001200 DATE-WRITTEN. 2026-08-09.
+001300 DATE-COMPILED.
+001400
+001500*****************************************************************
+001600* MODIFICATION HISTORY                                          *
+001700*-----------------------------------------------------------------
+001800* DATE       INIT  DESCRIPTION                                  *
+001900* 2026-08-09 SN    NEW PROGRAM - BALANCE INQUIRY ROUTINE CALLED *
+002000*                  FROM MENUPROGRAM'S OPTION 3, IN TURN CALLS   *
+002100*                  ACCSTATUS AND ACCOUNTTYPE.                    *
+002200*****************************************************************
+002300
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT ACCOUNT-MASTER ASSIGN TO "ACCMSTR"
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS DYNAMIC
+003000         RECORD KEY IS ACCT-NUMBER
+003100         FILE STATUS IS WS-ACCMSTR-STATUS.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  ACCOUNT-MASTER
+003600     LABEL RECORDS ARE STANDARD.
+003700     COPY ACCTREC.
+003800
+003900 WORKING-STORAGE SECTION.
+004000 01  WS-ACCMSTR-STATUS        PIC X(02).
+004100     88  WS-ACCMSTR-OK        VALUE "00".
+004200
+004300 PROCEDURE DIVISION.
+004400 0000-MAINLINE.
+004500     PERFORM 1000-INITIALIZE
+004600         THRU 1000-INITIALIZE-EXIT
+004700
+004800     PERFORM 2000-DISPLAY-ACCOUNT
+004900         THRU 2000-DISPLAY-ACCOUNT-EXIT
+005000
+005100     PERFORM 9999-TERMINATE
+005200         THRU 9999-TERMINATE-EXIT
+005300
+005400     STOP RUN.
+005500
+005600*-----------------------------------------------------------------
+005700* OPEN THE ACCOUNT MASTER AND READ THE ACCOUNT TO BE ENQUIRED ON.
+005800*-----------------------------------------------------------------
+005900 1000-INITIALIZE.
+006000     OPEN INPUT ACCOUNT-MASTER
+006100     IF NOT WS-ACCMSTR-OK
+006200         DISPLAY "ACCTINQ: UNABLE TO OPEN ACCOUNT MASTER, "
+006300                 "STATUS = " WS-ACCMSTR-STATUS
+006400         GO TO 1000-INITIALIZE-EXIT
+006500     END-IF
+006600
+006700     DISPLAY "ENTER ACCOUNT NUMBER: "
+006800     ACCEPT ACCT-NUMBER
+006900
+007000     READ ACCOUNT-MASTER
+007100         KEY IS ACCT-NUMBER
+007200         INVALID KEY
+007300             DISPLAY "ACCTINQ: ACCOUNT " ACCT-NUMBER
+007400                     " NOT FOUND ON ACCOUNT MASTER"
+007500     END-READ.
+007600 1000-INITIALIZE-EXIT.
+007700     EXIT.
+007800
+007900*-----------------------------------------------------------------
+008000* SHOW THE BALANCE, THEN DELEGATE STATUS AND TYPE REPORTING.
+008100*-----------------------------------------------------------------
+008200 2000-DISPLAY-ACCOUNT.
+008300     IF NOT WS-ACCMSTR-OK
+008400         GO TO 2000-DISPLAY-ACCOUNT-EXIT
+008500     END-IF
+008600
+008700     DISPLAY "ACCOUNT NUMBER  = " ACCT-NUMBER
+008800     DISPLAY "CURRENT BALANCE = " ACCT-BALANCE
+008900
+009000     CALL "ACCSTATUS" USING ACCT-STATUS
+009100     CALL "ACCOUNTTYPE" USING ACCT-TYPE-CODE.
+009200 2000-DISPLAY-ACCOUNT-EXIT.
+009300     EXIT.
+009400
+009500*-----------------------------------------------------------------
+009600* CLOSE DOWN THE FILES BEFORE ENDING THE RUN.
+009700*-----------------------------------------------------------------
+009800 9999-TERMINATE.
+009900     CLOSE ACCOUNT-MASTER.
+010000 9999-TERMINATE-EXIT.
+010100     EXIT.
+010200
+010300
