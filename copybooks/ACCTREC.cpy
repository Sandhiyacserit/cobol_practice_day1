@@ -0,0 +1,57 @@
+000100*****************************************************************
+000200* COPYBOOK     : ACCTREC                                        *
+000300* DESCRIPTION  : ACCOUNT MASTER RECORD LAYOUT.  SHARED BY EVERY  *
+000400*                PROGRAM THAT READS OR WRITES THE ACCOUNT        *
+000500*                MASTER, SO A NEW ACCOUNT ATTRIBUTE IS ADDED IN  *
+000600*                ONE PLACE INSTEAD OF ONE PER PROGRAM.           *
+000700*****************************************************************
+000800*-----------------------------------------------------------------
+000900* DATE       INIT  DESCRIPTION                                  *
+001000* 2026-08-09 SN    NEW COPYBOOK - REPLACES THE ACCOUNT-RECORD   *
+001100*                  LAYOUT THAT DEPOSIT, WITHDRAW, PINCHECK AND  *
+001200*                  ACCTINQ EACH USED TO CARRY INDEPENDENTLY.    *
+001300* 2026-08-09 SN    ADDED THE RUNNING DAILY DEPOSIT TOTAL AND    *
+001400*                  ITS DATE, SO DEPOSIT CAN ENFORCE A DAILY     *
+001500*                  DEPOSIT LIMIT PER ACCOUNT.                   *
+001600* 2026-08-09 SN    ADDED THE FIXED DEPOSIT AND RECURRING        *
+001700*                  DEPOSIT ACCOUNT TYPE CODES.                  *
+001800* 2026-08-09 SN    ACCT-BALANCE IS NOW SIGNED AND A CREDIT      *
+001900*                  LIMIT FIELD WAS ADDED, SO CURRENT ACCOUNTS   *
+002000*                  CAN CARRY AN AGREED OVERDRAFT.               *
+002050* 2026-08-09 SN    ADDED THE ACCOUNT CURRENCY CODE SO A        *
+002060*                  DEPOSIT CAN BE VALIDATED AGAINST THE        *
+002070*                  CURRENCY THE ACCOUNT IS ACTUALLY HELD IN.   *
+002080* 2026-08-09 SN    ADDED THE DATE OF THE LAST WITHDRAWAL, SO A *
+002090*                  DORMANCY SCAN CAN TELL WHEN AN ACCOUNT WAS  *
+002095*                  LAST TOUCHED EITHER WAY.                    *
+002096* 2026-08-09 SN    ADDED THE ACCOUNT OPEN DATE SO A FIXED OR    *
+002097*                  RECURRING DEPOSIT'S LOCK-IN PERIOD CAN BE    *
+002098*                  MEASURED FROM THE DAY THE ACCOUNT WAS OPENED.*
+002100*-----------------------------------------------------------------
+002200 01  ACCOUNT-RECORD.
+002300     05  ACCT-NUMBER            PIC 9(06).
+002400     05  ACCT-BALANCE           PIC S9(06).
+002500     05  ACCT-STATUS            PIC X(01).
+002600         88  ACCT-STATUS-ACTIVE     VALUE 'A'.
+002700         88  ACCT-STATUS-INACTIVE   VALUE 'I'.
+002800         88  ACCT-STATUS-DORMANT    VALUE 'D'.
+002900         88  ACCT-STATUS-CLOSED     VALUE 'C'.
+003000         88  ACCT-STATUS-LOCKED     VALUE 'L'.
+003100     05  ACCT-TYPE-CODE         PIC X(01).
+003200         88  ACCT-TYPE-SAVINGS      VALUE 'S'.
+003300         88  ACCT-TYPE-CURRENT      VALUE 'C'.
+003400         88  ACCT-TYPE-FIXED        VALUE 'F'.
+003500         88  ACCT-TYPE-RECURRING    VALUE 'R'.
+003600     05  ACCT-MIN-BAL           PIC 9(06).
+003700     05  ACCT-LAST-DEP-DATE     PIC 9(06).
+003800     05  ACCT-DAILY-DEP-TOTAL   PIC 9(07).
+003900     05  ACCT-CREDIT-LIMIT      PIC 9(06).
+003950     05  ACCT-CURRENCY-CODE     PIC X(03).
+003960         88  ACCT-CURRENCY-INR      VALUE "INR".
+003970         88  ACCT-CURRENCY-USD      VALUE "USD".
+003980         88  ACCT-CURRENCY-GBP      VALUE "GBP".
+003990         88  ACCT-CURRENCY-EUR      VALUE "EUR".
+003995     05  ACCT-LAST-WD-DATE      PIC 9(06).
+003996     05  ACCT-OPEN-DATE         PIC 9(06).
+004000
+004100
