@@ -0,0 +1,18 @@
+000100*****************************************************************
+000200* COPYBOOK     : CUSTREC                                        *
+000300* DESCRIPTION  : CUSTOMER MASTER RECORD LAYOUT, KEYED BY THE     *
+000400*                ACCOUNT NUMBER IT BELONGS TO.  SHARED BY EVERY  *
+000500*                PROGRAM THAT NEEDS TO PRINT OR VALIDATE A       *
+000600*                CUSTOMER'S NAME, ADDRESS OR PHONE NUMBER.       *
+000700*****************************************************************
+000800*-----------------------------------------------------------------
+000900* DATE       INIT  DESCRIPTION                                  *
+001000* 2026-08-09 SN    NEW COPYBOOK - BACKS THE NEW CUSTOMER MASTER  *
+001100*                  FILE LOOKED UP BY CUSTLKUP.                   *
+001200*-----------------------------------------------------------------
+001300 01  CUSTOMER-RECORD.
+001400     05  CUST-ACCT-NUMBER       PIC 9(06).
+001500     05  CUST-NAME              PIC X(30).
+001600     05  CUST-ADDRESS           PIC X(40).
+001700     05  CUST-PHONE             PIC X(15).
+001800
