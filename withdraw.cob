@@ -0,0 +1,412 @@
+000100*****************************************************************
+000200* PROGRAM      : WITHDRAW                                       *
+000300* DESCRIPTION  : POSTS A WITHDRAWAL AGAINST AN ACCOUNT HELD ON   *
+000400*                THE ACCOUNT MASTER FILE.  THE WITHDRAWAL IS     *
+000500*                REJECTED IF IT WOULD TAKE THE BALANCE BELOW THE *
+000600*                ACCOUNT'S MINIMUM BALANCE.                      *
+000700*****************************************************************
+000800 IDENTIFICATION DIVISION.
+000900 PROGRAM-ID. WITHDRAW.
+001000 AUTHOR. S NATARAJAN.
+001100 INSTALLATION. UNITY TRUST BANK - IT DIVISION.
+001200 DATE-WRITTEN. 2026-08-09.
+001300 DATE-COMPILED.
+001400
+001500*****************************************************************
+001600* MODIFICATION HISTORY                                          *
+001700*-----------------------------------------------------------------
+001800* DATE       INIT  DESCRIPTION                                  *
+001900* 2026-08-09 SN    NEW PROGRAM - MIRRORS DEPOSIT, DEBITS THE    *
+002000*                  ACCOUNT MASTER SUBJECT TO THE MINIMUM        *
+002100*                  BALANCE FLOOR.                                *
+002200* 2026-08-09 SN    LARGE WITHDRAWALS ARE NOW APPENDED TO A      *
+002300*                  COMPLIANCE REPORT FOR REGULATORY REVIEW.     *
+002400* 2026-08-09 SN    EVERY WITHDRAWAL IS NOW ALSO APPENDED TO A   *
+002500*                  TRANSACTION LOG, MIRRORING DEPOSIT, SO THE   *
+002600*                  END-OF-DAY RECONCILIATION HAS A FULL RECORD  *
+002700*                  OF THE DAY'S WITHDRAWALS TO WORK FROM.       *
+002800* 2026-08-09 SN    WITHDRAW NOW CALLS THE SHARED ACCTLKUP       *
+002900*                  SUBPROGRAM TO VALIDATE THE ACCOUNT NUMBER    *
+003000*                  EXISTS BEFORE ANY WITHDRAWAL IS ATTEMPTED.   *
+003100* 2026-08-09 SN    CURRENT ACCOUNTS MAY NOW BE DEBITED BELOW    *
+003200*                  ZERO DOWN TO THEIR STORED CREDIT LIMIT;      *
+003300*                  SAVINGS ACCOUNTS STILL STOP AT THEIR MINIMUM *
+003400*                  BALANCE FLOOR.                               *
+003410* 2026-08-09 SN    WITHDRAW NOW REQUIRES AN OPERATOR LOGIN     *
+003420*                  (VIA THE NEW OPRLOGIN SUBPROGRAM) BEFORE     *
+003430*                  IT WILL POST ANYTHING, AND STAMPS THE        *
+003440*                  OPERATOR ID ONTO BOTH TRANSACTION LOGS.      *
+003450* 2026-08-09 SN    WITHDRAW NOW REFUSES TO POST AGAINST AN      *
+003460*                  ACCOUNT THAT ISN'T ACTIVE, VIA THE ACCSTATUS *
+003470*                  CHECK.                                       *
+003480* 2026-08-09 SN    WITHDRAW NOW STAMPS THE DATE OF LAST         *
+003490*                  WITHDRAWAL ON THE ACCOUNT MASTER, FOR THE    *
+003495*                  NEW DORMANCY SCAN.                           *
+003496* 2026-08-09 SN    WITHDRAW NOW CHECKS BATCHCHK BEFORE LOGGING *
+003497*                  IN AN OPERATOR, AND REFUSES THE TRANSACTION  *
+003498*                  WHILE A BATCH JOB HOLDS THE ACCOUNT MASTER.  *
+003499* 2026-08-09 SN    FIXED AND RECURRING DEPOSIT ACCOUNTS NOW    *
+003499*                  CARRY A LOCK-IN PERIOD DURING WHICH NO      *
+003499*                  WITHDRAWAL IS PERMITTED AT ALL, AND A       *
+003499*                  FURTHER MATURITY PERIOD DURING WHICH AN     *
+003499*                  EARLY WITHDRAWAL IS ALLOWED BUT ATTRACTS A  *
+003499*                  PENALTY DEDUCTED FROM THE ACCOUNT.          *
+003499* 2026-08-09 SN    WS-BATCH-CLEAR-SW AND WS-OPERATOR-SW ARE NOW *
+003499*                  RESET TO "N" IMMEDIATELY BEFORE EACH CALL TO *
+003499*                  BATCHCHK/OPRLOGIN - WITHDRAW IS NOT AN       *
+003499*                  INITIAL PROGRAM, SO A STALE "Y" FROM AN      *
+003499*                  EARLIER TRANSACTION IN THE SAME RUN UNIT     *
+003499*                  WOULD OTHERWISE SURVIVE INTO THIS ONE.       *
+003500*****************************************************************
+003600
+003700 ENVIRONMENT DIVISION.
+003800 INPUT-OUTPUT SECTION.
+003900 FILE-CONTROL.
+004000     SELECT ACCOUNT-MASTER ASSIGN TO "ACCMSTR"
+004100         ORGANIZATION IS INDEXED
+004200         ACCESS MODE IS DYNAMIC
+004300         RECORD KEY IS ACCT-NUMBER
+004400         FILE STATUS IS WS-ACCMSTR-STATUS.
+004500
+004600     SELECT COMPLIANCE-LOG ASSIGN TO "WDCOMPLY"
+004700         ORGANIZATION IS LINE SEQUENTIAL
+004800         FILE STATUS IS WS-COMPLOG-STATUS.
+004900
+005000     SELECT WITHDRAW-LOG ASSIGN TO "WDLOG"
+005100         ORGANIZATION IS LINE SEQUENTIAL
+005200         FILE STATUS IS WS-WDLOG-STATUS.
+005300
+005400 DATA DIVISION.
+005500 FILE SECTION.
+005600 FD  ACCOUNT-MASTER
+005700     LABEL RECORDS ARE STANDARD.
+005800     COPY ACCTREC.
+005900
+006000 FD  COMPLIANCE-LOG
+006100     LABEL RECORDS ARE STANDARD.
+006200 01  COMPLIANCE-LOG-RECORD.
+006300     05  COMPLOG-DATE           PIC 9(06).
+006400     05  COMPLOG-TIME           PIC 9(08).
+006500     05  FILLER                 PIC X(01) VALUE SPACE.
+006600     05  COMPLOG-ACCT-NUMBER    PIC 9(06).
+006700     05  FILLER                 PIC X(01) VALUE SPACE.
+006800     05  COMPLOG-WITHDRAW-AMT   PIC 9(06).
+006900     05  FILLER                 PIC X(01) VALUE SPACE.
+007000     05  COMPLOG-NEW-BALANCE    PIC S9(06).
+007050     05  FILLER                 PIC X(01) VALUE SPACE.
+007060     05  COMPLOG-OPERATOR-ID    PIC 9(04).
+007100
+007200 FD  WITHDRAW-LOG
+007300     LABEL RECORDS ARE STANDARD.
+007400 01  WITHDRAW-LOG-RECORD.
+007500     05  WDLOG-DATE             PIC 9(06).
+007600     05  WDLOG-TIME             PIC 9(08).
+007700     05  FILLER                 PIC X(01) VALUE SPACE.
+007800     05  WDLOG-ACCT-NUMBER      PIC 9(06).
+007900     05  FILLER                 PIC X(01) VALUE SPACE.
+008000     05  WDLOG-WITHDRAW-AMT     PIC 9(06).
+008100     05  FILLER                 PIC X(01) VALUE SPACE.
+008200     05  WDLOG-NEW-BALANCE      PIC S9(06).
+008250     05  FILLER                 PIC X(01) VALUE SPACE.
+008260     05  WDLOG-OPERATOR-ID      PIC 9(04).
+008300
+008400 WORKING-STORAGE SECTION.
+008500 01  WS-ACCMSTR-STATUS        PIC X(02).
+008600     88  WS-ACCMSTR-OK        VALUE "00".
+008700     88  WS-ACCMSTR-NOTFOUND  VALUE "23".
+008800
+008900 01  WS-COMPLOG-STATUS        PIC X(02).
+009000     88  WS-COMPLOG-OK        VALUE "00".
+009100
+009200 01  WS-WDLOG-STATUS          PIC X(02).
+009300     88  WS-WDLOG-OK          VALUE "00".
+009400
+009500 01  WS-LARGE-WITHDRAW-LIMIT  PIC 9(06) VALUE 10000.
+009600
+009700 01  WS-SWITCHES.
+009800     05  WS-WITHDRAW-SW       PIC X(01) VALUE "N".
+009900         88  WS-WITHDRAW-OK   VALUE "Y".
+010000     05  WS-ACCT-FOUND-SW     PIC X(01) VALUE "N".
+010100         88  WS-ACCT-FOUND    VALUE "Y".
+010150     05  WS-OPERATOR-SW       PIC X(01) VALUE "N".
+010160         88  WS-OPERATOR-OK   VALUE "Y".
+010170     05  WS-BATCH-CLEAR-SW    PIC X(01) VALUE "N".
+010180         88  WS-BATCH-CLEAR   VALUE "Y".
+010190     05  WS-TERM-SW           PIC X(01) VALUE "N".
+010195         88  WS-TERM-LOCKED   VALUE "Y".
+010200
+010300 01  WITHDRAW-AMT             PIC 9(06).
+010400 01  WS-WITHDRAW-FLOOR        PIC S9(07).
+010450 01  WS-OPERATOR-ID           PIC 9(04).
+010460 01  WS-TODAYS-DATE           PIC 9(06).
+010470
+010480 01  WS-LOCKIN-DAYS           PIC 9(05) VALUE 30.
+010490 01  WS-MATURITY-DAYS         PIC 9(05) VALUE 180.
+010500 01  WS-PENALTY-PCT           PIC 9(03) VALUE 1.
+010510 01  WS-PENALTY-AMT           PIC S9(07).
+010520 01  WS-OPEN-DAY-COUNT        PIC 9(07).
+010530 01  WS-TODAY-DAY-COUNT       PIC 9(07).
+010540 01  WS-HELD-DAYS             PIC S9(07).
+010550 01  WS-DAY-COUNT-RESULT      PIC 9(07).
+010560 01  WS-YY                    PIC 9(02).
+010570 01  WS-MM                    PIC 9(02).
+010580 01  WS-DD                    PIC 9(02).
+010500
+010600 PROCEDURE DIVISION.
+010700 0000-MAINLINE.
+010800     PERFORM 1000-INITIALIZE
+010900         THRU 1000-INITIALIZE-EXIT
+011000
+011050     IF WS-OPERATOR-OK
+011100         PERFORM 2000-GET-ACCOUNT
+011200             THRU 2000-GET-ACCOUNT-EXIT
+011300
+011400         IF WS-WITHDRAW-OK
+011500             PERFORM 3000-POST-WITHDRAWAL
+011600                 THRU 3000-POST-WITHDRAWAL-EXIT
+011700         END-IF
+011750     END-IF
+011800
+011900     PERFORM 9999-TERMINATE
+012000         THRU 9999-TERMINATE-EXIT
+012100
+012200     STOP RUN.
+012300
+012400*-----------------------------------------------------------------
+012500* OPEN THE ACCOUNT MASTER AND PROMPT FOR THE WITHDRAWAL DETAILS.
+012600*-----------------------------------------------------------------
+012700 1000-INITIALIZE.
+012800     OPEN I-O ACCOUNT-MASTER
+012900     IF NOT WS-ACCMSTR-OK
+013000         DISPLAY "WITHDRAW: UNABLE TO OPEN ACCOUNT MASTER, "
+013100                 "STATUS = " WS-ACCMSTR-STATUS
+013200         GO TO 1000-INITIALIZE-EXIT
+013300     END-IF
+013400
+013399     MOVE "N" TO WS-BATCH-CLEAR-SW
+013401     CALL "BATCHCHK" USING WS-BATCH-CLEAR-SW
+013402     IF NOT WS-BATCH-CLEAR
+013403         DISPLAY "WITHDRAW: A BATCH JOB CURRENTLY HOLDS THE "
+013404                 "ACCOUNT MASTER, TRANSACTION REFUSED"
+013405         GO TO 1000-INITIALIZE-EXIT
+013406     END-IF
+013407     MOVE "N" TO WS-OPERATOR-SW
+013410     CALL "OPRLOGIN" USING WS-OPERATOR-ID WS-OPERATOR-SW
+013420     IF NOT WS-OPERATOR-OK
+013430         DISPLAY "WITHDRAW: OPERATOR LOGIN FAILED, TRANSACTION "
+013440                 "REFUSED"
+013450         GO TO 1000-INITIALIZE-EXIT
+013460     END-IF
+013470
+013500     OPEN EXTEND COMPLIANCE-LOG
+013600     IF NOT WS-COMPLOG-OK
+013700         DISPLAY "WITHDRAW: UNABLE TO OPEN COMPLIANCE LOG, "
+013800                 "STATUS = " WS-COMPLOG-STATUS
+013900         GO TO 1000-INITIALIZE-EXIT
+014000     END-IF
+014100
+014200     OPEN EXTEND WITHDRAW-LOG
+014300     IF NOT WS-WDLOG-OK
+014400         DISPLAY "WITHDRAW: UNABLE TO OPEN WITHDRAW LOG, "
+014500                 "STATUS = " WS-WDLOG-STATUS
+014600         GO TO 1000-INITIALIZE-EXIT
+014700     END-IF
+014800
+014900     DISPLAY "ENTER ACCOUNT NUMBER: "
+015000     ACCEPT ACCT-NUMBER
+015100
+015200     DISPLAY "ENTER WITHDRAWAL AMOUNT: "
+015300     ACCEPT WITHDRAW-AMT.
+015400 1000-INITIALIZE-EXIT.
+015500     EXIT.
+015600
+015700*-----------------------------------------------------------------
+015800* VALIDATE THE ACCOUNT NUMBER EXISTS VIA THE SHARED ACCTLKUP
+015900* SUBPROGRAM, THEN READ THE ACCOUNT RECORD TO BE UPDATED.  THE
+015950* ACCOUNT MUST BE ACTIVE - A WITHDRAWAL IS REFUSED AGAINST A
+015960* CLOSED, FROZEN (LOCKED) OR OTHERWISE NON-ACTIVE ACCOUNT.
+016000*-----------------------------------------------------------------
+016100 2000-GET-ACCOUNT.
+016200     CALL "ACCTLKUP" USING ACCT-NUMBER WS-ACCT-FOUND-SW
+016300
+016400     IF NOT WS-ACCT-FOUND
+016500         DISPLAY "WITHDRAW: ACCOUNT " ACCT-NUMBER
+016600                 " NOT FOUND ON ACCOUNT MASTER"
+016700         GO TO 2000-GET-ACCOUNT-EXIT
+016800     END-IF
+016900     READ ACCOUNT-MASTER
+017000         KEY IS ACCT-NUMBER
+017100         INVALID KEY
+017200             DISPLAY "WITHDRAW: ACCOUNT " ACCT-NUMBER
+017300                     " NOT FOUND ON ACCOUNT MASTER"
+017400             GO TO 2000-GET-ACCOUNT-EXIT
+017500     END-READ
+017510
+017520     CALL "ACCSTATUS" USING ACCT-STATUS
+017530     IF NOT ACCT-STATUS-ACTIVE
+017540         DISPLAY "WITHDRAW: ACCOUNT " ACCT-NUMBER
+017550                 " IS NOT ACTIVE, TRANSACTION REFUSED"
+017560         GO TO 2000-GET-ACCOUNT-EXIT
+017570     END-IF
+017600
+017700     SET WS-WITHDRAW-OK TO TRUE.
+017800 2000-GET-ACCOUNT-EXIT.
+017900     EXIT.
+018000
+018100*-----------------------------------------------------------------
+018200* VALIDATE THE WITHDRAWAL AGAINST THE BALANCE AND THE APPLICABLE
+018300* FLOOR, THEN REWRITE THE ACCOUNT MASTER.  CURRENT ACCOUNTS MAY
+018400* BE DRAWN DOWN TO MINUS THEIR CREDIT LIMIT; EVERY OTHER TYPE
+018500* MUST STAY AT OR ABOVE ITS MINIMUM BALANCE.
+018600*-----------------------------------------------------------------
+018700 3000-POST-WITHDRAWAL.
+018800     IF WITHDRAW-AMT NOT > 0
+018900         DISPLAY "INVALID WITHDRAWAL AMOUNT"
+019000         GO TO 3000-POST-WITHDRAWAL-EXIT
+019100     END-IF
+019200
+019210     ACCEPT WS-TODAYS-DATE FROM DATE
+019220     MOVE 0 TO WS-PENALTY-AMT
+019230
+019240     IF ACCT-TYPE-FIXED OR ACCT-TYPE-RECURRING
+019250         PERFORM 3200-CHECK-TERM-RULES
+019260             THRU 3200-CHECK-TERM-RULES-EXIT
+019270         IF WS-TERM-LOCKED
+019280             GO TO 3000-POST-WITHDRAWAL-EXIT
+019290         END-IF
+019291     END-IF
+019292
+019300     IF ACCT-TYPE-CURRENT
+019400         COMPUTE WS-WITHDRAW-FLOOR = 0 - ACCT-CREDIT-LIMIT
+019500     ELSE
+019600         MOVE ACCT-MIN-BAL TO WS-WITHDRAW-FLOOR
+019700     END-IF
+019800
+019900     IF (ACCT-BALANCE - WITHDRAW-AMT - WS-PENALTY-AMT)
+019950             < WS-WITHDRAW-FLOOR
+020000         DISPLAY "WITHDRAW: WOULD BREACH ALLOWED BALANCE OF "
+020100                 WS-WITHDRAW-FLOOR
+020200         GO TO 3000-POST-WITHDRAWAL-EXIT
+020300     END-IF
+020400
+020500     SUBTRACT WITHDRAW-AMT FROM ACCT-BALANCE
+020510     IF WS-PENALTY-AMT > 0
+020520         SUBTRACT WS-PENALTY-AMT FROM ACCT-BALANCE
+020530         DISPLAY "WITHDRAW: EARLY WITHDRAWAL PENALTY OF "
+020540                 WS-PENALTY-AMT " DEDUCTED"
+020545     END-IF
+020560     MOVE WS-TODAYS-DATE TO ACCT-LAST-WD-DATE
+020600
+020700     REWRITE ACCOUNT-RECORD
+020800         INVALID KEY
+020900             DISPLAY "WITHDRAW: UNABLE TO REWRITE ACCOUNT "
+021000                     ACCT-NUMBER
+021100     END-REWRITE
+021200
+021300     IF WITHDRAW-AMT NOT LESS THAN WS-LARGE-WITHDRAW-LIMIT
+021400         PERFORM 4000-WRITE-COMPLIANCE-LOG
+021500             THRU 4000-WRITE-COMPLIANCE-LOG-EXIT
+021600     END-IF
+021700
+021800     PERFORM 4500-WRITE-LOG
+021900         THRU 4500-WRITE-LOG-EXIT
+022000
+022100     DISPLAY "UPDATED BALANCE = " ACCT-BALANCE.
+022200 3000-POST-WITHDRAWAL-EXIT.
+022300     EXIT.
+022400
+022410*-----------------------------------------------------------------
+022420* A FIXED OR RECURRING DEPOSIT MAY NOT BE TOUCHED AT ALL DURING
+022430* ITS LOCK-IN PERIOD.  ONCE THE LOCK-IN HAS PASSED BUT BEFORE THE
+022440* ACCOUNT REACHES MATURITY, A WITHDRAWAL IS ALLOWED BUT ATTRACTS
+022450* AN EARLY-WITHDRAWAL PENALTY, LEFT IN WS-PENALTY-AMT FOR
+022460* 3000-POST-WITHDRAWAL TO DEDUCT ALONGSIDE THE WITHDRAWAL ITSELF.
+022470*-----------------------------------------------------------------
+022480 3200-CHECK-TERM-RULES.
+022490     MOVE ACCT-OPEN-DATE(1:2) TO WS-YY
+022500     MOVE ACCT-OPEN-DATE(3:2) TO WS-MM
+022510     MOVE ACCT-OPEN-DATE(5:2) TO WS-DD
+022520     PERFORM 3600-YYMMDD-TO-DAYS
+022530         THRU 3600-YYMMDD-TO-DAYS-EXIT
+022540     MOVE WS-DAY-COUNT-RESULT TO WS-OPEN-DAY-COUNT
+022550
+022560     MOVE WS-TODAYS-DATE(1:2) TO WS-YY
+022570     MOVE WS-TODAYS-DATE(3:2) TO WS-MM
+022580     MOVE WS-TODAYS-DATE(5:2) TO WS-DD
+022590     PERFORM 3600-YYMMDD-TO-DAYS
+022600         THRU 3600-YYMMDD-TO-DAYS-EXIT
+022610     MOVE WS-DAY-COUNT-RESULT TO WS-TODAY-DAY-COUNT
+022620
+022630     COMPUTE WS-HELD-DAYS = WS-TODAY-DAY-COUNT - WS-OPEN-DAY-COUNT
+022640
+022650     IF WS-HELD-DAYS < WS-LOCKIN-DAYS
+022660         DISPLAY "WITHDRAW: ACCOUNT " ACCT-NUMBER
+022670                 " IS WITHIN ITS LOCK-IN PERIOD, WITHDRAWAL "
+022680                 "REFUSED"
+022690         SET WS-TERM-LOCKED TO TRUE
+022700     ELSE
+022710         IF WS-HELD-DAYS < WS-MATURITY-DAYS
+022720             COMPUTE WS-PENALTY-AMT ROUNDED =
+022730                     WITHDRAW-AMT * WS-PENALTY-PCT / 100
+022740             DISPLAY "WITHDRAW: WITHDRAWAL BEFORE MATURITY, "
+022750                     "PENALTY OF " WS-PENALTY-AMT " WILL APPLY"
+022760         END-IF
+022770     END-IF.
+022780 3200-CHECK-TERM-RULES-EXIT.
+022790     EXIT.
+022800
+022810*-----------------------------------------------------------------
+022820* CONVERT A YY/MM/DD DATE INTO AN APPROXIMATE DAY COUNT (A 360-DAY
+022830* YEAR OF TWELVE 30-DAY MONTHS) FOR ELAPSED-TIME COMPARISONS.
+022840*-----------------------------------------------------------------
+022850 3600-YYMMDD-TO-DAYS.
+022860     COMPUTE WS-DAY-COUNT-RESULT =
+022870             (WS-YY * 360) + (WS-MM * 30) + WS-DD.
+022880 3600-YYMMDD-TO-DAYS-EXIT.
+022890     EXIT.
+022900
+022500*-----------------------------------------------------------------
+022600* RECORD A LARGE WITHDRAWAL ON THE COMPLIANCE REPORT.
+022700*-----------------------------------------------------------------
+022800 4000-WRITE-COMPLIANCE-LOG.
+022900     ACCEPT COMPLOG-DATE FROM DATE
+023000     ACCEPT COMPLOG-TIME FROM TIME
+023100     MOVE ACCT-NUMBER  TO COMPLOG-ACCT-NUMBER
+023200     MOVE WITHDRAW-AMT TO COMPLOG-WITHDRAW-AMT
+023300     MOVE ACCT-BALANCE TO COMPLOG-NEW-BALANCE
+023350     MOVE WS-OPERATOR-ID TO COMPLOG-OPERATOR-ID
+023400
+023500     WRITE COMPLIANCE-LOG-RECORD.
+023600 4000-WRITE-COMPLIANCE-LOG-EXIT.
+023700     EXIT.
+023800
+023900*-----------------------------------------------------------------
+024000* APPEND AN AUDIT RECORD OF THE WITHDRAWAL TO THE TRANSACTION LOG.
+024100*-----------------------------------------------------------------
+024200 4500-WRITE-LOG.
+024300     ACCEPT WDLOG-DATE FROM DATE
+024400     ACCEPT WDLOG-TIME FROM TIME
+024500     MOVE ACCT-NUMBER   TO WDLOG-ACCT-NUMBER
+024600     MOVE WITHDRAW-AMT  TO WDLOG-WITHDRAW-AMT
+024700     MOVE ACCT-BALANCE  TO WDLOG-NEW-BALANCE
+024750     MOVE WS-OPERATOR-ID TO WDLOG-OPERATOR-ID
+024800
+024900     WRITE WITHDRAW-LOG-RECORD.
+025000 4500-WRITE-LOG-EXIT.
+025100     EXIT.
+025200
+025300*-----------------------------------------------------------------
+025400* CLOSE DOWN THE FILES BEFORE ENDING THE RUN.
+025500*-----------------------------------------------------------------
+025600 9999-TERMINATE.
+025700     CLOSE ACCOUNT-MASTER
+025800     CLOSE COMPLIANCE-LOG
+025900     CLOSE WITHDRAW-LOG.
+026000 9999-TERMINATE-EXIT.
+026100     EXIT.
+026200
+026300
+026400
+026500
+026600
+026700
