@@ -1,21 +1,60 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ACCOUNTTYPE.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 ACCOUNT-TYPE-CODE   PIC X.
-
-       PROCEDURE DIVISION.
-           DISPLAY "Enter Account Type Code (S/C): "
-           ACCEPT ACCOUNT-TYPE-CODE
-
-           EVALUATE ACCOUNT-TYPE-CODE
-               WHEN 'S'
-                   DISPLAY "Savings Account"
-               WHEN 'C'
-                   DISPLAY "Current Account"
-               WHEN OTHER
-                   DISPLAY "Invalid Account Type"
-           END-EVALUATE
-
-           STOP RUN.
+000100*****************************************************************
+000200* PROGRAM      : ACCOUNTTYPE                                    *
+000300* DESCRIPTION  : REPORTS AN ACCOUNT'S TYPE.  CALLABLE AS A       *
+000400*                SUBPROGRAM, PASSED THE TYPE CODE FROM THE       *
+000500*                ACCOUNT MASTER RECORD.                          *
+000600*****************************************************************
+000700 IDENTIFICATION DIVISION.
+000800 PROGRAM-ID. ACCOUNTTYPE.
+000900 AUTHOR. S NATARAJAN.
+001000 INSTALLATION. UNITY TRUST BANK - IT DIVISION.
+001100 DATE-WRITTEN. 2014-03-10.
+001200 DATE-COMPILED.
+001300
+001400*****************************************************************
+001500* MODIFICATION HISTORY                                          *
+001600*-----------------------------------------------------------------
+001700* DATE       INIT  DESCRIPTION                                  *
+001800* 2026-08-09 SN    CONVERTED TO A CALLABLE SUBPROGRAM SO         *
+001900*                  MENUPROGRAM CAN DRIVE IT WITH THE TYPE CODE  *
+002000*                  FROM THE ACCOUNT MASTER RECORD, IN PLACE OF  *
+002100*                  A TERMINAL ACCEPT.                            *
+002200* 2026-08-09 SN    NOW USES THE SHARED ACCTREC COPYBOOK FOR THE *
+002300*                  TYPE CODE FIELD AND ITS CONDITION NAMES.     *
+002400* 2026-08-09 SN    NOW RECOGNIZES FIXED DEPOSIT AND RECURRING   *
+002500*                  DEPOSIT ACCOUNT TYPES.                       *
+002510* 2026-08-09 SN    THE LOCK-IN PERIOD AND EARLY-WITHDRAWAL      *
+002520*                  PENALTY THAT APPLY TO FIXED AND RECURRING    *
+002530*                  DEPOSIT ACCOUNTS ARE ENFORCED IN WITHDRAW,   *
+002540*                  THE ONLY PROGRAM THAT DEBITS AN ACCOUNT -    *
+002550*                  THIS SUBPROGRAM ONLY REPORTS THE TYPE, IT    *
+002560*                  HAS NO PART IN POSTING A TRANSACTION.        *
+002600*****************************************************************
+002700
+002800 DATA DIVISION.
+002900 WORKING-STORAGE SECTION.
+003000     COPY ACCTREC.
+003100
+003200 LINKAGE SECTION.
+003300 01  LK-ACCOUNT-TYPE-CODE PIC X(01).
+003400
+003500 PROCEDURE DIVISION USING LK-ACCOUNT-TYPE-CODE.
+003600 0000-MAINLINE.
+003700     MOVE LK-ACCOUNT-TYPE-CODE TO ACCT-TYPE-CODE
+003800
+003900     EVALUATE TRUE
+004000         WHEN ACCT-TYPE-SAVINGS
+004100             DISPLAY "SAVINGS ACCOUNT"
+004200         WHEN ACCT-TYPE-CURRENT
+004300             DISPLAY "CURRENT ACCOUNT"
+004400         WHEN ACCT-TYPE-FIXED
+004500             DISPLAY "FIXED DEPOSIT ACCOUNT"
+004600         WHEN ACCT-TYPE-RECURRING
+004700             DISPLAY "RECURRING DEPOSIT ACCOUNT"
+004800         WHEN OTHER
+004900             DISPLAY "INVALID ACCOUNT TYPE"
+005000     END-EVALUATE
+005100
+005200     GOBACK.
+005300
+005400
