@@ -0,0 +1,461 @@
+000100*****************************************************************
+000200* PROGRAM      : ACCTSTMT                                      *
+000300* DESCRIPTION  : PRINTS A CUSTOMER ACCOUNT STATEMENT COVERING  *
+000400*                A FROM/TO DATE RANGE.  PULLS THE MATCHING      *
+000500*                ENTRIES FOR THE ACCOUNT FROM THE DEPOSIT AND   *
+000600*                WITHDRAW TRANSACTION LOGS, THE CUSTOMER'S NAME *
+000700*                VIA CUSTLKUP, AND PRINTS THE OPENING BALANCE,  *
+000800*                EACH TRANSACTION IN DATE/TIME ORDER, AND THE   *
+000900*                CLOSING BALANCE.                                *
+001000*****************************************************************
+001100 IDENTIFICATION DIVISION.
+001200 PROGRAM-ID. ACCTSTMT.
+001300 AUTHOR. S NATARAJAN.
+001400 INSTALLATION. UNITY TRUST BANK - IT DIVISION.
+001500 DATE-WRITTEN. 2026-08-09.
+001600 DATE-COMPILED.
+001700
+001800*****************************************************************
+001900* MODIFICATION HISTORY                                          *
+002000*-----------------------------------------------------------------
+002100* DATE       INIT  DESCRIPTION                                  *
+002200* 2026-08-09 SN    NEW PROGRAM - PRINTS AN ACCOUNT STATEMENT    *
+002300*                  COVERING A FROM/TO DATE RANGE.                *
+002350* 2026-08-09 SN    WDLOG-NEW-BALANCE WAS UNSIGNED EVEN THOUGH    *
+002360*                  WITHDRAW.COB WRITES IT SIGNED - WIDENED TO    *
+002370*                  PIC S9(06) TO MATCH.                          *
+002380* 2026-08-09 SN    LOG-NEW-BALANCE (THE DEPOSIT LOG COPY) HAD    *
+002390*                  THE SAME UNSIGNED/SIGNED MISMATCH AGAINST     *
+002391*                  DEPOSIT.COB'S SIGNED FIELD - WIDENED TO       *
+002392*                  PIC S9(06) AS WELL.                           *
+002400*****************************************************************
+002500
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT ACCOUNT-MASTER ASSIGN TO "ACCMSTR"
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS DYNAMIC
+003200         RECORD KEY IS ACCT-NUMBER
+003300         FILE STATUS IS WS-ACCMSTR-STATUS.
+003400
+003500     SELECT DEPOSIT-LOG ASSIGN TO "DEPLOG"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS WS-DEPLOG-STATUS.
+003800
+003900     SELECT WITHDRAW-LOG ASSIGN TO "WDLOG"
+004000         ORGANIZATION IS LINE SEQUENTIAL
+004100         FILE STATUS IS WS-WDLOG-STATUS.
+004200
+004300     SELECT STATEMENT-REPORT ASSIGN TO "STMTRPT"
+004400         ORGANIZATION IS LINE SEQUENTIAL
+004500         FILE STATUS IS WS-REPORT-STATUS.
+004600
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900 FD  ACCOUNT-MASTER
+005000     LABEL RECORDS ARE STANDARD.
+005100     COPY ACCTREC.
+005200
+005300 FD  DEPOSIT-LOG
+005400     LABEL RECORDS ARE STANDARD.
+005500 01  DEPOSIT-LOG-RECORD.
+005600     05  LOG-DATE             PIC 9(06).
+005700     05  LOG-TIME             PIC 9(08).
+005800     05  FILLER               PIC X(01).
+005900     05  LOG-ACCT-NUMBER      PIC 9(06).
+006000     05  FILLER               PIC X(01).
+006100     05  LOG-DEPOSIT-AMT      PIC 9(06).
+006200     05  FILLER               PIC X(01).
+006300     05  LOG-NEW-BALANCE      PIC S9(06).
+006400     05  FILLER               PIC X(01).
+006500     05  LOG-CURRENCY-CODE    PIC X(03).
+006600     05  FILLER               PIC X(01).
+006700     05  LOG-TRANS-TYPE       PIC X(01).
+006800         88  LOG-TRANS-DEPOSIT    VALUE "D".
+006900         88  LOG-TRANS-REVERSAL   VALUE "R".
+007000     05  FILLER               PIC X(01).
+007100     05  LOG-OPERATOR-ID      PIC 9(04).
+007200
+007300 FD  WITHDRAW-LOG
+007400     LABEL RECORDS ARE STANDARD.
+007500 01  WITHDRAW-LOG-RECORD.
+007600     05  WDLOG-DATE           PIC 9(06).
+007700     05  WDLOG-TIME           PIC 9(08).
+007800     05  FILLER               PIC X(01).
+007900     05  WDLOG-ACCT-NUMBER    PIC 9(06).
+008000     05  FILLER               PIC X(01).
+008100     05  WDLOG-WITHDRAW-AMT   PIC 9(06).
+008200     05  FILLER               PIC X(01).
+008300     05  WDLOG-NEW-BALANCE    PIC S9(06).
+008400     05  FILLER               PIC X(01).
+008500     05  WDLOG-OPERATOR-ID    PIC 9(04).
+008600
+008700 FD  STATEMENT-REPORT
+008800     LABEL RECORDS ARE STANDARD.
+008900 01  REPORT-LINE                 PIC X(80).
+009000
+009100 WORKING-STORAGE SECTION.
+009200 01  WS-ACCMSTR-STATUS        PIC X(02).
+009300     88  WS-ACCMSTR-OK        VALUE "00".
+009400
+009500 01  WS-DEPLOG-STATUS         PIC X(02).
+009600     88  WS-DEPLOG-OK         VALUE "00".
+009700
+009800 01  WS-WDLOG-STATUS          PIC X(02).
+009900     88  WS-WDLOG-OK          VALUE "00".
+010000
+010100 01  WS-REPORT-STATUS         PIC X(02).
+010200     88  WS-REPORT-OK         VALUE "00".
+010300
+010400 01  WS-FROM-DATE             PIC 9(06).
+010500 01  WS-TO-DATE               PIC 9(06).
+010600
+010700 01  WS-CUST-NAME             PIC X(30).
+010800 01  WS-CUST-ADDRESS         PIC X(40).
+010900 01  WS-CUST-PHONE            PIC X(15).
+011000 01  WS-CUST-FOUND-SW         PIC X(01).
+011100     88  WS-CUST-FOUND        VALUE "Y".
+011200
+011300 01  WS-SWITCHES.
+011400     05  WS-ACCT-FOUND-SW     PIC X(01) VALUE "N".
+011500         88  WS-ACCT-FOUND    VALUE "Y".
+011600     05  WS-DEPLOG-EOF-SW     PIC X(01) VALUE "N".
+011700         88  WS-DEPLOG-EOF    VALUE "Y".
+011800     05  WS-WDLOG-EOF-SW      PIC X(01) VALUE "N".
+011900         88  WS-WDLOG-EOF     VALUE "Y".
+012000
+012100 01  WS-STMT-COUNT            PIC 9(04) COMP VALUE 0.
+012200 01  WS-STMT-MAX              PIC 9(04) COMP VALUE 200.
+012300
+012400 01  WS-STMT-TABLE.
+012500     05  WS-STMT-ENTRY OCCURS 200 TIMES
+012600                       INDEXED BY WS-STMT-IDX.
+012700         10  STMT-DATE            PIC 9(06).
+012800         10  STMT-TIME            PIC 9(08).
+012900         10  STMT-TYPE            PIC X(01).
+013000             88  STMT-TYPE-DEPOSIT     VALUE "D".
+013100             88  STMT-TYPE-WITHDRAWAL  VALUE "W".
+013200             88  STMT-TYPE-REVERSAL    VALUE "R".
+013300         10  STMT-AMOUNT          PIC S9(06).
+013400         10  STMT-NEW-BALANCE     PIC S9(06).
+013500
+013600 01  WS-OPENING-BALANCE       PIC S9(06).
+013700 01  WS-CLOSING-BALANCE       PIC S9(06).
+013800
+013900 01  WS-SWAP-ENTRY            PIC X(23).
+014000
+014100 01  WS-HEADING-LINE.
+014200     05  FILLER               PIC X(19)
+014300              VALUE "ACCOUNT STATEMENT: ".
+014400     05  HDG-ACCT-NUMBER      PIC 9(06).
+014500     05  FILLER               PIC X(03) VALUE SPACES.
+014600     05  HDG-CUST-NAME        PIC X(30).
+014700
+014800 01  WS-RANGE-LINE.
+014900     05  FILLER               PIC X(06) VALUE "FROM: ".
+015000     05  RNG-FROM-DATE        PIC 9(06).
+015100     05  FILLER               PIC X(06) VALUE " TO : ".
+015200     05  RNG-TO-DATE          PIC 9(06).
+015300
+015400 01  WS-BALANCE-LINE.
+015500     05  BAL-LABEL            PIC X(18).
+015600     05  BAL-AMOUNT           PIC -(6)9.
+015700
+015800 01  WS-DETAIL-LINE.
+015900     05  DTL-DATE             PIC 9(06).
+016000     05  FILLER               PIC X(02) VALUE SPACES.
+016100     05  DTL-TYPE             PIC X(11).
+016200     05  FILLER               PIC X(02) VALUE SPACES.
+016300     05  DTL-AMOUNT           PIC -(6)9.
+016400     05  FILLER               PIC X(02) VALUE SPACES.
+016500     05  DTL-BALANCE          PIC -(6)9.
+016600
+016700 PROCEDURE DIVISION.
+016800 0000-MAINLINE.
+016900     PERFORM 1000-INITIALIZE
+017000         THRU 1000-INITIALIZE-EXIT
+017100
+017200     IF WS-ACCT-FOUND
+017300         PERFORM 2000-LOAD-DEPOSIT-LOG
+017400             THRU 2000-LOAD-DEPOSIT-LOG-EXIT
+017500             UNTIL WS-DEPLOG-EOF
+017600
+017700         PERFORM 3000-LOAD-WITHDRAW-LOG
+017800             THRU 3000-LOAD-WITHDRAW-LOG-EXIT
+017900             UNTIL WS-WDLOG-EOF
+018000
+018100         PERFORM 4000-SORT-ENTRIES
+018200             THRU 4000-SORT-ENTRIES-EXIT
+018300
+018400         PERFORM 5000-PRINT-STATEMENT
+018500             THRU 5000-PRINT-STATEMENT-EXIT
+018600     END-IF
+018700
+018800     PERFORM 9999-TERMINATE
+018900         THRU 9999-TERMINATE-EXIT
+019000
+019100     STOP RUN.
+019200
+019300*-----------------------------------------------------------------
+019400* OPEN THE FILES, PROMPT FOR THE ACCOUNT AND DATE RANGE, LOOK UP
+019500* THE ACCOUNT AND ITS CUSTOMER RECORD.
+019600*-----------------------------------------------------------------
+019700 1000-INITIALIZE.
+019800     OPEN INPUT ACCOUNT-MASTER
+019900     IF NOT WS-ACCMSTR-OK
+020000         DISPLAY "ACCTSTMT: UNABLE TO OPEN ACCOUNT MASTER, "
+020100                 "STATUS = " WS-ACCMSTR-STATUS
+020200         GO TO 1000-INITIALIZE-EXIT
+020300     END-IF
+020400
+020500     OPEN INPUT DEPOSIT-LOG
+020600     IF NOT WS-DEPLOG-OK
+020700         DISPLAY "ACCTSTMT: UNABLE TO OPEN DEPOSIT LOG, "
+020800                 "STATUS = " WS-DEPLOG-STATUS
+020900         GO TO 1000-INITIALIZE-EXIT
+021000     END-IF
+021100
+021200     OPEN INPUT WITHDRAW-LOG
+021300     IF NOT WS-WDLOG-OK
+021400         DISPLAY "ACCTSTMT: UNABLE TO OPEN WITHDRAW LOG, "
+021500                 "STATUS = " WS-WDLOG-STATUS
+021600         GO TO 1000-INITIALIZE-EXIT
+021700     END-IF
+021800
+021900     OPEN OUTPUT STATEMENT-REPORT
+022000     IF NOT WS-REPORT-OK
+022100         DISPLAY "ACCTSTMT: UNABLE TO OPEN STATEMENT REPORT, "
+022200                 "STATUS = " WS-REPORT-STATUS
+022300         GO TO 1000-INITIALIZE-EXIT
+022400     END-IF
+022500
+022600     DISPLAY "ENTER ACCOUNT NUMBER: "
+022700     ACCEPT ACCT-NUMBER
+022800
+022900     DISPLAY "ENTER FROM DATE (YYMMDD): "
+023000     ACCEPT WS-FROM-DATE
+023100
+023200     DISPLAY "ENTER TO DATE (YYMMDD): "
+023300     ACCEPT WS-TO-DATE
+023400
+023500     READ ACCOUNT-MASTER
+023600         KEY IS ACCT-NUMBER
+023700         INVALID KEY
+023800             DISPLAY "ACCTSTMT: ACCOUNT " ACCT-NUMBER
+023900                     " NOT FOUND ON ACCOUNT MASTER"
+024000             GO TO 1000-INITIALIZE-EXIT
+024100     END-READ
+024200
+024300     SET WS-ACCT-FOUND TO TRUE
+024400
+024500     CALL "CUSTLKUP" USING ACCT-NUMBER WS-CUST-NAME
+024600                           WS-CUST-ADDRESS WS-CUST-PHONE
+024700                           WS-CUST-FOUND-SW
+024800
+024900     IF NOT WS-CUST-FOUND
+025000         MOVE "NAME NOT ON FILE" TO WS-CUST-NAME
+025100     END-IF.
+025200 1000-INITIALIZE-EXIT.
+025300     EXIT.
+025400
+025500*-----------------------------------------------------------------
+025600* ADD EVERY DEPOSIT LOG ENTRY FOR THIS ACCOUNT WITHIN THE DATE
+025700* RANGE TO THE STATEMENT TABLE.
+025800*-----------------------------------------------------------------
+025900 2000-LOAD-DEPOSIT-LOG.
+026000     READ DEPOSIT-LOG
+026100         AT END
+026200             SET WS-DEPLOG-EOF TO TRUE
+026300             GO TO 2000-LOAD-DEPOSIT-LOG-EXIT
+026400     END-READ
+026500
+026600     IF LOG-ACCT-NUMBER NOT = ACCT-NUMBER
+026700         GO TO 2000-LOAD-DEPOSIT-LOG-EXIT
+026800     END-IF
+026900
+027000     IF LOG-DATE < WS-FROM-DATE OR LOG-DATE > WS-TO-DATE
+027100         GO TO 2000-LOAD-DEPOSIT-LOG-EXIT
+027200     END-IF
+027300
+027400     IF WS-STMT-COUNT NOT LESS THAN WS-STMT-MAX
+027500         DISPLAY "ACCTSTMT: STATEMENT TABLE FULL, ENTRY SKIPPED"
+027600         GO TO 2000-LOAD-DEPOSIT-LOG-EXIT
+027700     END-IF
+027800
+027900     ADD 1 TO WS-STMT-COUNT
+028000     MOVE LOG-DATE        TO STMT-DATE(WS-STMT-COUNT)
+028100     MOVE LOG-TIME        TO STMT-TIME(WS-STMT-COUNT)
+028200     MOVE LOG-NEW-BALANCE TO STMT-NEW-BALANCE(WS-STMT-COUNT)
+028300
+028400     IF LOG-TRANS-REVERSAL
+028500         SET STMT-TYPE-REVERSAL(WS-STMT-COUNT) TO TRUE
+028600         COMPUTE STMT-AMOUNT(WS-STMT-COUNT) = 0 - LOG-DEPOSIT-AMT
+028700     ELSE
+028800         SET STMT-TYPE-DEPOSIT(WS-STMT-COUNT) TO TRUE
+028900         MOVE LOG-DEPOSIT-AMT TO STMT-AMOUNT(WS-STMT-COUNT)
+029000     END-IF.
+029100 2000-LOAD-DEPOSIT-LOG-EXIT.
+029200     EXIT.
+029300
+029400*-----------------------------------------------------------------
+029500* ADD EVERY WITHDRAW LOG ENTRY FOR THIS ACCOUNT WITHIN THE DATE
+029600* RANGE TO THE STATEMENT TABLE.
+029700*-----------------------------------------------------------------
+029800 3000-LOAD-WITHDRAW-LOG.
+029900     READ WITHDRAW-LOG
+030000         AT END
+030100             SET WS-WDLOG-EOF TO TRUE
+030200             GO TO 3000-LOAD-WITHDRAW-LOG-EXIT
+030300     END-READ
+030400
+030500     IF WDLOG-ACCT-NUMBER NOT = ACCT-NUMBER
+030600         GO TO 3000-LOAD-WITHDRAW-LOG-EXIT
+030700     END-IF
+030800
+030900     IF WDLOG-DATE < WS-FROM-DATE OR WDLOG-DATE > WS-TO-DATE
+031000         GO TO 3000-LOAD-WITHDRAW-LOG-EXIT
+031100     END-IF
+031200
+031300     IF WS-STMT-COUNT NOT LESS THAN WS-STMT-MAX
+031400         DISPLAY "ACCTSTMT: STATEMENT TABLE FULL, ENTRY SKIPPED"
+031500         GO TO 3000-LOAD-WITHDRAW-LOG-EXIT
+031600     END-IF
+031700
+031800     ADD 1 TO WS-STMT-COUNT
+031900     SET STMT-TYPE-WITHDRAWAL(WS-STMT-COUNT) TO TRUE
+032000     MOVE WDLOG-DATE          TO STMT-DATE(WS-STMT-COUNT)
+032100     MOVE WDLOG-TIME          TO STMT-TIME(WS-STMT-COUNT)
+032200     MOVE WDLOG-WITHDRAW-AMT  TO STMT-AMOUNT(WS-STMT-COUNT)
+032300     MOVE WDLOG-NEW-BALANCE   TO STMT-NEW-BALANCE(WS-STMT-COUNT).
+032400 3000-LOAD-WITHDRAW-LOG-EXIT.
+032500     EXIT.
+032600
+032700*-----------------------------------------------------------------
+032800* PUT THE STATEMENT TABLE INTO DATE/TIME ORDER WITH A SIMPLE
+032900* SELECTION SORT - THE TABLE IS SMALL ENOUGH THAT A SORT VERB
+033000* WOULD BE OVERKILL FOR A SINGLE ACCOUNT'S ACTIVITY.
+033100*-----------------------------------------------------------------
+033200 4000-SORT-ENTRIES.
+033300     IF WS-STMT-COUNT < 2
+033400         GO TO 4000-SORT-ENTRIES-EXIT
+033500     END-IF
+033600
+033700     PERFORM 4100-SORT-ONE-PASS
+033800         THRU 4100-SORT-ONE-PASS-EXIT
+033900         VARYING WS-STMT-IDX FROM 1 BY 1
+034000         UNTIL WS-STMT-IDX > WS-STMT-COUNT - 1.
+034100 4000-SORT-ENTRIES-EXIT.
+034200     EXIT.
+034300
+034400*-----------------------------------------------------------------
+034500* ONE PASS OF A BUBBLE SORT - SWAP ADJACENT ENTRIES THAT ARE OUT
+034600* OF DATE/TIME ORDER.
+034700*-----------------------------------------------------------------
+034800 4100-SORT-ONE-PASS.
+034900     IF STMT-DATE(WS-STMT-IDX) > STMT-DATE(WS-STMT-IDX + 1)
+035000        OR (STMT-DATE(WS-STMT-IDX) = STMT-DATE(WS-STMT-IDX + 1)
+035010        AND STMT-TIME(WS-STMT-IDX) > STMT-TIME(WS-STMT-IDX + 1))
+035100         MOVE WS-STMT-ENTRY(WS-STMT-IDX)     TO WS-SWAP-ENTRY
+035200         MOVE WS-STMT-ENTRY(WS-STMT-IDX + 1)
+035300             TO WS-STMT-ENTRY(WS-STMT-IDX)
+035400         MOVE WS-SWAP-ENTRY
+035500             TO WS-STMT-ENTRY(WS-STMT-IDX + 1)
+035600     END-IF.
+035700 4100-SORT-ONE-PASS-EXIT.
+035800     EXIT.
+035900
+036000*-----------------------------------------------------------------
+036100* PRINT THE HEADING, OPENING BALANCE, EACH TRANSACTION IN ORDER,
+036200* AND THE CLOSING BALANCE.
+036300*-----------------------------------------------------------------
+036400 5000-PRINT-STATEMENT.
+036500     MOVE ACCT-NUMBER TO HDG-ACCT-NUMBER
+036600     MOVE WS-CUST-NAME TO HDG-CUST-NAME
+036700     MOVE WS-HEADING-LINE TO REPORT-LINE
+036800     WRITE REPORT-LINE
+036900
+037000     MOVE WS-FROM-DATE TO RNG-FROM-DATE
+037100     MOVE WS-TO-DATE   TO RNG-TO-DATE
+037200     MOVE WS-RANGE-LINE TO REPORT-LINE
+037300     WRITE REPORT-LINE
+037400
+037500     IF WS-STMT-COUNT = 0
+037600         MOVE ACCT-BALANCE TO WS-OPENING-BALANCE
+037700         MOVE ACCT-BALANCE TO WS-CLOSING-BALANCE
+037800     ELSE
+037900         PERFORM 5100-DERIVE-OPENING-BALANCE
+038000             THRU 5100-DERIVE-OPENING-BALANCE-EXIT
+038100         MOVE STMT-NEW-BALANCE(WS-STMT-COUNT)
+            TO WS-CLOSING-BALANCE
+038200     END-IF
+038300
+038400     MOVE "OPENING BALANCE:  " TO BAL-LABEL
+038500     MOVE WS-OPENING-BALANCE  TO BAL-AMOUNT
+038600     MOVE WS-BALANCE-LINE     TO REPORT-LINE
+038700     WRITE REPORT-LINE
+038800
+038900     PERFORM 5200-PRINT-ONE-DETAIL
+039000         THRU 5200-PRINT-ONE-DETAIL-EXIT
+039100         VARYING WS-STMT-IDX FROM 1 BY 1
+039200         UNTIL WS-STMT-IDX > WS-STMT-COUNT
+039300
+039400     MOVE "CLOSING BALANCE:  " TO BAL-LABEL
+039500     MOVE WS-CLOSING-BALANCE  TO BAL-AMOUNT
+039600     MOVE WS-BALANCE-LINE     TO REPORT-LINE
+039700     WRITE REPORT-LINE.
+039800 5000-PRINT-STATEMENT-EXIT.
+039900     EXIT.
+040000
+040100*-----------------------------------------------------------------
+040200* THE OPENING BALANCE IS THE FIRST ENTRY'S NEW BALANCE, PUT BACK
+040300* TO WHAT IT WAS BEFORE THAT ENTRY WAS POSTED.
+040400*-----------------------------------------------------------------
+040500 5100-DERIVE-OPENING-BALANCE.
+040600     EVALUATE TRUE
+040700         WHEN STMT-TYPE-DEPOSIT(1)
+040800             COMPUTE WS-OPENING-BALANCE =
+040900                     STMT-NEW-BALANCE(1) - STMT-AMOUNT(1)
+041000         WHEN STMT-TYPE-WITHDRAWAL(1)
+041100             COMPUTE WS-OPENING-BALANCE =
+041200                     STMT-NEW-BALANCE(1) + STMT-AMOUNT(1)
+041300         WHEN STMT-TYPE-REVERSAL(1)
+041400             COMPUTE WS-OPENING-BALANCE =
+041500                     STMT-NEW-BALANCE(1) - STMT-AMOUNT(1)
+041600     END-EVALUATE.
+041700 5100-DERIVE-OPENING-BALANCE-EXIT.
+041800     EXIT.
+041900
+042000*-----------------------------------------------------------------
+042100* PRINT ONE TRANSACTION DETAIL LINE.
+042200*-----------------------------------------------------------------
+042300 5200-PRINT-ONE-DETAIL.
+042400     MOVE STMT-DATE(WS-STMT-IDX)        TO DTL-DATE
+042500     MOVE STMT-AMOUNT(WS-STMT-IDX)      TO DTL-AMOUNT
+042600     MOVE STMT-NEW-BALANCE(WS-STMT-IDX) TO DTL-BALANCE
+042700
+042800     EVALUATE TRUE
+042900         WHEN STMT-TYPE-DEPOSIT(WS-STMT-IDX)
+043000             MOVE "DEPOSIT"    TO DTL-TYPE
+043100         WHEN STMT-TYPE-WITHDRAWAL(WS-STMT-IDX)
+043200             MOVE "WITHDRAWAL" TO DTL-TYPE
+043300         WHEN STMT-TYPE-REVERSAL(WS-STMT-IDX)
+043400             MOVE "REVERSAL"   TO DTL-TYPE
+043500     END-EVALUATE
+043600
+043700     MOVE WS-DETAIL-LINE TO REPORT-LINE
+043800     WRITE REPORT-LINE.
+043900 5200-PRINT-ONE-DETAIL-EXIT.
+044000     EXIT.
+044100
+044200*-----------------------------------------------------------------
+044300* CLOSE DOWN THE FILES BEFORE ENDING THE RUN.
+044400*-----------------------------------------------------------------
+044500 9999-TERMINATE.
+044600     CLOSE ACCOUNT-MASTER
+044700     CLOSE DEPOSIT-LOG
+044800     CLOSE WITHDRAW-LOG
+044900     CLOSE STATEMENT-REPORT.
+045000 9999-TERMINATE-EXIT.
+045100     EXIT.
+045200
