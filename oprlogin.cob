@@ -0,0 +1,135 @@
+000100*****************************************************************
+000200* PROGRAM      : OPRLOGIN                                       *
+000300* DESCRIPTION  : CALLABLE OPERATOR/TELLER LOGIN.  PROMPTS FOR   *
+000400*                AN OPERATOR ID AND PIN, VERIFIES THEM AGAINST  *
+000500*                THE OPERATOR MASTER FILE, AND HANDS THE        *
+000600*                OPERATOR ID AND A GRANTED/DENIED SWITCH BACK   *
+000700*                TO THE CALLER.  SEPARATE FROM PINCHECK, WHICH  *
+000800*                AUTHENTICATES A CUSTOMER AGAINST THEIR OWN     *
+000900*                ACCOUNT RATHER THAN AN OPERATOR AGAINST THE    *
+001000*                BANK.                                          *
+001100*****************************************************************
+001200 IDENTIFICATION DIVISION.
+001300 PROGRAM-ID. OPRLOGIN.
+001400 AUTHOR. S NATARAJAN.
+001500 INSTALLATION. UNITY TRUST BANK - IT DIVISION.
+001600 DATE-WRITTEN. 2026-08-09.
+001700 DATE-COMPILED.
+001800
+001900*****************************************************************
+002000* MODIFICATION HISTORY                                          *
+002100*-----------------------------------------------------------------
+002200* DATE       INIT  DESCRIPTION                                  *
+002300* 2026-08-09 SN    NEW PROGRAM - OPERATOR LOGIN CALLED BY       *
+002400*                  DEPOSIT, WITHDRAW AND PINCHANGE BEFORE THEY   *
+002500*                  WILL POST OR MAINTAIN ANYTHING.               *
+002510* 2026-08-09 SN    A FAILED PIN MATCH NEVER CLEARED             *
+002520*                  LK-OPERATOR-GRANTED-SW, SO A STALE "Y" FROM   *
+002530*                  AN EARLIER SUCCESSFUL LOGIN IN THE SAME RUN   *
+002540*                  UNIT COULD SURVIVE A LATER FAILED LOGIN.      *
+002550*                  NOW CLEARED TO "N" ON ENTRY TO 1000-INITIALIZE*
+002560*                  AND AGAIN IN 2000-VERIFY-PIN'S ELSE BRANCH.   *
+002600*****************************************************************
+002700
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT OPERATOR-MASTER ASSIGN TO "OPRFILE"
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS DYNAMIC
+003400         RECORD KEY IS OPR-ID
+003500         FILE STATUS IS WS-OPRFILE-STATUS.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  OPERATOR-MASTER
+004000     LABEL RECORDS ARE STANDARD.
+004100 01  OPERATOR-RECORD.
+004200     05  OPR-ID               PIC 9(04).
+004300     05  OPR-PIN              PIC 9(04).
+004400     05  OPR-NAME             PIC X(20).
+004500
+004600 WORKING-STORAGE SECTION.
+004700 01  WS-OPRFILE-STATUS        PIC X(02).
+004800     88  WS-OPRFILE-OK        VALUE "00".
+004900
+005000 01  ENTERED-OPR-PIN          PIC 9(04).
+005100
+005200 01  WS-SWITCHES.
+005300     05  WS-OPR-FOUND-SW      PIC X(01) VALUE "N".
+005400         88  WS-OPR-FOUND     VALUE "Y".
+005500
+005600 LINKAGE SECTION.
+005700 01  LK-OPERATOR-ID           PIC 9(04).
+005800 01  LK-OPERATOR-GRANTED-SW   PIC X(01).
+005900     88  LK-OPERATOR-GRANTED     VALUE "Y".
+006000
+006100 PROCEDURE DIVISION USING LK-OPERATOR-ID
+006200                          LK-OPERATOR-GRANTED-SW.
+006300 0000-MAINLINE.
+006400     PERFORM 1000-INITIALIZE
+006500         THRU 1000-INITIALIZE-EXIT
+006600
+006700     IF WS-OPR-FOUND
+006800         PERFORM 2000-VERIFY-PIN
+006900             THRU 2000-VERIFY-PIN-EXIT
+007000     END-IF
+007100
+007200     PERFORM 9999-TERMINATE
+007300         THRU 9999-TERMINATE-EXIT
+007400
+007500     GOBACK.
+007600
+007700*-----------------------------------------------------------------
+007800* OPEN THE OPERATOR MASTER AND LOOK UP THE OPERATOR ID ENTERED.
+007900*-----------------------------------------------------------------
+008000 1000-INITIALIZE.
+008050     MOVE "N" TO LK-OPERATOR-GRANTED-SW
+008100     OPEN I-O OPERATOR-MASTER
+008200     IF NOT WS-OPRFILE-OK
+008300         DISPLAY "OPRLOGIN: UNABLE TO OPEN OPERATOR MASTER, "
+008400                 "STATUS = " WS-OPRFILE-STATUS
+008500         GO TO 1000-INITIALIZE-EXIT
+008600     END-IF
+008700
+008800     DISPLAY "ENTER OPERATOR ID: "
+008900     ACCEPT LK-OPERATOR-ID
+009000
+009100     MOVE LK-OPERATOR-ID TO OPR-ID
+009200     READ OPERATOR-MASTER
+009300         KEY IS OPR-ID
+009400         INVALID KEY
+009500             DISPLAY "OPRLOGIN: NO OPERATOR RECORD FOR ID "
+009600                     LK-OPERATOR-ID
+009700             GO TO 1000-INITIALIZE-EXIT
+009800     END-READ
+009900
+010000     SET WS-OPR-FOUND TO TRUE.
+010100 1000-INITIALIZE-EXIT.
+010200     EXIT.
+010300
+010400*-----------------------------------------------------------------
+010500* PROMPT FOR THE OPERATOR PIN AND COMPARE IT TO THE STORED PIN.
+010600*-----------------------------------------------------------------
+010700 2000-VERIFY-PIN.
+010800     DISPLAY "ENTER OPERATOR PIN: "
+010900     ACCEPT ENTERED-OPR-PIN
+011000
+011100     IF ENTERED-OPR-PIN = OPR-PIN
+011200         SET LK-OPERATOR-GRANTED TO TRUE
+011300         DISPLAY "OPERATOR LOGIN GRANTED"
+011400     ELSE
+011500         MOVE "N" TO LK-OPERATOR-GRANTED-SW
+011550         DISPLAY "OPERATOR LOGIN DENIED"
+011600     END-IF.
+011700 2000-VERIFY-PIN-EXIT.
+011800     EXIT.
+011900
+012000*-----------------------------------------------------------------
+012100* CLOSE DOWN THE OPERATOR MASTER BEFORE RETURNING TO THE CALLER.
+012200*-----------------------------------------------------------------
+012300 9999-TERMINATE.
+012400     CLOSE OPERATOR-MASTER.
+012500 9999-TERMINATE-EXIT.
+012600     EXIT.
+012700
