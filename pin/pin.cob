@@ -1,20 +1,288 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PINCHECK.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 STORED-PIN   PIC 9(4) VALUE 1234.
-       01 ENTERED-PIN  PIC 9(4).
-
-       PROCEDURE DIVISION.
-           DISPLAY "Enter PIN: "
-           ACCEPT ENTERED-PIN
-
-           IF ENTERED-PIN = STORED-PIN
-               DISPLAY "Access Granted"
-           ELSE
-               DISPLAY "Access Denied"
-           END-IF
-
-           STOP RUN.
-      
\ No newline at end of file
+000100*****************************************************************
+000200* PROGRAM      : PINCHECK                                       *
+000300* DESCRIPTION  : VERIFIES A CUSTOMER'S PIN AGAINST THE PIN FILE. *
+000400*                AFTER THREE CONSECUTIVE WRONG ENTRIES FOR AN    *
+000500*                ACCOUNT, THE ACCOUNT IS LOCKED ON THE ACCOUNT   *
+000600*                MASTER AND MUST BE RELEASED MANUALLY.           *
+000700*****************************************************************
+000800 IDENTIFICATION DIVISION.
+000900 PROGRAM-ID. PINCHECK.
+001000 AUTHOR. S NATARAJAN.
+001100 INSTALLATION. UNITY TRUST BANK - IT DIVISION.
+001200 DATE-WRITTEN. 2014-03-10.
+001300 DATE-COMPILED.
+001400
+001500*****************************************************************
+001600* MODIFICATION HISTORY                                          *
+001700*-----------------------------------------------------------------
+001800* DATE       INIT  DESCRIPTION                                  *
+001900* 2026-08-09 SN    PIN CHECK NOW WORKS AGAINST AN ACCOUNT        *
+002000*                  NUMBER AND ALLOWS UP TO 3 CONSECUTIVE         *
+002100*                  ATTEMPTS PER RUN, LOCKING THE ACCOUNT ON THE  *
+002200*                  ACCOUNT MASTER WHEN ALL ATTEMPTS ARE USED.    *
+002300* 2026-08-09 SN    REPLACED THE HARDCODED STORED-PIN WITH A     *
+002400*                  LOOKUP AGAINST A PIN FILE KEYED BY ACCOUNT   *
+002500*                  NUMBER, SO EACH ACCOUNT CARRIES ITS OWN PIN. *
+002510* 2026-08-09 SN    EVERY PIN ATTEMPT, NOT JUST THE FINAL         *
+002520*                  RESULT, IS NOW APPENDED TO A NEW SECURITY    *
+002530*                  LOG FILE WITH ACCOUNT NUMBER, TIMESTAMP AND  *
+002540*                  SUCCESS/FAILURE.                              *
+002550* 2026-08-09 SN    PINCHECK NOW CHECKS BATCHCHK BEFORE STARTING *
+002560*                  AND REFUSES TO PROCEED WHILE A BATCH JOB     *
+002570*                  HOLDS THE ACCOUNT MASTER.                     *
+002580* 2026-08-09 SN    A DORMANT OR CLOSED ACCOUNT WAS FALLING       *
+002581*                  THROUGH TO THE MAINLINE GATE WITH NO PIN LOG  *
+002582*                  ENTRY AT ALL.  DORMANT/CLOSED IS NOW REFUSED  *
+002583*                  IN 1000-INITIALIZE, THE SAME AS LOCKED, AND   *
+002584*                  BOTH REFUSALS ARE NOW LOGGED TO THE SECURITY  *
+002585*                  LOG SO EVERY ATTEMPT IS ACCOUNTED FOR.        *
+002586* 2026-08-09 SN    AN INACTIVE ACCOUNT WAS FALLING THROUGH THE   *
+002587*                  SAME GATE - ADDED AN EXPLICIT REFUSAL AND     *
+002588*                  SECURITY LOG ENTRY ALONGSIDE LOCKED AND       *
+002589*                  DORMANT/CLOSED.                               *
+002590* 2026-08-09 SN    WS-BATCH-CLEAR-SW IS NOW RESET TO "N"        *
+002591*                  IMMEDIATELY BEFORE THE CALL TO BATCHCHK -     *
+002592*                  PINCHECK IS NOT AN INITIAL PROGRAM, SO A      *
+002593*                  STALE "Y" FROM AN EARLIER TRANSACTION IN THE  *
+002594*                  SAME RUN UNIT WOULD OTHERWISE SURVIVE.        *
+002600*****************************************************************
+002700
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT ACCOUNT-MASTER ASSIGN TO "ACCMSTR"
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS DYNAMIC
+003400         RECORD KEY IS ACCT-NUMBER
+003500         FILE STATUS IS WS-ACCMSTR-STATUS.
+003600
+003700     SELECT PIN-MASTER ASSIGN TO "PINFILE"
+003800         ORGANIZATION IS INDEXED
+003900         ACCESS MODE IS DYNAMIC
+004000         RECORD KEY IS PIN-ACCT-NUMBER
+004100         FILE STATUS IS WS-PINFILE-STATUS.
+004150
+004160     SELECT SECURITY-LOG ASSIGN TO "PINLOG"
+004170         ORGANIZATION IS LINE SEQUENTIAL
+004180         FILE STATUS IS WS-SECLOG-STATUS.
+004200
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  ACCOUNT-MASTER
+004600     LABEL RECORDS ARE STANDARD.
+004700     COPY ACCTREC.
+004800
+004900 FD  PIN-MASTER
+005000     LABEL RECORDS ARE STANDARD.
+005100 01  PIN-RECORD.
+005200     05  PIN-ACCT-NUMBER      PIC 9(06).
+005300     05  PIN-VALUE            PIC 9(04).
+005350
+005360 FD  SECURITY-LOG
+005370     LABEL RECORDS ARE STANDARD.
+005380 01  SECURITY-LOG-RECORD.
+005390     05  SECLOG-DATE          PIC 9(06).
+005400     05  SECLOG-TIME          PIC 9(08).
+005410     05  FILLER               PIC X(01) VALUE SPACE.
+005420     05  SECLOG-ACCT-NUMBER   PIC 9(06).
+005430     05  FILLER               PIC X(01) VALUE SPACE.
+005440     05  SECLOG-RESULT        PIC X(01).
+005450         88  SECLOG-SUCCESS       VALUE "S".
+005460         88  SECLOG-FAILURE       VALUE "F".
+005465         88  SECLOG-REFUSED       VALUE "R".
+005500 WORKING-STORAGE SECTION.
+005600 01  WS-ACCMSTR-STATUS        PIC X(02).
+005700     88  WS-ACCMSTR-OK        VALUE "00".
+005800
+005900 01  WS-PINFILE-STATUS        PIC X(02).
+006000     88  WS-PINFILE-OK        VALUE "00".
+006050
+006060 01  WS-SECLOG-STATUS         PIC X(02).
+006070     88  WS-SECLOG-OK         VALUE "00".
+006100
+006200 01  ENTERED-PIN              PIC 9(04).
+006300
+006400 01  WS-COUNTERS.
+006500     05  WS-ATTEMPT-COUNT     PIC 9(01) COMP VALUE 0.
+006600     05  WS-MAX-ATTEMPTS      PIC 9(01) COMP VALUE 3.
+006700
+006800 01  WS-SWITCHES.
+006900     05  WS-ACCOUNT-FOUND-SW  PIC X(01) VALUE "N".
+007000         88  WS-ACCOUNT-FOUND VALUE "Y".
+007100     05  WS-PIN-FOUND-SW      PIC X(01) VALUE "N".
+007200         88  WS-PIN-FOUND     VALUE "Y".
+007300     05  WS-ACCESS-SW         PIC X(01) VALUE "N".
+007400         88  WS-ACCESS-GRANTED VALUE "Y".
+007410     05  WS-BATCH-CLEAR-SW    PIC X(01) VALUE "N".
+007420         88  WS-BATCH-CLEAR   VALUE "Y".
+007500
+007600 PROCEDURE DIVISION.
+007700 0000-MAINLINE.
+007800     PERFORM 1000-INITIALIZE
+007900         THRU 1000-INITIALIZE-EXIT
+008000
+008100     IF WS-ACCOUNT-FOUND AND WS-PIN-FOUND AND ACCT-STATUS-ACTIVE
+008200         PERFORM 2000-VERIFY-PIN
+008300             THRU 2000-VERIFY-PIN-EXIT
+008400             UNTIL WS-ACCESS-GRANTED
+008500                OR WS-ATTEMPT-COUNT NOT LESS THAN WS-MAX-ATTEMPTS
+008600
+008700         IF NOT WS-ACCESS-GRANTED
+008800             PERFORM 3000-LOCK-ACCOUNT
+008900                 THRU 3000-LOCK-ACCOUNT-EXIT
+009000         END-IF
+009100     END-IF
+009200
+009300     PERFORM 9999-TERMINATE
+009400         THRU 9999-TERMINATE-EXIT
+009500
+009600     STOP RUN.
+009700
+009800*-----------------------------------------------------------------
+009900* OPEN THE FILES AND LOOK UP THE ACCOUNT AND ITS PIN RECORD.
+010000*-----------------------------------------------------------------
+010100 1000-INITIALIZE.
+010105     MOVE "N" TO WS-BATCH-CLEAR-SW
+010110     CALL "BATCHCHK" USING WS-BATCH-CLEAR-SW
+010120     IF NOT WS-BATCH-CLEAR
+010130         DISPLAY "PINCHECK: A BATCH JOB CURRENTLY HOLDS THE "
+010140                 "ACCOUNT MASTER, TRANSACTION REFUSED"
+010150         GO TO 1000-INITIALIZE-EXIT
+010160     END-IF
+010200     OPEN I-O ACCOUNT-MASTER
+010300     IF NOT WS-ACCMSTR-OK
+010400         DISPLAY "PINCHECK: UNABLE TO OPEN ACCOUNT MASTER, "
+010500                 "STATUS = " WS-ACCMSTR-STATUS
+010600         GO TO 1000-INITIALIZE-EXIT
+010700     END-IF
+010800
+010900     OPEN I-O PIN-MASTER
+011000     IF NOT WS-PINFILE-OK
+011100         DISPLAY "PINCHECK: UNABLE TO OPEN PIN FILE, "
+011200                 "STATUS = " WS-PINFILE-STATUS
+011300         GO TO 1000-INITIALIZE-EXIT
+011400     END-IF
+011450
+011460     OPEN EXTEND SECURITY-LOG
+011470     IF NOT WS-SECLOG-OK
+011480         DISPLAY "PINCHECK: UNABLE TO OPEN SECURITY LOG, "
+011490                 "STATUS = " WS-SECLOG-STATUS
+011500         GO TO 1000-INITIALIZE-EXIT
+011510     END-IF
+011590
+011600     DISPLAY "ENTER ACCOUNT NUMBER: "
+011700     ACCEPT ACCT-NUMBER
+011800
+011900     READ ACCOUNT-MASTER
+012000         KEY IS ACCT-NUMBER
+012100         INVALID KEY
+012200             DISPLAY "PINCHECK: ACCOUNT " ACCT-NUMBER
+012300                     " NOT FOUND ON ACCOUNT MASTER"
+012400             GO TO 1000-INITIALIZE-EXIT
+012500     END-READ
+012600
+012700     IF ACCT-STATUS-LOCKED
+012800         DISPLAY "PINCHECK: ACCOUNT " ACCT-NUMBER
+012900                 " IS LOCKED, SEE YOUR SUPERVISOR"
+012910         SET SECLOG-REFUSED TO TRUE
+012920         PERFORM 2500-WRITE-SECURITY-LOG
+012930             THRU 2500-WRITE-SECURITY-LOG-EXIT
+013000         GO TO 1000-INITIALIZE-EXIT
+013100     END-IF
+013110
+013120     IF ACCT-STATUS-DORMANT OR ACCT-STATUS-CLOSED
+013130         DISPLAY "PINCHECK: ACCOUNT " ACCT-NUMBER
+013140                 " IS DORMANT OR CLOSED, TRANSACTION REFUSED"
+013150         SET SECLOG-REFUSED TO TRUE
+013160         PERFORM 2500-WRITE-SECURITY-LOG
+013170             THRU 2500-WRITE-SECURITY-LOG-EXIT
+013180         GO TO 1000-INITIALIZE-EXIT
+013190     END-IF
+013192     IF ACCT-STATUS-INACTIVE
+013193         DISPLAY "PINCHECK: ACCOUNT " ACCT-NUMBER
+013194                 " IS INACTIVE, TRANSACTION REFUSED"
+013195         SET SECLOG-REFUSED TO TRUE
+013196         PERFORM 2500-WRITE-SECURITY-LOG
+013197             THRU 2500-WRITE-SECURITY-LOG-EXIT
+013198         GO TO 1000-INITIALIZE-EXIT
+013199     END-IF
+013200
+013300     SET WS-ACCOUNT-FOUND TO TRUE
+013400
+013500     MOVE ACCT-NUMBER TO PIN-ACCT-NUMBER
+013600     READ PIN-MASTER
+013700         KEY IS PIN-ACCT-NUMBER
+013800         INVALID KEY
+013900             DISPLAY "PINCHECK: NO PIN RECORD FOR ACCOUNT "
+014000                     ACCT-NUMBER
+014100             GO TO 1000-INITIALIZE-EXIT
+014200     END-READ
+014300
+014400     SET WS-PIN-FOUND TO TRUE.
+014500 1000-INITIALIZE-EXIT.
+014600     EXIT.
+014700
+014800*-----------------------------------------------------------------
+014900* PROMPT FOR THE PIN AND COMPARE IT TO THE PIN FILE VALUE.
+015000*-----------------------------------------------------------------
+015100 2000-VERIFY-PIN.
+015200     DISPLAY "ENTER PIN: "
+015300     ACCEPT ENTERED-PIN
+015400
+015500     ADD 1 TO WS-ATTEMPT-COUNT
+015600
+015700     IF ENTERED-PIN = PIN-VALUE
+015800         SET WS-ACCESS-GRANTED TO TRUE
+015900         DISPLAY "ACCESS GRANTED"
+015910         SET SECLOG-SUCCESS TO TRUE
+016000     ELSE
+016100         DISPLAY "ACCESS DENIED"
+016110         SET SECLOG-FAILURE TO TRUE
+016120     END-IF
+016130
+016140     PERFORM 2500-WRITE-SECURITY-LOG
+016150         THRU 2500-WRITE-SECURITY-LOG-EXIT.
+016300 2000-VERIFY-PIN-EXIT.
+016400     EXIT.
+016500
+016510*-----------------------------------------------------------------
+016520* APPEND THIS ATTEMPT - SUCCESS OR FAILURE - TO THE SECURITY LOG.
+016530*-----------------------------------------------------------------
+016540 2500-WRITE-SECURITY-LOG.
+016550     ACCEPT SECLOG-DATE FROM DATE
+016560     ACCEPT SECLOG-TIME FROM TIME
+016570     MOVE ACCT-NUMBER TO SECLOG-ACCT-NUMBER
+016580
+016590     WRITE SECURITY-LOG-RECORD.
+016595 2500-WRITE-SECURITY-LOG-EXIT.
+016596     EXIT.
+016600
+016700*-----------------------------------------------------------------
+016800* ALL ATTEMPTS EXHAUSTED - LOCK THE ACCOUNT ON THE MASTER FILE.
+016900*-----------------------------------------------------------------
+016900 3000-LOCK-ACCOUNT.
+017000     SET ACCT-STATUS-LOCKED TO TRUE
+017100
+017200     REWRITE ACCOUNT-RECORD
+017300         INVALID KEY
+017400             DISPLAY "PINCHECK: UNABLE TO REWRITE ACCOUNT "
+017500                     ACCT-NUMBER
+017600     END-REWRITE
+017700
+017800     DISPLAY "ACCOUNT " ACCT-NUMBER
+017900             " LOCKED AFTER " WS-MAX-ATTEMPTS
+018000             " FAILED PIN ATTEMPTS".
+018100 3000-LOCK-ACCOUNT-EXIT.
+018200     EXIT.
+018300
+018400*-----------------------------------------------------------------
+018500* CLOSE DOWN THE FILES BEFORE ENDING THE RUN.
+018600*-----------------------------------------------------------------
+018700 9999-TERMINATE.
+018800     CLOSE ACCOUNT-MASTER
+018900     CLOSE PIN-MASTER
+018950     CLOSE SECURITY-LOG.
+019000 9999-TERMINATE-EXIT.
+019100     EXIT.
+019200
+019300
