@@ -0,0 +1,200 @@
+000100*****************************************************************
+000200* PROGRAM      : PINCHANGE                                      *
+000300* DESCRIPTION  : LETS A CUSTOMER CHANGE THEIR PIN.  THE CURRENT  *
+000400*                PIN MUST BE VERIFIED BEFORE A NEW ONE IS        *
+000500*                ACCEPTED, AND THE NEW PIN MAY NOT BE BLANK OR   *
+000600*                THE SAME AS THE PIN IT REPLACES.                *
+000700*****************************************************************
+000800 IDENTIFICATION DIVISION.
+000900 PROGRAM-ID. PINCHANGE.
+001000 AUTHOR. S NATARAJAN.
+001100 INSTALLATION. UNITY TRUST BANK - IT DIVISION.
+001200 DATE-WRITTEN. 2026-08-09.
+001300 DATE-COMPILED.
+001400
+001500*****************************************************************
+001600* MODIFICATION HISTORY                                          *
+001700*-----------------------------------------------------------------
+001800* DATE       INIT  DESCRIPTION                                  *
+001900* 2026-08-09 SN    NEW PROGRAM - PIN MAINTENANCE ROUTINE, RUN    *
+002000*                  ALONGSIDE PINCHECK AGAINST THE SAME PIN FILE. *
+002050* 2026-08-09 SN    PINCHANGE NOW REQUIRES AN OPERATOR LOGIN     *
+002060*                  (VIA THE NEW OPRLOGIN SUBPROGRAM) BEFORE A    *
+002070*                  PIN MAY BE CHANGED.                           *
+002080* 2026-08-09 SN    WS-OPERATOR-SW IS NOW RESET TO "N"           *
+002090*                  IMMEDIATELY BEFORE THE CALL TO OPRLOGIN -     *
+002091*                  PINCHANGE IS NOT AN INITIAL PROGRAM, SO A     *
+002092*                  STALE "Y" FROM AN EARLIER PIN CHANGE IN THE   *
+002093*                  SAME RUN UNIT WOULD OTHERWISE SURVIVE.        *
+002100*****************************************************************
+002200
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT PIN-MASTER ASSIGN TO "PINFILE"
+002700         ORGANIZATION IS INDEXED
+002800         ACCESS MODE IS DYNAMIC
+002900         RECORD KEY IS PIN-ACCT-NUMBER
+003000         FILE STATUS IS WS-PINFILE-STATUS.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  PIN-MASTER
+003500     LABEL RECORDS ARE STANDARD.
+003600 01  PIN-RECORD.
+003700     05  PIN-ACCT-NUMBER      PIC 9(06).
+003800     05  PIN-VALUE            PIC 9(04).
+003900
+004000 WORKING-STORAGE SECTION.
+004100 01  WS-PINFILE-STATUS        PIC X(02).
+004200     88  WS-PINFILE-OK        VALUE "00".
+004300
+004400 01  WS-ACCT-NUMBER           PIC 9(06).
+004500 01  CURRENT-PIN              PIC 9(04).
+004600 01  NEW-PIN                  PIC 9(04).
+004700 01  NEW-PIN-CONFIRM          PIC 9(04).
+004800
+004900 01  WS-SWITCHES.
+005000     05  WS-PIN-FOUND-SW      PIC X(01) VALUE "N".
+005100         88  WS-PIN-FOUND     VALUE "Y".
+005200     05  WS-VERIFIED-SW       PIC X(01) VALUE "N".
+005300         88  WS-VERIFIED      VALUE "Y".
+005400     05  WS-NEW-PIN-OK-SW     PIC X(01) VALUE "N".
+005500         88  WS-NEW-PIN-OK    VALUE "Y".
+005550     05  WS-OPERATOR-SW       PIC X(01) VALUE "N".
+005560         88  WS-OPERATOR-OK   VALUE "Y".
+005600
+005650 01  WS-OPERATOR-ID           PIC 9(04).
+005700 PROCEDURE DIVISION.
+005800 0000-MAINLINE.
+005900     PERFORM 1000-INITIALIZE
+006000         THRU 1000-INITIALIZE-EXIT
+006100
+006150     IF WS-OPERATOR-OK
+006200         IF WS-PIN-FOUND
+006300             PERFORM 2000-VERIFY-CURRENT-PIN
+006400                 THRU 2000-VERIFY-CURRENT-PIN-EXIT
+006500
+006600             IF WS-VERIFIED
+006700                 PERFORM 3000-ACCEPT-NEW-PIN
+006800                     THRU 3000-ACCEPT-NEW-PIN-EXIT
+006900
+007000                 IF WS-NEW-PIN-OK
+007100                     PERFORM 4000-STORE-NEW-PIN
+007200                         THRU 4000-STORE-NEW-PIN-EXIT
+007300                 END-IF
+007400             END-IF
+007500         END-IF
+007550     END-IF
+007600
+007700     PERFORM 9999-TERMINATE
+007800         THRU 9999-TERMINATE-EXIT
+007900
+008000     STOP RUN.
+008100
+008200*-----------------------------------------------------------------
+008300* OPEN THE PIN FILE AND LOOK UP THE ACCOUNT'S CURRENT PIN RECORD.
+008400*-----------------------------------------------------------------
+008500 1000-INITIALIZE.
+008505     MOVE "N" TO WS-OPERATOR-SW
+008510     CALL "OPRLOGIN" USING WS-OPERATOR-ID WS-OPERATOR-SW
+008520     IF NOT WS-OPERATOR-OK
+008530         DISPLAY "PINCHANGE: OPERATOR LOGIN FAILED, PIN CHANGE "
+008540                 "REFUSED"
+008550         GO TO 1000-INITIALIZE-EXIT
+008560     END-IF
+008570
+008600     OPEN I-O PIN-MASTER
+008700     IF NOT WS-PINFILE-OK
+008800         DISPLAY "PINCHANGE: UNABLE TO OPEN PIN FILE, "
+008900                 "STATUS = " WS-PINFILE-STATUS
+009000         GO TO 1000-INITIALIZE-EXIT
+009100     END-IF
+009200
+009300     DISPLAY "ENTER ACCOUNT NUMBER: "
+009400     ACCEPT WS-ACCT-NUMBER
+009500
+009600     MOVE WS-ACCT-NUMBER TO PIN-ACCT-NUMBER
+009700     READ PIN-MASTER
+009800         KEY IS PIN-ACCT-NUMBER
+009900         INVALID KEY
+010000             DISPLAY "PINCHANGE: NO PIN RECORD FOR ACCOUNT "
+010100                     WS-ACCT-NUMBER
+010200             GO TO 1000-INITIALIZE-EXIT
+010300     END-READ
+010400
+010500     SET WS-PIN-FOUND TO TRUE.
+010600 1000-INITIALIZE-EXIT.
+010700     EXIT.
+010800
+010900*-----------------------------------------------------------------
+011000* THE CUSTOMER MUST PROVE THEY KNOW THE CURRENT PIN BEFORE A NEW
+011100* ONE WILL BE ACCEPTED.
+011200*-----------------------------------------------------------------
+011300 2000-VERIFY-CURRENT-PIN.
+011400     DISPLAY "ENTER CURRENT PIN: "
+011500     ACCEPT CURRENT-PIN
+011600
+011700     IF CURRENT-PIN = PIN-VALUE
+011800         SET WS-VERIFIED TO TRUE
+011900     ELSE
+012000         DISPLAY "PINCHANGE: CURRENT PIN DOES NOT MATCH"
+012100     END-IF.
+012200 2000-VERIFY-CURRENT-PIN-EXIT.
+012300     EXIT.
+012400
+012500*-----------------------------------------------------------------
+012600* PROMPT FOR AND CONFIRM THE NEW PIN, REJECTING A BLANK PIN, A
+012700* MISTYPED CONFIRMATION, OR A PIN IDENTICAL TO THE OLD ONE.
+012800*-----------------------------------------------------------------
+012900 3000-ACCEPT-NEW-PIN.
+013000     DISPLAY "ENTER NEW PIN: "
+013100     ACCEPT NEW-PIN
+013200
+013300     DISPLAY "RE-ENTER NEW PIN: "
+013400     ACCEPT NEW-PIN-CONFIRM
+013500
+013600     IF NEW-PIN = ZERO
+013700         DISPLAY "PINCHANGE: NEW PIN MAY NOT BE BLANK"
+013800         GO TO 3000-ACCEPT-NEW-PIN-EXIT
+013900     END-IF
+014000
+014100     IF NEW-PIN NOT = NEW-PIN-CONFIRM
+014200         DISPLAY "PINCHANGE: NEW PIN CONFIRMATION DOES NOT MATCH"
+014300         GO TO 3000-ACCEPT-NEW-PIN-EXIT
+014400     END-IF
+014500
+014600     IF NEW-PIN = PIN-VALUE
+014700         DISPLAY "PINCHANGE: NEW PIN MUST DIFFER FROM THE OLD PIN"
+014800         GO TO 3000-ACCEPT-NEW-PIN-EXIT
+014900     END-IF
+015000
+015100     SET WS-NEW-PIN-OK TO TRUE.
+015200 3000-ACCEPT-NEW-PIN-EXIT.
+015300     EXIT.
+015400
+015500*-----------------------------------------------------------------
+015600* REWRITE THE PIN FILE WITH THE NEW PIN VALUE.
+015700*-----------------------------------------------------------------
+015800 4000-STORE-NEW-PIN.
+015900     MOVE NEW-PIN TO PIN-VALUE
+016000
+016100     REWRITE PIN-RECORD
+016200         INVALID KEY
+016300             DISPLAY "PINCHANGE: UNABLE TO REWRITE PIN FOR "
+016400                     WS-ACCT-NUMBER
+016500             GO TO 4000-STORE-NEW-PIN-EXIT
+016600     END-REWRITE
+016700
+016800     DISPLAY "PIN CHANGED FOR ACCOUNT " WS-ACCT-NUMBER.
+016900 4000-STORE-NEW-PIN-EXIT.
+017000     EXIT.
+017100
+017200*-----------------------------------------------------------------
+017300* CLOSE DOWN THE FILE BEFORE ENDING THE RUN.
+017400*-----------------------------------------------------------------
+017500 9999-TERMINATE.
+017600     CLOSE PIN-MASTER.
+017700 9999-TERMINATE-EXIT.
+017800     EXIT.
+017900
